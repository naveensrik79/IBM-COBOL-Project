@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      **   THIS SUBPROGRAM PURGES OLD DATED GENERATIONS OF A DATASET
+      **   (NAMED PREFIX.Gyyyymmdd, THE SAME CONVENTION PRTSUPP USES
+      **   FOR GPARTSUP) THAT ARE OLDER THAN THE CALLER'S RETENTION
+      **   WINDOW, SO NEITHER PRTSUPP NOR RPTPGM ACCUMULATE GENERATIONS
+      **   FOREVER.  A MISSING GENERATION IS NOT AN ERROR - IT JUST
+      **   MEANS A PRIOR RUN ALREADY PURGED IT, OR NONE WAS EVER
+      **   WRITTEN ON THAT DAY.
+      ****************************************************************
+       PROGRAM-ID. PURGEGEN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77  WS-TODAY-YYYYMMDD     PIC 9(08) VALUE ZERO.
+       77  WS-TODAY-INT          PIC 9(08) VALUE ZERO.
+       77  WS-TARGET-INT         PIC 9(08) VALUE ZERO.
+       77  WS-TARGET-YYYYMMDD    PIC 9(08) VALUE ZERO.
+       77  WS-DAY-OFFSET         PIC 9(05) VALUE ZERO.
+       77  WS-LOOKBACK-END       PIC 9(05) VALUE ZERO.
+       77  WS-PURGE-FILENAME     PIC X(60) VALUE SPACES.
+       77  WS-PURGE-STATUS       PIC S9(9) COMP VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LS-PURGE-DSN-PREFIX    PIC X(30).
+       01  LS-PURGE-RETAIN-DAYS   PIC 9(03).
+       01  LS-PURGE-LOOKBACK-DAYS PIC 9(03).
+
+       PROCEDURE DIVISION USING LS-PURGE-DSN-PREFIX,
+                                LS-PURGE-RETAIN-DAYS,
+                                LS-PURGE-LOOKBACK-DAYS.
+
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-PURGE-OLD-GENERATIONS.
+
+       100-HOUSEKEEPING.
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+           COMPUTE WS-TODAY-INT =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD).
+      *> generations younger than the retain-days cutoff are kept -
+      *> the purge window starts right after the cutoff and runs back
+      *> LOOKBACK-DAYS further, so a held/late run does not leave a
+      *> gap of un-purged generations behind it
+           COMPUTE WS-LOOKBACK-END =
+              LS-PURGE-RETAIN-DAYS + LS-PURGE-LOOKBACK-DAYS.
+
+       200-PURGE-OLD-GENERATIONS.
+           PERFORM VARYING WS-DAY-OFFSET
+                   FROM LS-PURGE-RETAIN-DAYS BY 1
+                   UNTIL WS-DAY-OFFSET > WS-LOOKBACK-END
+              COMPUTE WS-TARGET-INT = WS-TODAY-INT - WS-DAY-OFFSET
+              COMPUTE WS-TARGET-YYYYMMDD =
+                 FUNCTION DATE-OF-INTEGER(WS-TARGET-INT)
+              MOVE SPACES TO WS-PURGE-FILENAME
+              STRING FUNCTION TRIM(LS-PURGE-DSN-PREFIX) DELIMITED BY
+                         SIZE
+                     WS-TARGET-YYYYMMDD                 DELIMITED BY
+                         SIZE
+                     INTO WS-PURGE-FILENAME
+              END-STRING
+              CALL "CBL_DELETE_FILE" USING WS-PURGE-FILENAME
+                  RETURNING WS-PURGE-STATUS
+           END-PERFORM.
+           GOBACK.
