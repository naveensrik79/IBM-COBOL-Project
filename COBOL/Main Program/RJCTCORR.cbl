@@ -0,0 +1,436 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     RJCTCORR.
+      * **************************************************
+      * RJCTCORR IS AN INTERACTIVE MAINTENANCE SCREEN FOR THE RECORDS
+      * PRTSUPP WROTE TO REJECT-FILE BECAUSE THEY WERE COMPLETELY
+      * REJECTED.  THE OPERATOR PAGES THROUGH REJECT-FILE ONE RECORD
+      * AT A TIME, CORRECTS THE PART/SUPPLIER FIELDS ON SCREEN, AND
+      * EITHER SAVES THE CORRECTED RECORD (AFTER IT IS RE-VALIDATED
+      * WITH THE SAME 'PARTS'/'SUPPLIER' CHECKS AND APPROVED-SUPPLIER-
+      * MASTER CROSS-CHECK PRTSUPP ITSELF RUNS), SKIPS THE RECORD, OR
+      * QUITS THE RUN.  ADDRESS AND PURCHASE-ORDER LINES ARE NOT SHOWN
+      * ON THIS SCREEN AT ALL - THEY ARE NOT PART OF WHAT GOT A RECORD
+      * FULLY REJECTED AND ARE LEFT FOR A FOLLOW-ON MAINTENANCE PASS
+      * IF THEY EVER NEED TO BE CORRECTABLE TOO.
+      * SAVED RECORDS GO TO CORRECTED-FILE, IN THE SAME 524-CHARACTER
+      * LAYOUT AS REJECT-FILE, SO THEY CAN BE RE-FED INTO A RESUBMIT
+      * RUN OF PRTSUPP.  A RECORD CAN NOT BE SAVED UNTIL THE OPERATOR
+      * ENTERS AN APPROVED-BY ID ON SCREEN - THAT ID, TOGETHER WITH
+      * THE DATE/TIME AND THE PART/SUPPLIER KEYS, IS WRITTEN TO
+      * AUDIT-FILE AS A RECORD OF WHO APPROVED THE CORRECTION BEFORE
+      * IT WAS RESUBMITTED.
+      * UT-C-REJECT  = REJECT-FILE PRTSUPP WRITES (INPUT HERE).
+      * UT-C-CORRECT = CORRECTED-FILE, FOR HAND-OFF TO A RESUBMIT RUN.
+      * UT-C-AUDIT   = AUDIT-FILE, ONE RECORD PER APPROVED CORRECTION.
+      * UT-C-APPSUPP = APPROVED SUPPLIER MASTER, SAME FILE PRTSUPP'S
+      *                220-PROCESS-SUPPLIER LOADS, LOADED HERE ONCE AT
+      *                STARTUP FOR THE SAME CROSS-CHECK.
+      * **************************************************
+       AUTHOR.         COBWO. *>COBOL WORIRER
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * RECORDS PRTSUPP COMPLETELY REJECTED, ONE PER RECORD, SAME
+      * LAYOUT AS PARTSUPPFILE/GPARTSUP
+           SELECT REJECT-FILE ASSIGN TO UT-C-REJECT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS REJECT-ST.
+      * OPERATOR-CORRECTED RECORDS ACCEPTED ON THIS SCREEN, READY FOR
+      * A RESUBMIT RUN
+           SELECT CORRECTED-FILE ASSIGN TO UT-C-CORRECT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS CORRECT-ST.
+      * ONE RECORD PER APPROVED CORRECTION - WHO APPROVED IT, WHEN,
+      * AND WHICH PART/SUPPLIER IT WAS
+           SELECT AUDIT-FILE ASSIGN TO UT-C-AUDIT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS AUDIT-ST.
+      * APPROVED SUPPLIER MASTER - SAME FILE PRTSUPP'S
+      * 430-READ-APPSUPP LOADS, FOR THE SAME APPROVED-SUPPLIER
+      * CROSS-CHECK BEFORE A CORRECTED RECORD CAN BE SAVED
+           SELECT APPSUPP-FILE ASSIGN TO UT-C-APPSUPP
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS APPSUPP-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD REJECT-FILE
+           RECORD CONTAINS 524 CHARACTERS
+           RECORDING MODE IS F.
+       01 REJECT-RECORD       PIC X(524).
+       FD CORRECTED-FILE
+           RECORD CONTAINS 524 CHARACTERS
+           RECORDING MODE IS F.
+       01 CORRECTED-RECORD    PIC X(524).
+       FD AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01 AUDIT-RECORD        PIC X(80).
+       FD APPSUPP-FILE
+           RECORD CONTAINS 10 CHARACTERS
+           RECORDING MODE IS F.
+       01 APPSUPP-RECORD      PIC X(10).
+
+       WORKING-STORAGE SECTION.
+      * THE REJECTED RECORD CURRENTLY ON SCREEN - SAME LAYOUT PRTSUPP
+      * USES FOR PARTSUPPFILE/GPARTSUP/REJECT-FILE
+           COPY PRTSUBAD.
+
+      * RE-VALIDATION OF THE CORRECTED PART/SUPPLIER FIELDS - SAME
+      * CALLS AND ERROR TABLES PRTSUPP USES BEFORE IT EVER WRITES A
+      * RECORD
+           COPY ERROR REPLACING ==(PRFX)== BY ==WS-PARTS==.
+           COPY ERROR REPLACING ==(PRFX)== BY ==WS-SUPPLIER==.
+       01 WS-PARTS-RTN-CODE       PIC 9(01) VALUE 0.
+       01 WS-SUPPLIER-RTN-CODE    PIC 9(01) VALUE 0.
+
+      * APPROVED SUPPLIER MASTER, LOADED ONCE AT STARTUP - SAME
+      * TABLE SHAPE AND LOOKUP PRTSUPP'S 220-PROCESS-SUPPLIER USES
+       77 WS-APPSUPP-CNT          PIC 9(5) VALUE ZERO.
+       77 WS-APPSUPP-IDX          PIC 9(5) VALUE ZERO.
+       77 WS-APPSUPP-FOUND        PIC X(01) VALUE 'N'.
+           88 APPSUPP-FOUND       VALUE 'Y'.
+       01 WS-APPSUPP-TBL.
+           05 WS-APPSUPP-ROW OCCURS 5000 TIMES PIC X(10)
+                              VALUE SPACES.
+
+      * OVERALL RESULT OF 410-REVALIDATE-RECORD - 'Y' IF ANY OF THE
+      * PARTS/SUPPLIER/APPROVED-SUPPLIER CHECKS FAILED
+       77 WS-REVAL-FAILED-SW      PIC X(01) VALUE 'N'.
+           88 REVAL-FAILED        VALUE 'Y'.
+       77 WS-ERR-LINE-IDX         PIC 9(02) VALUE ZERO.
+
+       77 WS-REC-CNT              PIC 9(08) VALUE ZERO.
+       77 WS-SAVED-CNT            PIC 9(08) VALUE ZERO.
+       77 WS-SKIPPED-CNT          PIC 9(08) VALUE ZERO.
+       77 WS-ERR-IDX              PIC 9(02) VALUE ZERO.
+
+       77 WS-CMD                  PIC X(01) VALUE SPACE.
+           88 CMD-SAVE            VALUE 'S' 's'.
+           88 CMD-SKIP            VALUE 'N' 'n'.
+           88 CMD-QUIT            VALUE 'Q' 'q'.
+
+      * OPERATOR ID THAT IS APPROVING A SAVE - REQUIRED BEFORE
+      * 430-WRITE-CORRECTED WILL RUN, SO THERE IS ALWAYS SOMEONE TO
+      * HOLD ACCOUNTABLE FOR A RESUBMITTED CORRECTION
+       77 WS-APPROVED-BY          PIC X(08) VALUE SPACES.
+
+       01 WS-AUDIT-DATE.
+           05 WS-AUDIT-YYYY       PIC 9(04).
+           05 WS-AUDIT-MM         PIC 9(02).
+           05 WS-AUDIT-DD         PIC 9(02).
+       01 WS-AUDIT-TIME.
+           05 WS-AUDIT-HHMMSS.
+               10 WS-AUDIT-HH     PIC 9(02).
+               10 WS-AUDIT-MN     PIC 9(02).
+               10 WS-AUDIT-SS     PIC 9(02).
+           05 FILLER              PIC 9(02).
+
+      * ONE AUDIT-FILE RECORD WRITTEN FOR EVERY APPROVED CORRECTION
+       01 WS-AUDIT-LAYOUT.
+           05 WS-AUDIT-APPROVED-BY PIC X(08) VALUE SPACES.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-AUDIT-DATE-OUT     PIC 9(08) VALUE ZERO.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-AUDIT-TIME-OUT     PIC 9(06) VALUE ZERO.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-AUDIT-PART-NUMBER  PIC X(23) VALUE SPACES.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-AUDIT-SUPPLIER-CODE PIC X(10) VALUE SPACES.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-AUDIT-ACTION       PIC X(10) VALUE SPACES.
+           05 FILLER               PIC X(05) VALUE SPACES.
+
+       01 WS-ERR-DISPLAY.
+           05 WS-ERR-DISPLAY-LINE OCCURS 4 TIMES PIC X(70) VALUE SPACES.
+
+       01 PROGRAM-SWITCHES.
+           05 REJECT-FILE-EOF         PIC X(01) VALUE 'N'.
+               88 NO-MORE-REJECT-FILE VALUE 'Y'.
+           05 WS-REC-DONE-SW          PIC X(01) VALUE 'N'.
+               88 REC-DONE             VALUE 'Y'.
+           05 WS-QUIT-SW              PIC X(01) VALUE 'N'.
+               88 OPERATOR-QUIT        VALUE 'Y'.
+           05 REJECT-ST                PIC X(02).
+               88 REJECT-OK             VALUE '00'.
+               88 REJECT-EOF-OK         VALUE '10'.
+           05 CORRECT-ST                PIC X(02).
+               88 CORRECT-OK             VALUE '00'.
+           05 AUDIT-ST                  PIC X(02).
+               88 AUDIT-OK               VALUE '00'.
+           05 APPSUPP-EOF               PIC X(01) VALUE 'N'.
+               88 NO-MORE-APPSUPP       VALUE 'Y'.
+           05 APPSUPP-ST                PIC X(02).
+               88 APPSUPP-OK             VALUE '00'.
+
+       SCREEN SECTION.
+       01  RJCT-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 01 COL 03 VALUE
+              'RJCTCORR - REJECTED RECORD MAINTENANCE'.
+           05 LINE 02 COL 03 VALUE
+              '---------------------------------------------'.
+           05 LINE 03 COL 03 VALUE 'Record Number...'.
+           05 LINE 03 COL 22 PIC ZZZZZZZ9 USING WS-REC-CNT.
+
+           05 LINE 05 COL 03 VALUE 'Part Number.....'.
+           05 LINE 05 COL 22 PIC X(23) USING IN-PART-NUMBER.
+           05 LINE 06 COL 03 VALUE 'Part Name.......'.
+           05 LINE 06 COL 22 PIC X(14) USING IN-PART-NAME.
+           05 LINE 07 COL 03 VALUE 'Spec Number.....'.
+           05 LINE 07 COL 22 PIC X(07) USING IN-SPEC-NUMBER.
+           05 LINE 08 COL 03 VALUE 'Govt/Comml Code.'.
+           05 LINE 08 COL 22 PIC X(01) USING IN-GOVT-COMML-CODE.
+           05 LINE 09 COL 03 VALUE 'Blueprint Number'.
+           05 LINE 09 COL 22 PIC X(10) USING IN-BLUEPRINT-NUMBER.
+           05 LINE 10 COL 03 VALUE 'Unit of Measure.'.
+           05 LINE 10 COL 22 PIC X(03) USING IN-UNIT-OF-MEASURE.
+           05 LINE 11 COL 03 VALUE 'Weeks Lead Time.'.
+           05 LINE 11 COL 22 PIC 9(03) USING IN-WEEKS-LEAD-TIME.
+           05 LINE 12 COL 03 VALUE 'Vehicle Make....'.
+           05 LINE 12 COL 22 PIC X(03) USING IN-VEHICLEI-MAKE.
+           05 LINE 13 COL 03 VALUE 'Vehicle Model...'.
+           05 LINE 13 COL 22 PIC X(10) USING IN-VEHICLE-MODEL.
+           05 LINE 14 COL 03 VALUE 'Vehicle Year....'.
+           05 LINE 14 COL 22 PIC X(04) USING IN-VEHICLE-YEAR.
+
+           05 LINE 16 COL 03 VALUE 'Supplier Code...'.
+           05 LINE 16 COL 22 PIC X(10) USING IN-SUPPLIER-CODE.
+           05 LINE 17 COL 03 VALUE 'Supplier Type...'.
+           05 LINE 17 COL 22 PIC X(01) USING IN-SUPPLIER-TYPE.
+           05 LINE 18 COL 03 VALUE 'Supplier Name...'.
+           05 LINE 18 COL 22 PIC X(15) USING IN-SUPPLIER-NAME.
+           05 LINE 19 COL 03 VALUE 'Supplier Perf...'.
+           05 LINE 19 COL 22 PIC 9(03) USING IN-SUPPLIER-PERF.
+           05 LINE 20 COL 03 VALUE 'Supplier Rating.'.
+           05 LINE 20 COL 22 PIC X(01) USING IN-SUPPLIER-RATING.
+           05 LINE 21 COL 03 VALUE 'Supplier Status.'.
+           05 LINE 21 COL 22 PIC X(01) USING IN-SUPPLIER-STATUS.
+           05 LINE 22 COL 03 VALUE 'Supplier Act Dt.'.
+           05 LINE 22 COL 22 PIC 9(08) USING IN-SUPPLIER-ACT-DATE.
+
+           05 LINE 24 COL 03 VALUE 'Approved By.....'.
+           05 LINE 24 COL 22 PIC X(08) USING WS-APPROVED-BY.
+
+           05 LINE 25 COL 03 VALUE
+              'Cmd (S-Save  N-Skip  Q-Quit)...'.
+           05 LINE 25 COL 35 PIC X(01) USING WS-CMD.
+
+           05 LINE 26 COL 03 PIC X(70) USING WS-ERR-DISPLAY-LINE(1).
+           05 LINE 27 COL 03 PIC X(70) USING WS-ERR-DISPLAY-LINE(2).
+           05 LINE 28 COL 03 PIC X(70) USING WS-ERR-DISPLAY-LINE(3).
+           05 LINE 29 COL 03 PIC X(70) USING WS-ERR-DISPLAY-LINE(4).
+
+       PROCEDURE DIVISION.
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 300-READ-DATA.
+           PERFORM UNTIL NO-MORE-REJECT-FILE OR OPERATOR-QUIT
+              PERFORM 400-PROCESS-RECORD
+              IF NOT OPERATOR-QUIT
+                 PERFORM 300-READ-DATA
+              END-IF
+           END-PERFORM.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+
+       100-HOUSEKEEPING.
+           MOVE ZERO TO WS-REC-CNT, WS-SAVED-CNT, WS-SKIPPED-CNT.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 205-READ-APPSUPP.
+
+       200-OPEN-FILES.
+           OPEN INPUT REJECT-FILE
+              IF NOT REJECT-OK
+                 DISPLAY 'Input REJECT-FILE File Error'
+                 GO TO 999-ERR-RTN.
+           OPEN OUTPUT CORRECTED-FILE
+              IF NOT CORRECT-OK
+                 DISPLAY 'Output CORRECTED-FILE File Error'
+                 GO TO 999-ERR-RTN.
+           OPEN OUTPUT AUDIT-FILE
+              IF NOT AUDIT-OK
+                 DISPLAY 'Output AUDIT-FILE File Error'
+                 GO TO 999-ERR-RTN.
+           OPEN INPUT APPSUPP-FILE
+              IF NOT APPSUPP-OK
+                 DISPLAY 'Input APPSUPP-FILE File Error'
+                 GO TO 999-ERR-RTN.
+
+       205-READ-APPSUPP.
+      *> load the same approved supplier master PRTSUPP's
+      *> 430-READ-APPSUPP loads, so 413-CHECK-APPROVED-SUPPLIER can
+      *> apply the identical cross-check to a corrected SUPPLIER-CODE
+           PERFORM VARYING WS-APPSUPP-CNT FROM 1 BY 1
+           UNTIL NO-MORE-APPSUPP
+              READ APPSUPP-FILE INTO WS-APPSUPP-ROW(WS-APPSUPP-CNT)
+                 AT END MOVE 'Y' TO APPSUPP-EOF
+              END-READ
+           END-PERFORM.
+           COMPUTE WS-APPSUPP-CNT = WS-APPSUPP-CNT - 1.
+
+       300-READ-DATA.
+           READ REJECT-FILE INTO PART-SUPP-ADDR-PO
+              AT END
+              MOVE 'Y' TO REJECT-FILE-EOF.
+           IF NOT NO-MORE-REJECT-FILE
+              ADD +1 TO WS-REC-CNT
+           END-IF.
+
+       400-PROCESS-RECORD.
+      *> one screen per rejected record - loop on screen until the
+      *> operator saves it (and it passes re-validation), skips it,
+      *> or quits the whole run
+           MOVE SPACES TO WS-ERR-DISPLAY-LINE(1),
+                    WS-ERR-DISPLAY-LINE(2), WS-ERR-DISPLAY-LINE(3),
+                    WS-ERR-DISPLAY-LINE(4).
+           MOVE SPACES TO WS-APPROVED-BY.
+           MOVE 'N' TO WS-REC-DONE-SW.
+           PERFORM UNTIL REC-DONE OR OPERATOR-QUIT
+              MOVE SPACE TO WS-CMD
+              DISPLAY RJCT-SCREEN
+              ACCEPT RJCT-SCREEN
+              EVALUATE TRUE
+                 WHEN CMD-SAVE
+                    IF WS-APPROVED-BY = SPACES
+                       MOVE SPACES TO WS-ERR-DISPLAY-LINE(1)
+                       MOVE
+                       'Approved By is required before saving.' TO
+                                 WS-ERR-DISPLAY-LINE(1)
+                    ELSE
+                       PERFORM 410-REVALIDATE-RECORD
+                       IF REVAL-FAILED
+                          PERFORM 415-SHOW-ERRORS
+                       ELSE
+                          PERFORM 425-WRITE-AUDIT
+                          PERFORM 430-WRITE-CORRECTED
+                          MOVE 'Y' TO WS-REC-DONE-SW
+                       END-IF
+                    END-IF
+                 WHEN CMD-SKIP
+                    ADD +1 TO WS-SKIPPED-CNT
+                    MOVE 'Y' TO WS-REC-DONE-SW
+                 WHEN CMD-QUIT
+                    MOVE 'Y' TO WS-QUIT-SW
+                 WHEN OTHER
+                    MOVE SPACES TO WS-ERR-DISPLAY-LINE(1)
+                    MOVE 'Invalid command - enter S, N or Q.' TO
+                              WS-ERR-DISPLAY-LINE(1)
+              END-EVALUATE
+           END-PERFORM.
+
+       410-REVALIDATE-RECORD.
+      *> same three checks PRTSUPP itself runs on every incoming
+      *> record before it will ever write it to GPARTSUP - CALL
+      *> 'PARTS', CALL 'SUPPLIER', and the approved-supplier-master
+      *> cross-check that sits outside CALL 'SUPPLIER' in PRTSUPP's
+      *> 220-PROCESS-SUPPLIER - so a corrected record has to clear
+      *> the same bar a record coming in fresh does
+           MOVE 'N' TO WS-REVAL-FAILED-SW.
+           PERFORM 411-REVALIDATE-PARTS.
+           IF WS-PARTS-RTN-CODE = 8
+              MOVE 'Y' TO WS-REVAL-FAILED-SW
+           END-IF.
+           PERFORM 412-REVALIDATE-SUPPLIER.
+           IF WS-SUPPLIER-RTN-CODE = 8
+              MOVE 'Y' TO WS-REVAL-FAILED-SW
+           END-IF.
+           PERFORM 413-CHECK-APPROVED-SUPPLIER.
+           IF NOT APPSUPP-FOUND
+              MOVE 'Y' TO WS-REVAL-FAILED-SW
+           END-IF.
+
+       411-REVALIDATE-PARTS.
+           INITIALIZE WS-PARTS-ERROR-TBL.
+           MOVE ZERO TO WS-PARTS-ERROR-NUM.
+           MOVE ZERO TO WS-PARTS-RTN-CODE.
+           CALL 'PARTS' USING IN-PARTS,
+                              WS-PARTS-RTN-CODE,
+                              WS-PARTS-ERROR-TBL,
+                              WS-PARTS-ERROR-NUM.
+
+       412-REVALIDATE-SUPPLIER.
+           INITIALIZE WS-SUPPLIER-ERROR-TBL.
+           MOVE ZERO TO WS-SUPPLIER-ERROR-NUM.
+           MOVE ZERO TO WS-SUPPLIER-RTN-CODE.
+           CALL 'SUPPLIER' USING IN-SUPPLIERS,
+                                 WS-SUPPLIER-RTN-CODE,
+                                 WS-SUPPLIER-ERROR-TBL,
+                                 WS-SUPPLIER-ERROR-NUM.
+
+       413-CHECK-APPROVED-SUPPLIER.
+      *> same approved-supplier-master lookup PRTSUPP's
+      *> 220-PROCESS-SUPPLIER performs against WS-APPSUPP-TBL - a
+      *> corrected SUPPLIER-CODE has to be on the approved list too,
+      *> not just pass CALL 'SUPPLIER'
+           MOVE 'N' TO WS-APPSUPP-FOUND.
+           IF IN-SUPPLIER-CODE NOT = SPACES
+              PERFORM VARYING WS-APPSUPP-IDX FROM 1 BY 1
+                      UNTIL WS-APPSUPP-IDX > WS-APPSUPP-CNT
+                 IF IN-SUPPLIER-CODE = WS-APPSUPP-ROW(WS-APPSUPP-IDX)
+                    MOVE 'Y' TO WS-APPSUPP-FOUND
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       415-SHOW-ERRORS.
+      *> up to 3 messages, pulled from PARTS errors first, then
+      *> SUPPLIER errors, then the approved-supplier-master check,
+      *> same priority order 410-REVALIDATE-RECORD runs them in
+           MOVE SPACES TO WS-ERR-DISPLAY-LINE(1),
+                    WS-ERR-DISPLAY-LINE(2), WS-ERR-DISPLAY-LINE(3),
+                    WS-ERR-DISPLAY-LINE(4).
+           MOVE 'Corrected record still fails validation:' TO
+                     WS-ERR-DISPLAY-LINE(1).
+           MOVE 1 TO WS-ERR-LINE-IDX.
+           PERFORM VARYING WS-ERR-IDX FROM 1 BY 1
+                   UNTIL WS-ERR-IDX > WS-PARTS-ERROR-NUM
+                      OR WS-ERR-LINE-IDX > 3
+              ADD 1 TO WS-ERR-LINE-IDX
+              STRING WS-PARTS-MSG-NO(WS-ERR-IDX) ' - '
+                     WS-PARTS-MSG-TEXT(WS-ERR-IDX) DELIMITED BY SIZE
+                     INTO WS-ERR-DISPLAY-LINE(WS-ERR-LINE-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-ERR-IDX FROM 1 BY 1
+                   UNTIL WS-ERR-IDX > WS-SUPPLIER-ERROR-NUM
+                      OR WS-ERR-LINE-IDX > 3
+              ADD 1 TO WS-ERR-LINE-IDX
+              STRING WS-SUPPLIER-MSG-NO(WS-ERR-IDX) ' - '
+                     WS-SUPPLIER-MSG-TEXT(WS-ERR-IDX) DELIMITED BY SIZE
+                     INTO WS-ERR-DISPLAY-LINE(WS-ERR-LINE-IDX)
+           END-PERFORM.
+           IF NOT APPSUPP-FOUND AND WS-ERR-LINE-IDX <= 3
+              ADD 1 TO WS-ERR-LINE-IDX
+              MOVE
+              'S097E - SUPPLIER-CODE not on approved supplier master.'
+                   TO WS-ERR-DISPLAY-LINE(WS-ERR-LINE-IDX)
+           END-IF.
+
+       425-WRITE-AUDIT.
+      *> one audit record per approved correction - records who
+      *> approved it and when, before it goes to CORRECTED-FILE for
+      *> resubmission
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE SPACES TO WS-AUDIT-LAYOUT.
+           MOVE WS-APPROVED-BY     TO WS-AUDIT-APPROVED-BY.
+           MOVE WS-AUDIT-DATE      TO WS-AUDIT-DATE-OUT.
+           MOVE WS-AUDIT-HHMMSS    TO WS-AUDIT-TIME-OUT.
+           MOVE IN-PART-NUMBER     TO WS-AUDIT-PART-NUMBER.
+           MOVE IN-SUPPLIER-CODE   TO WS-AUDIT-SUPPLIER-CODE.
+           MOVE 'APPROVED'         TO WS-AUDIT-ACTION.
+           MOVE WS-AUDIT-LAYOUT    TO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
+
+       430-WRITE-CORRECTED.
+           MOVE PART-SUPP-ADDR-PO TO CORRECTED-RECORD.
+           WRITE CORRECTED-RECORD.
+           ADD +1 TO WS-SAVED-CNT.
+
+       900-WRAP-UP.
+           CLOSE REJECT-FILE, CORRECTED-FILE, AUDIT-FILE, APPSUPP-FILE.
+           DISPLAY 'RECORDS READ......... ' WS-REC-CNT.
+           DISPLAY 'RECORDS SAVED......... ' WS-SAVED-CNT.
+           DISPLAY 'RECORDS SKIPPED........ ' WS-SKIPPED-CNT.
+
+       999-ERR-RTN.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
