@@ -31,30 +31,215 @@
            SELECT REPORT-FILE ASSIGN TO UT-C-RPT
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS  IS RPT-ST.
+      * WORK FILE USED TO SORT GPARTSUP BY VEHICLE MAKE
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+      * GPARTSUP RESEQUENCED BY VEHICLE MAKE FOR SUBTOTAL BREAKS
+           SELECT SORTED-PART-SUPP-FILE ASSIGN TO UT-C-SRTGPS
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS SRT-PART-SUPP-ST.
+      * COMMA-DELIMITED EXTRACT OF THE SAME DATA AS THE COLUMNAR REPORT
+           SELECT DELIMITED-FILE ASSIGN TO UT-C-RPTDEL
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS DEL-ST.
+      * SUPPLIER SCORECARD - SUPPLIERS RANKED BY RATING/PERFORMANCE
+           SELECT SCORECARD-FILE ASSIGN TO UT-C-SCORCRD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS SCORE-ST.
+      * MAILING LABELS FOR THE ORDER/SCHEDULING/REMIT ADDRESSES
+           SELECT LABEL-FILE ASSIGN TO UT-C-LABELS
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS LABEL-ST.
+      * SUPPLIERS GROUPED BY SUPPLIER-STATUS FOR COMPLIANCE REVIEW
+           SELECT COMPLIANCE-FILE ASSIGN TO UT-C-COMPL
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS COMPL-ST.
+      * RESTART CHECKPOINT - HOW FAR INTO A LARGE GPARTSUP A PRIOR RUN
+      * GOT BEFORE IT WAS ABENDED/CANCELLED
+           SELECT CHECKPOINT-FILE ASSIGN TO UT-C-RPTCHK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS RPTCHK-ST.
+      * PARTS VOLUME TREND BY VEHICLE MODEL/YEAR - WEEKLY AND MONTHLY
+           SELECT TRENDVOL-FILE ASSIGN TO UT-C-TRNDVOL
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS TRNDVOL-ST.
        DATA DIVISION.
        FILE SECTION.
        FD PART-SUPP-FILE
-           RECORD CONTAINS 480 CHARACTERS
+      *> record grew from 480 to 524 when a part's purchase-order
+      *> group went from 3 to 4 occurrences
+           RECORD CONTAINS 524 CHARACTERS
+           RECORDING MODE IS F.
+       01 PART-SUPP-RECORD      PIC X(524).
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 FILLER               PIC X(61).
+           05 SORT-VEHICLE-MAKE    PIC X(03).
+           05 FILLER               PIC X(460).
+       FD SORTED-PART-SUPP-FILE
+           RECORD CONTAINS 524 CHARACTERS
            RECORDING MODE IS F.
-       01 PART-SUPP-RECORD      PIC X(480).
+       01 SORTED-PART-SUPP-RECORD  PIC X(524).
        FD REPORT-FILE
            RECORD CONTAINS 132 CHARACTERS
            RECORDING MODE IS F.
        01 REPORT-RECORD      PIC X(132).
+       FD DELIMITED-FILE
+           RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F.
+       01 DELIMITED-RECORD   PIC X(250).
+       FD SCORECARD-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01 SCORECARD-RECORD   PIC X(132).
+       FD LABEL-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE IS F.
+       01 LABEL-RECORD       PIC X(40).
+       FD COMPLIANCE-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01 COMPLIANCE-RECORD  PIC X(132).
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 8 CHARACTERS
+           RECORDING MODE IS F.
+       01 CHECKPOINT-RECORD  PIC 9(08).
+       FD TRENDVOL-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01 TRENDVOL-RECORD    PIC X(132).
        WORKING-STORAGE SECTION.
        77 WS01-REC-CNT              PIC 9(08) VALUE ZERO.
        77 WS01-TABLE-MAX            PIC 9(01) VALUE 4.
+       77 WS01-TABLE-MAX-PO         PIC 9(01) VALUE 5.
        77 WS-SPAD-IDX               PIC 9(01) VALUE ZERO.
        77 WS01-PURO-IDX             PIC 9(01) VALUE ZERO.
        77 WS01-TOTAL-PO             PIC 9(03) VALUE ZERO.
        77 WS01-TOTAL-QUANTITY-PO    PIC 9(8)V99 VALUE 0.
        77 WS01-TOTAL-UNIT-PRICE-PO  PIC 9(7)V99 VALUE 0.
+      *> THIS PART'S AVERAGE UNIT PRICE ACROSS ITS OWN PURCHASE
+      *> ORDERS, PRINTED NEXT TO EACH PO'S VARIANCE FROM IT
+       77 WS01-PART-AVG-PRICE       PIC S9(7)V99 VALUE 0.
+       77 WS01-PVAR-AMOUNT          PIC S9(7)V99 VALUE 0.
+       77 WS01-GTOTAL-PO             PIC 9(08) VALUE ZERO.
        77 WS01-GTOTAL-QUANTITY-PO   PIC 9(8)V99 VALUE 0.
        77 WS01-GTOTAL-UNIT-PRICE-PO PIC 9(07)V99 VALUE 0.
+       77 WS01-MAKE-TOTAL-PO            PIC 9(08) VALUE ZERO.
+       77 WS01-MAKE-TOTAL-QUANTITY-PO   PIC 9(8)V99 VALUE 0.
+       77 WS01-MAKE-TOTAL-UNIT-PRICE-PO PIC 9(07)V99 VALUE 0.
+       77 WS01-PREV-VEHICLE-MAKE    PIC X(03) VALUE SPACES.
+
+      * ONE VEHICLE-MAKE CODE/NAME TABLE SHARED WITH PARTS AND PRTSUPP
+           COPY VEHMAKE.
+       77 WS01-LKP-MAKE-CODE        PIC X(03) VALUE SPACES.
+       77 WS01-LKP-MAKE-NAME        PIC X(10) VALUE SPACES.
+
+       01 WS01-DELIM-LINE           PIC X(250) VALUE SPACES.
        77 WS01-LEAD-WEEKS           PIC 9(03) VALUE ZEROS.
        77 WS01-RPT-ZIP-CODE         PIC 9(10) VALUE 0.
        77 WS01-RPT-SCHD-ZIP-CODE    PIC 9(10) VALUE 0.
-       77 WS01-RPT-SCHD-ZIP-CODE    PIC 9(10) VALUE 0.
+       77 WS01-PAGE-NO              PIC 9(05) VALUE ZERO.
+      * SUPPLIER SCORECARD - ACCUMULATED ACROSS THE WHOLE RUN AND
+      * RANKED BY RATING THEN PERFORMANCE AT 900-WRAP-UP
+       77 WS01-SCORE-MAX            PIC 9(05) VALUE 5000.
+       77 WS01-SCORE-CNT            PIC 9(05) VALUE ZERO.
+       77 WS01-SCORE-IDX            PIC 9(05) VALUE ZERO.
+       77 WS01-SCORE-IDX2           PIC 9(05) VALUE ZERO.
+       77 WS01-SCORE-FOUND          PIC X(01) VALUE 'N'.
+           88 SCORE-FOUND           VALUE 'Y'.
+       77 WS01-SCORE-RANK           PIC 9(05) VALUE ZERO.
+      * SUPPLIER COMPLIANCE TABLE - ACCUMULATED ACROSS THE WHOLE RUN
+      * AND GROUPED BY SUPPLIER-STATUS AT 900-WRAP-UP
+       77 WS01-COMPL-MAX            PIC 9(05) VALUE 5000.
+       77 WS01-COMPL-CNT            PIC 9(05) VALUE ZERO.
+       77 WS01-COMPL-IDX            PIC 9(05) VALUE ZERO.
+       77 WS01-COMPL-IDX2           PIC 9(05) VALUE ZERO.
+       77 WS01-COMPL-FOUND          PIC X(01) VALUE 'N'.
+           88 COMPL-FOUND           VALUE 'Y'.
+       77 WS01-COMPL-RANK           PIC 9(05) VALUE ZERO.
+       77 WS01-COMPL-PREV-STATUS    PIC X(01) VALUE SPACES.
+
+      * RESTART/CHECKPOINT CONTROL
+       77 WS01-RESTART-CNT          PIC 9(8) VALUE ZERO.
+       77 WS01-CHKPT-INTERVAL       PIC 9(05) VALUE 1000.
+       77 WS01-CHKPT-QUOT           PIC 9(8) VALUE ZERO.
+       77 WS01-CHKPT-REM            PIC 9(05) VALUE ZERO.
+
+      * GPARTSUP retention - generations older than this are purged
+      * by PURGEGEN every run
+       77 WS01-PURGE-DSN-PREFIX     PIC X(30) VALUE 'GPARTSUP.G'.
+       77 WS01-PURGE-RETAIN-DAYS    PIC 9(03) VALUE 90.
+       77 WS01-PURGE-LOOKBACK-DAYS  PIC 9(03) VALUE 30.
+
+      * PARTS VOLUME TREND - ACCUMULATED ACROSS THE WHOLE RUN BY
+      * VEHICLE-MODEL/VEHICLE-YEAR, BOTH WEEKLY AND MONTHLY, AND
+      * GROUPED/PRINTED AT 900-WRAP-UP
+       77 WS01-TREND-ORDER-DATE     PIC 9(08) VALUE ZERO.
+       77 WS01-TREND-WEEK-NO        PIC 9(07) VALUE ZERO.
+       77 WS01-TREND-MONTH-KEY      PIC 9(07) VALUE ZERO.
+       77 WS01-TRND-MAX             PIC 9(05) VALUE 8000.
+       77 WS01-TRND-CNT             PIC 9(05) VALUE ZERO.
+       77 WS01-TRND-IDX             PIC 9(05) VALUE ZERO.
+       77 WS01-TRND-IDX2            PIC 9(05) VALUE ZERO.
+       77 WS01-TRND-FOUND           PIC X(01) VALUE 'N'.
+           88 TRND-FOUND            VALUE 'Y'.
+       77 WS01-TRND-RANK            PIC 9(05) VALUE ZERO.
+       77 WS01-TRND-PREV-TYPE       PIC X(01) VALUE SPACES.
+       77 WS01-TRND-PREV-MODEL      PIC X(10) VALUE SPACES.
+       77 WS01-TRND-PREV-YEAR       PIC X(04) VALUE SPACES.
+      * MAILING LABELS - SCRATCH FIELDS LOADED BEFORE EACH LABEL WRITE
+       77 WS01-LBL-ADDR             PIC X(15) VALUE SPACES.
+       77 WS01-LBL-CITY             PIC X(15) VALUE SPACES.
+       77 WS01-LBL-STATE            PIC X(02) VALUE SPACES.
+       77 WS01-LBL-ZIP10            PIC 9(10) VALUE ZERO.
+       01 WS01-SCORE-TBL.
+           05 WS01-SCORE-ROW OCCURS 5000 TIMES.
+               10 WS01-SCORE-CODE   PIC X(10) VALUE SPACES.
+               10 WS01-SCORE-NAME   PIC X(15) VALUE SPACES.
+               10 WS01-SCORE-RATING PIC X(01) VALUE SPACES.
+               10 WS01-SCORE-PERF   PIC 9(03) VALUE ZERO.
+               10 WS01-SCORE-PO-CNT PIC 9(05) VALUE ZERO.
+       01 WS01-SCORE-SWAP.
+           05 WS01-SWAP-CODE        PIC X(10) VALUE SPACES.
+           05 WS01-SWAP-NAME        PIC X(15) VALUE SPACES.
+           05 WS01-SWAP-RATING      PIC X(01) VALUE SPACES.
+           05 WS01-SWAP-PERF        PIC 9(03) VALUE ZERO.
+           05 WS01-SWAP-PO-CNT      PIC 9(05) VALUE ZERO.
+       01 WS01-COMPL-TBL.
+           05 WS01-COMPL-ROW OCCURS 5000 TIMES.
+               10 WS01-COMPL-CODE   PIC X(10) VALUE SPACES.
+               10 WS01-COMPL-NAME   PIC X(15) VALUE SPACES.
+               10 WS01-COMPL-STATUS PIC X(01) VALUE SPACES.
+               10 WS01-COMPL-PO-CNT PIC 9(05) VALUE ZERO.
+       01 WS01-COMPL-SWAP.
+           05 WS01-CSWAP-CODE       PIC X(10) VALUE SPACES.
+           05 WS01-CSWAP-NAME       PIC X(15) VALUE SPACES.
+           05 WS01-CSWAP-STATUS     PIC X(01) VALUE SPACES.
+           05 WS01-CSWAP-PO-CNT     PIC 9(05) VALUE ZERO.
+       01 WS01-TRND-TBL.
+           05 WS01-TRND-ROW OCCURS 8000 TIMES.
+               10 WS01-TRND-TYPE    PIC X(01) VALUE SPACES.
+                   88 TRND-WEEKLY   VALUE 'W'.
+                   88 TRND-MONTHLY  VALUE 'M'.
+               10 WS01-TRND-MODEL   PIC X(10) VALUE SPACES.
+               10 WS01-TRND-YEAR    PIC X(04) VALUE SPACES.
+               10 WS01-TRND-PERIOD  PIC 9(07) VALUE ZERO.
+               10 WS01-TRND-QTY     PIC 9(9)V99 VALUE ZERO.
+       01 WS01-TRND-SWAP.
+           05 WS01-TSWAP-TYPE       PIC X(01) VALUE SPACES.
+           05 WS01-TSWAP-MODEL      PIC X(10) VALUE SPACES.
+           05 WS01-TSWAP-YEAR       PIC X(04) VALUE SPACES.
+           05 WS01-TSWAP-PERIOD     PIC 9(07) VALUE ZERO.
+           05 WS01-TSWAP-QTY        PIC 9(9)V99 VALUE ZERO.
+       01 WS01-CURR-DATE.
+           05 WS01-CURR-YYYY        PIC 9(04).
+           05 WS01-CURR-MM          PIC 9(02).
+           05 WS01-CURR-DD          PIC 9(02).
+       01 WS01-RUN-DATE.
+           05 WS01-RD-MM            PIC 9(02).
+           05 FILLER                PIC X(01) VALUE '/'.
+           05 WS01-RD-DD            PIC 9(02).
+           05 FILLER                PIC X(01) VALUE '/'.
+           05 WS01-RD-YYYY          PIC 9(04).
        01 PROGRAM-SWITCHES.
            05 PART-SUPP-FILE-EOF            PIC X(01) VALUE 'N'.
                88 NO-MORE-PART-SUPP-FILE    VALUE 'Y'.
@@ -63,12 +248,35 @@
                88 PART-SUPP-EOF-OK          VALUE '10'.
            05 RPT-ST                        PIC X(02).
                88 RPT-ST-OK                 VALUE '00'.
+           05 SRT-PART-SUPP-ST              PIC X(02).
+               88 SRT-PART-SUPP-OK          VALUE '00'.
+           05 DEL-ST                        PIC X(02).
+               88 DEL-ST-OK                 VALUE '00'.
+           05 SCORE-ST                      PIC X(02).
+               88 SCORE-ST-OK               VALUE '00'.
+           05 LABEL-ST                      PIC X(02).
+               88 LABEL-ST-OK               VALUE '00'.
+           05 COMPL-ST                      PIC X(02).
+               88 COMPL-ST-OK               VALUE '00'.
+           05 RPTCHK-ST                     PIC X(02).
+               88 RPTCHK-OK                 VALUE '00'.
+           05 TRNDVOL-ST                    PIC X(02).
+               88 TRNDVOL-OK                VALUE '00'.
             05 PARTSUPPFILE-EOF             PIC X(1) VALUE 'N'.
                88 NO-MORE-PARTSUPPFILE      VALUE 'Y'.
             05 PARTSUPP-ST                  PIC X(02).
                88 PARTSUPPFILE-OK           VALUE '00'.
        01 RPT-LINE-0.
            05 FILLER PIC X(132) VALUE all " ".
+       01 RPT-LINE-BANNER.
+             10 FILLER       PIC X(22) VALUE 'GPARTSUP PARTS REPORT'.
+             10 FILLER       PIC X(10) VALUE SPACES.
+             10 FILLER       PIC X(10) VALUE 'RUN DATE: '.
+             10 RPT-RUN-DATE PIC X(10) VALUE SPACES.
+             10 FILLER       PIC X(10) VALUE SPACES.
+             10 FILLER       PIC X(06) VALUE 'PAGE: '.
+             10 RPT-PAGE-NO  PIC ZZZ9.
+             10 FILLER       PIC X(60) VALUE SPACES.
        01 RPT-LINE-1.
              10 FILLER    PIC X(15) VALUE '   Part Name   '.
              10 FILLER    PIC X(10) VALUE SPACES.
@@ -125,6 +333,14 @@
               10 RPT-REMT-ADDR-STATE PIC X(02) VALUE SPACES.
               10 FILLER PIC X VALUE SPACES.
              10 RPT-REMT-ZIP-CODE   PIC 9(10) VALUE 0.
+       01 RPT-LINE-6B.
+              10 FILLER   PIC X(16) VALUE 'RMA   Address:  '.
+              10 RPT-RMA-ADDR     PIC X(15) VALUE SPACES.
+              10 RPT-RMA-CITY     PIC X(15) VALUE SPACES.
+              10 FILLER PIC X VALUE SPACES.
+              10 RPT-RMA-ADDR-STATE PIC X(02) VALUE SPACES.
+              10 FILLER PIC X VALUE SPACES.
+              10 RPT-RMA-ZIP-CODE   PIC 9(10) VALUE 0.
        01 RPT-LINE-7.
               10 FILLER           PIC X(132) VALUE ALL " ".
        01 RPT-LINE-8.
@@ -139,6 +355,211 @@
              10 FILLER PIC X(35) VALUE
                 'Total Quantity in Purchase Orders: '.
              10 RPT-TOT-QTY-PO   PIC $$,$$$,$$9.99.
+      *> PER-PO PRICE-VARIANCE DETAIL - EACH PO'S UNIT PRICE AGAINST
+      *> THIS PART'S AVERAGE UNIT PRICE ACROSS ITS OWN POS ON THIS
+      *> RECORD (THERE IS NO SEPARATE HISTORICAL-PRICE FILE ON THE
+      *> SYSTEM TO COMPARE AGAINST)
+       01 RPT-LINE-9B.
+             10 FILLER    PIC X(10) VALUE 'PO Number '.
+             10 FILLER    PIC X(05) VALUE SPACES.
+             10 FILLER    PIC X(12) VALUE 'Unit Price  '.
+             10 FILLER    PIC X(05) VALUE SPACES.
+             10 FILLER    PIC X(16) VALUE 'Part Avg Price  '.
+             10 FILLER    PIC X(05) VALUE SPACES.
+             10 FILLER    PIC X(10) VALUE 'Variance  '.
+             10 FILLER    PIC X(69) VALUE SPACES.
+       01 RPT-LINE-9C.
+             10 FILLER    PIC X(132) VALUE ALL "-".
+       01 RPT-LINE-9D.
+             10 RPT-PVAR-PO-NUMBER   PIC X(06) VALUE SPACES.
+             10 FILLER               PIC X(09) VALUE SPACES.
+             10 RPT-PVAR-UNIT-PRICE  PIC ZZZ,ZZ9.99.
+             10 FILLER               PIC X(07) VALUE SPACES.
+             10 RPT-PVAR-AVG-PRICE   PIC ZZZ,ZZ9.99.
+             10 FILLER               PIC X(11) VALUE SPACES.
+             10 RPT-PVAR-VARIANCE    PIC -ZZZ,ZZ9.99.
+             10 FILLER               PIC X(68) VALUE SPACES.
+       01 RPT-LINE-11.
+              10 FILLER           PIC X(132) VALUE ALL "=".
+       01 RPT-LINE-12.
+              10 FILLER           PIC X(31) VALUE
+                 '   RUN TOTALS - ALL GPARTSUP: '.
+       01 RPT-LINE-13.
+              10 FILLER PIC X(25) VALUE
+                   'Total # Purchase Orders: '.
+              10 RPT-GTOTAL-PO       PIC ZZZ,ZZZ,ZZ9.
+       01 RPT-LINE-14.
+              10 FILLER PIC X(35) VALUE
+                 'Total Quantity in Purchase Orders: '.
+              10 RPT-GTOT-QTY-PO     PIC $$,$$$,$$9.99.
+       01 RPT-LINE-15.
+              10 FILLER PIC X(29) VALUE
+                   'Total Price Purchase Orders: '.
+              10 RPT-GTOTAL-PRICE-PO PIC $$$,$$$,$$9.99.
+       01 RPT-LINE-16.
+              10 FILLER           PIC X(132) VALUE ALL "-".
+       01 RPT-LINE-17.
+              10 FILLER PIC X(20) VALUE '  MAKE SUBTOTAL -   '.
+              10 RPT-MAKE-SUBTOT-NAME PIC X(15) VALUE SPACES.
+              10 FILLER PIC X(97) VALUE SPACES.
+       01 RPT-LINE-18.
+              10 FILLER PIC X(25) VALUE
+                   'Total # Purchase Orders: '.
+              10 RPT-MAKE-TOTAL-PO   PIC ZZZ,ZZZ,ZZ9.
+       01 RPT-LINE-19.
+              10 FILLER PIC X(35) VALUE
+                 'Total Quantity in Purchase Orders: '.
+              10 RPT-MAKE-TOT-QTY-PO PIC $$,$$$,$$9.99.
+       01 RPT-LINE-20.
+              10 FILLER PIC X(29) VALUE
+                   'Total Price Purchase Orders: '.
+              10 RPT-MAKE-TOTAL-PRICE-PO PIC $$$,$$$,$$9.99.
+
+       01 SCR-LINE-0.
+           05 FILLER PIC X(132) VALUE ALL " ".
+      *> written only when WS01-RESTART-CNT > ZERO - the scorecard
+      *> table is not rebuilt for records skipped by
+      *> 120-SKIP-PROCESSED-RECORDS on a restart, so this report only
+      *> reflects the tail end of the file actually reprinted this run
+       01 SCR-LINE-CAVEAT.
+             10 FILLER PIC X(40) VALUE
+                '*** RESTARTED RUN - SCORECARD ONLY   '.
+             10 FILLER PIC X(38) VALUE
+                'COVERS RECORDS REPRINTED THIS RUN ***'.
+             10 FILLER PIC X(54) VALUE SPACES.
+       01 SCR-LINE-BANNER.
+             10 FILLER       PIC X(26) VALUE
+                'SUPPLIER SCORECARD REPORT'.
+             10 FILLER       PIC X(06) VALUE SPACES.
+             10 FILLER       PIC X(10) VALUE 'RUN DATE: '.
+             10 SCR-RUN-DATE PIC X(10) VALUE SPACES.
+             10 FILLER       PIC X(80) VALUE SPACES.
+       01 SCR-LINE-1.
+             10 FILLER    PIC X(06) VALUE '  Rank'.
+             10 FILLER    PIC X(05) VALUE SPACES.
+             10 FILLER    PIC X(14) VALUE 'Supplier Code '.
+             10 FILLER    PIC X(03) VALUE SPACES.
+             10 FILLER    PIC X(15) VALUE ' Supplier Name '.
+             10 FILLER    PIC X(02) VALUE SPACES.
+             10 FILLER    PIC X(15) VALUE 'Supplier Rating'.
+             10 FILLER    PIC X(03) VALUE SPACES.
+             10 FILLER    PIC X(11) VALUE 'Performance'.
+             10 FILLER    PIC X(03) VALUE SPACES.
+             10 FILLER    PIC X(12) VALUE 'Purchase Ord'.
+             10 FILLER    PIC X(43) VALUE SPACES.
+       01 SCR-LINE-2.
+             10 FILLER    PIC X(132) VALUE ALL "=".
+       01 SCR-LINE-3.
+             10 SCR-RANK         PIC ZZZZ9.
+             10 FILLER           PIC X(06) VALUE SPACES.
+             10 SCR-SUPP-CODE     PIC X(10) VALUE SPACES.
+             10 FILLER           PIC X(07) VALUE SPACES.
+             10 SCR-SUPP-NAME     PIC X(15) VALUE SPACES.
+             10 FILLER           PIC X(06) VALUE SPACES.
+             10 SCR-SUPP-RATING   PIC X(15) VALUE SPACES.
+             10 FILLER           PIC X(06) VALUE SPACES.
+             10 SCR-SUPP-PERF     PIC ZZ9.
+             10 FILLER           PIC X(08) VALUE SPACES.
+             10 SCR-SUPP-PO-CNT   PIC ZZZZ9.
+             10 FILLER           PIC X(41) VALUE SPACES.
+
+       01 CPL-LINE-0.
+           05 FILLER PIC X(132) VALUE ALL " ".
+      *> written only when WS01-RESTART-CNT > ZERO - see the matching
+      *> note above SCR-LINE-CAVEAT
+       01 CPL-LINE-CAVEAT.
+             10 FILLER PIC X(40) VALUE
+                '*** RESTARTED RUN - COMPLIANCE ONLY  '.
+             10 FILLER PIC X(38) VALUE
+                'COVERS RECORDS REPRINTED THIS RUN ***'.
+             10 FILLER PIC X(54) VALUE SPACES.
+       01 CPL-LINE-BANNER.
+             10 FILLER       PIC X(34) VALUE
+                'SUPPLIER COMPLIANCE REVIEW REPORT'.
+             10 FILLER       PIC X(08) VALUE SPACES.
+             10 FILLER       PIC X(10) VALUE 'RUN DATE: '.
+             10 CPL-RUN-DATE PIC X(10) VALUE SPACES.
+             10 FILLER       PIC X(70) VALUE SPACES.
+       01 CPL-LINE-GROUP.
+             10 FILLER        PIC X(16) VALUE 'SUPPLIER-STATUS '.
+             10 CPL-GRP-STATUS PIC X(15) VALUE SPACES.
+             10 FILLER        PIC X(101) VALUE SPACES.
+       01 CPL-LINE-1.
+             10 FILLER    PIC X(14) VALUE 'Supplier Code '.
+             10 FILLER    PIC X(03) VALUE SPACES.
+             10 FILLER    PIC X(15) VALUE ' Supplier Name '.
+             10 FILLER    PIC X(02) VALUE SPACES.
+             10 FILLER    PIC X(12) VALUE 'Purchase Ord'.
+             10 FILLER    PIC X(86) VALUE SPACES.
+       01 CPL-LINE-2.
+             10 FILLER    PIC X(132) VALUE ALL "=".
+       01 CPL-LINE-3.
+             10 CPL-SUPP-CODE     PIC X(10) VALUE SPACES.
+             10 FILLER           PIC X(07) VALUE SPACES.
+             10 CPL-SUPP-NAME     PIC X(15) VALUE SPACES.
+             10 FILLER           PIC X(06) VALUE SPACES.
+             10 CPL-SUPP-PO-CNT   PIC ZZZZ9.
+             10 FILLER           PIC X(89) VALUE SPACES.
+
+      * PARTS VOLUME TREND BY VEHICLE MODEL/YEAR - WEEKLY AND MONTHLY
+       01 TRD-LINE-0.
+           05 FILLER PIC X(132) VALUE ALL " ".
+      *> written only when WS01-RESTART-CNT > ZERO - see the matching
+      *> note above SCR-LINE-CAVEAT
+       01 TRD-LINE-CAVEAT.
+             10 FILLER PIC X(40) VALUE
+                '*** RESTARTED RUN - TREND ONLY       '.
+             10 FILLER PIC X(38) VALUE
+                'COVERS RECORDS REPRINTED THIS RUN ***'.
+             10 FILLER PIC X(54) VALUE SPACES.
+       01 TRD-LINE-BANNER.
+             10 FILLER       PIC X(26) VALUE
+                'PARTS VOLUME TREND REPORT'.
+             10 FILLER       PIC X(16) VALUE SPACES.
+             10 FILLER       PIC X(10) VALUE 'RUN DATE: '.
+             10 TRD-RUN-DATE PIC X(10) VALUE SPACES.
+             10 FILLER       PIC X(70) VALUE SPACES.
+       01 TRD-LINE-GROUP.
+             10 FILLER        PIC X(20) VALUE SPACES.
+             10 TRD-GRP-LABEL PIC X(30) VALUE SPACES.
+             10 FILLER        PIC X(82) VALUE SPACES.
+       01 TRD-LINE-SUBGRP.
+             10 FILLER        PIC X(10) VALUE 'MODEL/YEAR'.
+             10 FILLER        PIC X(02) VALUE SPACES.
+             10 TRD-SUB-MODEL PIC X(10) VALUE SPACES.
+             10 FILLER        PIC X(02) VALUE SPACES.
+             10 TRD-SUB-YEAR  PIC X(04) VALUE SPACES.
+             10 FILLER        PIC X(104) VALUE SPACES.
+       01 TRD-LINE-1.
+             10 FILLER    PIC X(12) VALUE 'Period      '.
+             10 FILLER    PIC X(04) VALUE SPACES.
+             10 FILLER    PIC X(14) VALUE 'Total Quantity'.
+             10 FILLER    PIC X(102) VALUE SPACES.
+       01 TRD-LINE-2.
+             10 FILLER    PIC X(132) VALUE ALL "=".
+       01 TRD-LINE-3.
+             10 TRD-PERIOD-OUT   PIC X(12) VALUE SPACES.
+             10 FILLER           PIC X(04) VALUE SPACES.
+             10 TRD-QTY-OUT      PIC ZZZZZZZZ9.99.
+             10 FILLER           PIC X(104) VALUE SPACES.
+
+      * MAILING LABEL - ONE PER ORDER/SCHEDULING/REMIT ADDRESS, FOUR
+      * PRINT LINES PER LABEL (NAME, ADDRESS, CITY/STATE/ZIP, BLANK)
+       01 LBL-LINE-NAME.
+             05 LBL-NAME          PIC X(15) VALUE SPACES.
+             05 FILLER            PIC X(25) VALUE SPACES.
+       01 LBL-LINE-ADDR.
+             05 LBL-ADDR          PIC X(15) VALUE SPACES.
+             05 FILLER            PIC X(25) VALUE SPACES.
+       01 LBL-LINE-CSZ.
+             05 LBL-CITY          PIC X(15) VALUE SPACES.
+             05 FILLER            PIC X(01) VALUE SPACES.
+             05 LBL-STATE         PIC X(02) VALUE SPACES.
+             05 FILLER            PIC X(01) VALUE SPACES.
+             05 LBL-ZIP           PIC X(10) VALUE SPACES.
+             05 FILLER            PIC X(06) VALUE SPACES.
+       01 LBL-LINE-BLANK.
+             05 FILLER            PIC X(40) VALUE SPACES.
 
            COPY PRTSUBAD.
 
@@ -151,39 +572,182 @@
        100-HOUSEKEEPING.
            INITIALIZE WS01-REC-CNT, WS01-TOTAL-UNIT-PRICE-PO,
                       WS01-TOTAL-QUANTITY-PO, WS01-TOTAL-PO.
+              ACCEPT WS01-CURR-DATE FROM DATE YYYYMMDD.
+              MOVE WS01-CURR-MM   TO WS01-RD-MM.
+              MOVE WS01-CURR-DD   TO WS01-RD-DD.
+              MOVE WS01-CURR-YYYY TO WS01-RD-YYYY.
+              MOVE WS01-RUN-DATE  TO RPT-RUN-DATE.
+              PERFORM 110-RESTART-CHECK.
+              PERFORM 115-PURGE-OLD-GPARTSUP.
+              PERFORM 150-SORT-BY-VEHICLE-MAKE.
               PERFORM 200-OPEN-FILES.
+              IF WS01-RESTART-CNT > ZERO
+                 PERFORM 120-SKIP-PROCESSED-RECORDS
+              END-IF.
+       110-RESTART-CHECK.
+      *> look for a checkpoint left behind by a prior run that did not
+      *> reach 900-WRAP-UP; if one is found we pick up right after the
+      *> last record it finished reporting on, instead of re-sorting
+      *> and re-printing a large GPARTSUP file from the top.
+           MOVE ZERO TO WS01-RESTART-CNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF RPTCHK-OK
+              READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                  AT END CONTINUE
+              END-READ
+              IF CHECKPOINT-RECORD > ZERO
+                 MOVE CHECKPOINT-RECORD TO WS01-RESTART-CNT
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS01-RESTART-CNT > ZERO
+              DISPLAY 'RPTPGM RESTARTING AFTER RECORD ' WS01-RESTART-CNT
+           END-IF.
+       120-SKIP-PROCESSED-RECORDS.
+      *> reposition the sorted file past the records a prior run
+      *> already reported on - the scorecard and compliance tables are
+      *> not rebuilt for these records, the same tradeoff PRTSUPP's own
+      *> restart accepts for its duplicate-detection tables.  the
+      *> run-wide PO grand totals printed by 700-WRITE-TRAILER DO get
+      *> rolled forward for these records below, using the same
+      *> per-record PO summation 400-PROCESS-DATA uses, so a restarted
+      *> run's trailer still reflects the whole file and not just the
+      *> records actually reprinted.
+           PERFORM UNTIL (WS01-REC-CNT >= WS01-RESTART-CNT)
+                      OR NO-MORE-PART-SUPP-FILE
+              READ SORTED-PART-SUPP-FILE INTO PART-SUPP-ADDR-PO
+                  AT END MOVE 'Y' TO PART-SUPP-FILE-EOF
+              END-READ
+              IF NOT NO-MORE-PART-SUPP-FILE
+                 ADD +1 TO WS01-REC-CNT
+                 PERFORM 125-REACCUM-SKIPPED-GTOTALS
+              END-IF
+           END-PERFORM.
+
+       125-REACCUM-SKIPPED-GTOTALS.
+      *> same PO summation 400-PROCESS-DATA performs for a record it
+      *> prints, kept in step so WS01-GTOTAL-PO/QUANTITY/UNIT-PRICE
+      *> cover the entire file after a restart, not just the tail end
+      *> that got reprinted
+           MOVE ZERO TO WS01-TOTAL-QUANTITY-PO,
+                        WS01-TOTAL-UNIT-PRICE-PO.
+           MOVE ZERO TO WS01-PURO-IDX.
+           MOVE ZERO TO WS01-TOTAL-PO.
+           PERFORM VARYING WS01-PURO-IDX FROM 1 BY 1
+                   UNTIL WS01-PURO-IDX >= WS01-TABLE-MAX-PO
+              IF IN-PO-NUMBER(WS01-PURO-IDX) NOT EQUAL SPACES
+                 ADD +1 TO WS01-TOTAL-PO
+              END-IF
+              IF IN-QUANTITY(WS01-PURO-IDX) >= 0
+               ADD IN-QUANTITY(WS01-PURO-IDX) TO WS01-TOTAL-QUANTITY-PO
+              END-IF
+              IF IN-UNIT-PRICE(WS01-PURO-IDX) >= 0
+                 ADD IN-UNIT-PRICE(WS01-PURO-IDX) TO
+                                    WS01-TOTAL-UNIT-PRICE-PO
+              END-IF
+           END-PERFORM.
+           ADD WS01-TOTAL-PO          TO WS01-GTOTAL-PO.
+           ADD WS01-TOTAL-QUANTITY-PO TO
+                             WS01-GTOTAL-QUANTITY-PO.
+           ADD WS01-TOTAL-UNIT-PRICE-PO TO
+                             WS01-GTOTAL-UNIT-PRICE-PO.
+      *> roll the same totals into the current vehicle-make subtotal
+      *> the way 400-PROCESS-DATA does, and track the make the subtotal
+      *> now covers so 600-WRITE-MAKE-SUBTOTAL still fires at the right
+      *> point if the first record actually reprinted belongs to a
+      *> different make than the last one skipped
+           ADD WS01-TOTAL-PO          TO WS01-MAKE-TOTAL-PO.
+           ADD WS01-TOTAL-QUANTITY-PO TO
+                             WS01-MAKE-TOTAL-QUANTITY-PO.
+           ADD WS01-TOTAL-UNIT-PRICE-PO TO
+                             WS01-MAKE-TOTAL-UNIT-PRICE-PO.
+           MOVE IN-VEHICLEI-MAKE TO WS01-PREV-VEHICLE-MAKE.
+       115-PURGE-OLD-GPARTSUP.
+      *> retire GPARTSUP generations older than WS01-PURGE-RETAIN-DAYS
+      *> - run independently of PRTSUPP's own purge so retention is
+      *> still enforced on an ad-hoc RPTPGM resubmit
+           CALL 'PURGEGEN' USING WS01-PURGE-DSN-PREFIX,
+                                  WS01-PURGE-RETAIN-DAYS,
+                                  WS01-PURGE-LOOKBACK-DAYS.
+       150-SORT-BY-VEHICLE-MAKE.
+      *> resequence GPARTSUP by vehicle make so 400-PROCESS-DATA can
+      *> break on RPT-VEHICLE-MAKE and print a subtotal per make.
+              SORT SORT-WORK-FILE
+                  ON ASCENDING KEY SORT-VEHICLE-MAKE
+                  USING PART-SUPP-FILE
+                  GIVING SORTED-PART-SUPP-FILE.
        200-OPEN-FILES.
-              OPEN INPUT PART-SUPP-FILE
-                IF NOT PART-SUPP-FILE-OK
+              OPEN INPUT SORTED-PART-SUPP-FILE
+                IF NOT SRT-PART-SUPP-OK
                    DISPLAY 'Input File PARTSUPPFILE File Error'
               GO TO 999-ERR-RTN.
-              OPEN OUTPUT REPORT-FILE
-              IF NOT RPT-ST-OK
-                 DISPLAY 'Output REPORT is Error'
+              IF WS01-RESTART-CNT > ZERO
+                 PERFORM 201-OPEN-OUTPUT-EXTEND
+              ELSE
+                 PERFORM 202-OPEN-OUTPUT-FRESH
+              END-IF.
+      *> the scorecard and compliance reports are written once in full
+      *> at 900-WRAP-UP, so they are always opened fresh
+              OPEN OUTPUT SCORECARD-FILE
+              IF NOT SCORE-ST-OK
+                 DISPLAY 'Output SCORECARD-FILE is Error'
+                 GO TO 999-ERR-RTN.
+              OPEN OUTPUT COMPLIANCE-FILE
+              IF NOT COMPL-ST-OK
+                 DISPLAY 'Output COMPLIANCE-FILE is Error'
+                 GO TO 999-ERR-RTN.
+              OPEN OUTPUT TRENDVOL-FILE
+              IF NOT TRNDVOL-OK
+                 DISPLAY 'Output TRENDVOL-FILE is Error'
                  GO TO 999-ERR-RTN.
+       201-OPEN-OUTPUT-EXTEND.
+      *> a restart picks up after records already reported on a prior
+      *> run - extend the existing output instead of overwriting it
+           OPEN EXTEND REPORT-FILE
+           IF NOT RPT-ST-OK
+              DISPLAY 'Output REPORT is Error'
+              GO TO 999-ERR-RTN.
+           OPEN EXTEND DELIMITED-FILE
+           IF NOT DEL-ST-OK
+              DISPLAY 'Output DELIMITED-FILE is Error'
+              GO TO 999-ERR-RTN.
+           OPEN EXTEND LABEL-FILE
+           IF NOT LABEL-ST-OK
+              DISPLAY 'Output LABEL-FILE is Error'
+              GO TO 999-ERR-RTN.
+       202-OPEN-OUTPUT-FRESH.
+           OPEN OUTPUT REPORT-FILE
+           IF NOT RPT-ST-OK
+              DISPLAY 'Output REPORT is Error'
+              GO TO 999-ERR-RTN.
+           OPEN OUTPUT DELIMITED-FILE
+           IF NOT DEL-ST-OK
+              DISPLAY 'Output DELIMITED-FILE is Error'
+              GO TO 999-ERR-RTN.
+           OPEN OUTPUT LABEL-FILE
+           IF NOT LABEL-ST-OK
+              DISPLAY 'Output LABEL-FILE is Error'
+              GO TO 999-ERR-RTN.
        300-READ-DATA.
-                  READ PART-SUPP-FILE INTO PART-SUPP-ADDR-PO
+                  READ SORTED-PART-SUPP-FILE INTO PART-SUPP-ADDR-PO
                   AT END
                   MOVE "Y" TO PART-SUPP-FILE-EOF.
        400-PROCESS-DATA.
       *collect    Number of record
                 ADD +1 TO WS01-REC-CNT.
+      *> print/reset the vehicle-make subtotal when the make changes
+                IF WS01-PREV-VEHICLE-MAKE NOT = SPACES AND
+                   IN-VEHICLEI-MAKE NOT = WS01-PREV-VEHICLE-MAKE
+                   PERFORM 600-WRITE-MAKE-SUBTOTAL
+                END-IF
+                MOVE IN-VEHICLEI-MAKE  TO WS01-PREV-VEHICLE-MAKE
                 MOVE IN-PART-NAME       TO RPT-PART-NAME
                 MOVE IN-WEEKS-LEAD-TIME TO WS01-LEAD-WEEKS
                 MOVE WS01-LEAD-WEEKS    TO RPT-WEEKS-LEAD-TIME
       *         MOVE IN-VEHICLEI-MAKE   TO RPT-VEHICLE-MAKE
-            EVALUATE IN-VEHICLEI-MAKE
-             WHEN 'CHR' MOVE "CHRYSLER" TO RPT-VEHICLE-MAKE
-             WHEN 'FOR' MOVE "FORD" TO RPT-VEHICLE-MAKE
-             WHEN 'GM ' MOVE "GM"   TO RPT-VEHICLE-MAKE
-             WHEN 'VW ' MOVE "VOLKSWAGON" TO RPT-VEHICLE-MAKE
-             WHEN 'TOY' MOVE "TOYOTA"     TO RPT-VEHICLE-MAKE
-             WHEN 'JAG' MOVE "JAGUAR"     TO RPT-VEHICLE-MAKE
-             WHEN 'PEU' MOVE "PEUGEOT"    TO RPT-VEHICLE-MAKE
-             WHEN 'BMW' MOVE "BMW"        TO RPT-VEHICLE-MAKE
-             WHEN OTHER
-                 MOVE "INVALID MAKE" TO RPT-VEHICLE-MAKE
-           END-EVALUATE
+            MOVE IN-VEHICLEI-MAKE TO WS01-LKP-MAKE-CODE.
+           PERFORM 605-LOOKUP-VEHICLE-MAKE-NAME.
+           MOVE WS01-LKP-MAKE-NAME TO RPT-VEHICLE-MAKE
                 MOVE IN-SUPPLIER-NAME   TO RPT-SUPPIER-NAME
       *         MOVE IN-SUPPLIER-RATING TO RPT-SUPPLIER-RATING
            EVALUATE IN-SUPPLIER-RATING
@@ -195,6 +759,25 @@
             MOVE ZERO TO WS-SPAD-IDX
            END-EVALUATE
 
+      *> clear every address/city/state/zip group before the lookup
+      *> below fills in only the types this record actually has - a
+      *> record missing an address type must not carry forward the
+      *> previous record's value for that type into its mailing label
+      *> (670-WRITE-MAILING-LABELS) or its delimited extract row
+      *> (550-WRITE-DELIMITED-EXTRACT)
+           MOVE SPACES TO RPT-ORDR-ADDR, RPT-ORDR-CITY,
+                          RPT-ORDR-ADDR-STATE.
+           MOVE ZERO   TO RPT-ORDR-ZIP-CODE.
+           MOVE SPACES TO RPT-SCHED-ADDR, RPT-SCHED-CITY,
+                          RPT-SCHED-ADDR-STATE.
+           MOVE ZERO   TO RPT-SCHED-ZIP-CODE.
+           MOVE SPACES TO RPT-REMIT-ADDR, RPT-REMT-CITY,
+                          RPT-REMT-ADDR-STATE.
+           MOVE ZERO   TO RPT-REMT-ZIP-CODE.
+           MOVE SPACES TO RPT-RMA-ADDR, RPT-RMA-CITY,
+                          RPT-RMA-ADDR-STATE.
+           MOVE ZERO   TO RPT-RMA-ZIP-CODE.
+
            PERFORM VARYING WS-SPAD-IDX FROM 1 BY 1
             UNTIL WS-SPAD-IDX >= WS01-TABLE-MAX
              IF IN-ADDRESS-TYPE(WS-SPAD-IDX) = '1'
@@ -218,6 +801,13 @@
                 MOVE IN-ZIP-CODE(WS-SPAD-IDX)   TO WS01-RPT-ZIP-CODE
                 MOVE WS01-RPT-ZIP-CODE          TO RPT-REMT-ZIP-CODE
             END-IF
+             IF IN-ADDRESS-TYPE(WS-SPAD-IDX) = '4'
+                MOVE IN-ADDRESS-1(WS-SPAD-IDX)  TO RPT-RMA-ADDR
+                MOVE IN-CITY(WS-SPAD-IDX)       TO RPT-RMA-CITY
+                MOVE IN-ADDR-STATE(WS-SPAD-IDX) TO RPT-RMA-ADDR-STATE
+                MOVE IN-ZIP-CODE(WS-SPAD-IDX)   TO WS01-RPT-ZIP-CODE
+                MOVE WS01-RPT-ZIP-CODE          TO RPT-RMA-ZIP-CODE
+            END-IF
            END-PERFORM.
 
                 MOVE ZERO TO WS01-TOTAL-QUANTITY-PO,
@@ -225,7 +815,7 @@
                 MOVE ZERO TO WS01-PURO-IDX.
                 MOVE ZERO TO WS01-TOTAL-PO.
            PERFORM VARYING WS01-PURO-IDX FROM 1 BY 1
-                   UNTIL WS01-PURO-IDX >= WS01-TABLE-MAX
+                   UNTIL WS01-PURO-IDX >= WS01-TABLE-MAX-PO
               IF IN-PO-NUMBER(WS01-PURO-IDX) NOT EQUAL SPACES
                  ADD +1 TO WS01-TOTAL-PO
               END-IF
@@ -240,9 +830,42 @@
                  MOVE WS01-TOTAL-PO            TO RPT-TOTAL-PO.
                  MOVE WS01-TOTAL-QUANTITY-PO   TO RPT-TOT-QTY-PO.
                  MOVE WS01-TOTAL-UNIT-PRICE-PO TO RPT-TOTAL-PRICE-PO.
+                 MOVE ZERO TO WS01-PART-AVG-PRICE.
+                 IF WS01-TOTAL-PO > ZERO
+                    COMPUTE WS01-PART-AVG-PRICE ROUNDED =
+                       WS01-TOTAL-UNIT-PRICE-PO / WS01-TOTAL-PO
+                 END-IF.
+      *> accumulate run-wide totals for the trailer at 900-WRAP-UP
+                 ADD WS01-TOTAL-PO          TO WS01-GTOTAL-PO.
+                 ADD WS01-TOTAL-QUANTITY-PO TO
+                                   WS01-GTOTAL-QUANTITY-PO.
+                 ADD WS01-TOTAL-UNIT-PRICE-PO TO
+                                   WS01-GTOTAL-UNIT-PRICE-PO.
+      *> accumulate the current vehicle-make group's subtotal
+                 ADD WS01-TOTAL-PO          TO WS01-MAKE-TOTAL-PO.
+                 ADD WS01-TOTAL-QUANTITY-PO TO
+                                   WS01-MAKE-TOTAL-QUANTITY-PO.
+                 ADD WS01-TOTAL-UNIT-PRICE-PO TO
+                                   WS01-MAKE-TOTAL-UNIT-PRICE-PO.
+           PERFORM 620-ACCUM-SCORECARD.
+           PERFORM 625-ACCUM-COMPLIANCE.
+           PERFORM 630-ACCUM-TREND.
            PERFORM 500-WRITE-REPORT.
+           PERFORM 550-WRITE-DELIMITED-EXTRACT.
+           PERFORM 670-WRITE-MAILING-LABELS.
+      *> drop a checkpoint every WS01-CHKPT-INTERVAL records so an
+      *> abended run against a large GPARTSUP can restart without
+      *> re-reporting what is already on the output files
+           DIVIDE WS01-REC-CNT BY WS01-CHKPT-INTERVAL
+               GIVING WS01-CHKPT-QUOT REMAINDER WS01-CHKPT-REM.
+           IF WS01-CHKPT-REM = ZERO
+              PERFORM 920-WRITE-CHECKPOINT
+           END-IF.
        500-WRITE-REPORT.
+              ADD +1 TO WS01-PAGE-NO.
+              MOVE WS01-PAGE-NO TO RPT-PAGE-NO.
               WRITE REPORT-RECORD FROM RPT-LINE-0
+              WRITE REPORT-RECORD FROM RPT-LINE-BANNER
               WRITE REPORT-RECORD FROM RPT-LINE-1
               WRITE REPORT-RECORD FROM RPT-LINE-2
               WRITE REPORT-RECORD FROM RPT-LINE-3
@@ -250,13 +873,557 @@
               WRITE REPORT-RECORD FROM RPT-LINE-4
               WRITE REPORT-RECORD FROM RPT-LINE-5
               WRITE REPORT-RECORD FROM RPT-LINE-6
+              WRITE REPORT-RECORD FROM RPT-LINE-6B
               WRITE REPORT-RECORD FROM RPT-LINE-7
               WRITE REPORT-RECORD FROM RPT-LINE-8
               WRITE REPORT-RECORD FROM RPT-LINE-9
               WRITE REPORT-RECORD FROM RPT-LINE-10
+              PERFORM 510-WRITE-PRICE-VARIANCE
               PERFORM 300-READ-DATA.
+
+       510-WRITE-PRICE-VARIANCE.
+      *> one line per PO on this part, comparing its unit price to
+      *> the part's own average unit price across its POs
+           WRITE REPORT-RECORD FROM RPT-LINE-0.
+           WRITE REPORT-RECORD FROM RPT-LINE-9B.
+           WRITE REPORT-RECORD FROM RPT-LINE-9C.
+           PERFORM VARYING WS01-PURO-IDX FROM 1 BY 1
+                   UNTIL WS01-PURO-IDX >= WS01-TABLE-MAX-PO
+              IF IN-PO-NUMBER(WS01-PURO-IDX) NOT = SPACES
+                 MOVE IN-PO-NUMBER(WS01-PURO-IDX)  TO
+                           RPT-PVAR-PO-NUMBER
+                 MOVE IN-UNIT-PRICE(WS01-PURO-IDX) TO
+                           RPT-PVAR-UNIT-PRICE
+                 MOVE WS01-PART-AVG-PRICE          TO
+                           RPT-PVAR-AVG-PRICE
+                 COMPUTE WS01-PVAR-AMOUNT =
+                    IN-UNIT-PRICE(WS01-PURO-IDX) - WS01-PART-AVG-PRICE
+                 MOVE WS01-PVAR-AMOUNT             TO
+                           RPT-PVAR-VARIANCE
+                 WRITE REPORT-RECORD FROM RPT-LINE-9D
+              END-IF
+           END-PERFORM.
+       550-WRITE-DELIMITED-EXTRACT.
+      *> same fields as the columnar report, one comma-delimited line
+      *> per part record, for programs that can't read SYSOUT layouts.
+           MOVE SPACES TO WS01-DELIM-LINE.
+           STRING
+              FUNCTION TRIM(RPT-PART-NAME)       DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-WEEKS-LEAD-TIME) DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-VEHICLE-MAKE)    DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-SUPPIER-NAME)    DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-SUPPLIER-RATING) DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-ORDR-ADDR)       DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-ORDR-CITY)       DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-ORDR-ADDR-STATE) DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-ORDR-ZIP-CODE)   DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-SCHED-ADDR)      DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-SCHED-CITY)      DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-SCHED-ADDR-STATE) DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-SCHED-ZIP-CODE)  DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-REMIT-ADDR)      DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-REMT-CITY)       DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-REMT-ADDR-STATE) DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-REMT-ZIP-CODE)   DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-RMA-ADDR)        DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-RMA-CITY)        DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-RMA-ADDR-STATE)  DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-RMA-ZIP-CODE)    DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-TOTAL-PO)        DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-TOT-QTY-PO)      DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(RPT-TOTAL-PRICE-PO)  DELIMITED BY SIZE
+           INTO WS01-DELIM-LINE
+           END-STRING.
+           WRITE DELIMITED-RECORD FROM WS01-DELIM-LINE.
+       600-WRITE-MAKE-SUBTOTAL.
+      *> print the subtotal for the vehicle-make group just completed,
+      *> then reset the per-make accumulators for the next group.
+           MOVE WS01-PREV-VEHICLE-MAKE TO WS01-LKP-MAKE-CODE.
+           PERFORM 605-LOOKUP-VEHICLE-MAKE-NAME.
+           MOVE WS01-LKP-MAKE-NAME TO RPT-MAKE-SUBTOT-NAME.
+           MOVE WS01-MAKE-TOTAL-PO            TO RPT-MAKE-TOTAL-PO.
+           MOVE WS01-MAKE-TOTAL-QUANTITY-PO    TO RPT-MAKE-TOT-QTY-PO.
+           MOVE WS01-MAKE-TOTAL-UNIT-PRICE-PO  TO
+                                RPT-MAKE-TOTAL-PRICE-PO.
+           WRITE REPORT-RECORD FROM RPT-LINE-16
+           WRITE REPORT-RECORD FROM RPT-LINE-17
+           WRITE REPORT-RECORD FROM RPT-LINE-18
+           WRITE REPORT-RECORD FROM RPT-LINE-19
+           WRITE REPORT-RECORD FROM RPT-LINE-20
+           WRITE REPORT-RECORD FROM RPT-LINE-16.
+           MOVE ZERO TO WS01-MAKE-TOTAL-PO, WS01-MAKE-TOTAL-QUANTITY-PO,
+                        WS01-MAKE-TOTAL-UNIT-PRICE-PO.
+
+       605-LOOKUP-VEHICLE-MAKE-NAME.
+      *> look up WS01-LKP-MAKE-CODE in the shared VEHMAKE table instead
+      *> of a local EVALUATE, so PARTS, PRTSUPP and RPTPGM can never
+      *> drift out of step on what a make code maps to
+           MOVE "INVALID MAKE" TO WS01-LKP-MAKE-NAME.
+           PERFORM VARYING VEH-MAKE-IDX FROM 1 BY 1
+                   UNTIL VEH-MAKE-IDX > VEH-MAKE-MAX
+              IF VEH-MAKE-CODE(VEH-MAKE-IDX) = WS01-LKP-MAKE-CODE
+                 MOVE VEH-MAKE-NAME(VEH-MAKE-IDX) TO WS01-LKP-MAKE-NAME
+              END-IF
+           END-PERFORM.
+
+       620-ACCUM-SCORECARD.
+      *> roll this record's supplier into the run-wide scorecard table,
+      *> keyed by SUPPLIER-CODE, adding its purchase orders to any
+      *> total already accumulated for that supplier from an earlier
+      *> GPARTSUP record.
+           MOVE 'N' TO WS01-SCORE-FOUND.
+           PERFORM VARYING WS01-SCORE-IDX FROM 1 BY 1
+                   UNTIL WS01-SCORE-IDX > WS01-SCORE-CNT
+              IF WS01-SCORE-CODE(WS01-SCORE-IDX) = IN-SUPPLIER-CODE
+                 MOVE 'Y' TO WS01-SCORE-FOUND
+                 ADD WS01-TOTAL-PO TO
+                            WS01-SCORE-PO-CNT(WS01-SCORE-IDX)
+              END-IF
+           END-PERFORM.
+           IF NOT SCORE-FOUND AND WS01-SCORE-CNT < WS01-SCORE-MAX
+              ADD +1 TO WS01-SCORE-CNT
+              MOVE IN-SUPPLIER-CODE   TO
+                         WS01-SCORE-CODE(WS01-SCORE-CNT)
+              MOVE IN-SUPPLIER-NAME   TO
+                         WS01-SCORE-NAME(WS01-SCORE-CNT)
+              MOVE IN-SUPPLIER-RATING TO
+                         WS01-SCORE-RATING(WS01-SCORE-CNT)
+              MOVE IN-SUPPLIER-PERF   TO
+                         WS01-SCORE-PERF(WS01-SCORE-CNT)
+              MOVE WS01-TOTAL-PO      TO
+                         WS01-SCORE-PO-CNT(WS01-SCORE-CNT)
+           END-IF.
+       625-ACCUM-COMPLIANCE.
+      *> roll this record's supplier into the run-wide compliance
+      *> table, keyed by SUPPLIER-CODE, adding its purchase orders to
+      *> any total already accumulated for that supplier from an
+      *> earlier GPARTSUP record.
+           MOVE 'N' TO WS01-COMPL-FOUND.
+           PERFORM VARYING WS01-COMPL-IDX FROM 1 BY 1
+                   UNTIL WS01-COMPL-IDX > WS01-COMPL-CNT
+              IF WS01-COMPL-CODE(WS01-COMPL-IDX) = IN-SUPPLIER-CODE
+                 MOVE 'Y' TO WS01-COMPL-FOUND
+                 ADD WS01-TOTAL-PO TO
+                            WS01-COMPL-PO-CNT(WS01-COMPL-IDX)
+              END-IF
+           END-PERFORM.
+           IF NOT COMPL-FOUND AND WS01-COMPL-CNT < WS01-COMPL-MAX
+              ADD +1 TO WS01-COMPL-CNT
+              MOVE IN-SUPPLIER-CODE   TO
+                         WS01-COMPL-CODE(WS01-COMPL-CNT)
+              MOVE IN-SUPPLIER-NAME   TO
+                         WS01-COMPL-NAME(WS01-COMPL-CNT)
+              MOVE IN-SUPPLIER-STATUS TO
+                         WS01-COMPL-STATUS(WS01-COMPL-CNT)
+              MOVE WS01-TOTAL-PO      TO
+                         WS01-COMPL-PO-CNT(WS01-COMPL-CNT)
+           END-IF.
+       630-ACCUM-TREND.
+      *> derive this record's representative order date from its first
+      *> purchase order, then roll its quantity into both the weekly
+      *> and monthly trend tables for VEHICLE-MODEL/VEHICLE-YEAR. A
+      *> record with no dated purchase order contributes nothing to
+      *> the trend report.
+           MOVE ZERO TO WS01-TREND-ORDER-DATE.
+           PERFORM VARYING WS01-PURO-IDX FROM 1 BY 1
+                   UNTIL WS01-PURO-IDX >= WS01-TABLE-MAX-PO
+              IF WS01-TREND-ORDER-DATE = ZERO AND
+                 IN-ORDER-DATE(WS01-PURO-IDX) NOT = ZERO
+                 MOVE IN-ORDER-DATE(WS01-PURO-IDX) TO
+                            WS01-TREND-ORDER-DATE
+              END-IF
+           END-PERFORM.
+           IF WS01-TREND-ORDER-DATE NOT = ZERO
+              COMPUTE WS01-TREND-WEEK-NO =
+                 FUNCTION INTEGER-OF-DATE(WS01-TREND-ORDER-DATE) / 7
+              MOVE WS01-TREND-ORDER-DATE(1:6) TO WS01-TREND-MONTH-KEY
+              PERFORM 631-ACCUM-TREND-WEEK
+              PERFORM 633-ACCUM-TREND-MONTH
+           END-IF.
+       631-ACCUM-TREND-WEEK.
+           MOVE 'N' TO WS01-TRND-FOUND.
+           PERFORM VARYING WS01-TRND-IDX FROM 1 BY 1
+                   UNTIL WS01-TRND-IDX > WS01-TRND-CNT
+              IF TRND-WEEKLY(WS01-TRND-IDX)                  AND
+                 WS01-TRND-MODEL(WS01-TRND-IDX) = IN-VEHICLE-MODEL AND
+                 WS01-TRND-YEAR(WS01-TRND-IDX)  = IN-VEHICLE-YEAR  AND
+                 WS01-TRND-PERIOD(WS01-TRND-IDX) = WS01-TREND-WEEK-NO
+                 MOVE 'Y' TO WS01-TRND-FOUND
+                 ADD WS01-TOTAL-QUANTITY-PO TO
+                            WS01-TRND-QTY(WS01-TRND-IDX)
+              END-IF
+           END-PERFORM.
+           IF NOT TRND-FOUND AND WS01-TRND-CNT < WS01-TRND-MAX
+              ADD +1 TO WS01-TRND-CNT
+              MOVE 'W'                   TO
+                         WS01-TRND-TYPE(WS01-TRND-CNT)
+              MOVE IN-VEHICLE-MODEL      TO
+                         WS01-TRND-MODEL(WS01-TRND-CNT)
+              MOVE IN-VEHICLE-YEAR       TO
+                         WS01-TRND-YEAR(WS01-TRND-CNT)
+              MOVE WS01-TREND-WEEK-NO    TO
+                         WS01-TRND-PERIOD(WS01-TRND-CNT)
+              MOVE WS01-TOTAL-QUANTITY-PO TO
+                         WS01-TRND-QTY(WS01-TRND-CNT)
+           END-IF.
+       633-ACCUM-TREND-MONTH.
+           MOVE 'N' TO WS01-TRND-FOUND.
+           PERFORM VARYING WS01-TRND-IDX FROM 1 BY 1
+                   UNTIL WS01-TRND-IDX > WS01-TRND-CNT
+              IF TRND-MONTHLY(WS01-TRND-IDX)                 AND
+                 WS01-TRND-MODEL(WS01-TRND-IDX) = IN-VEHICLE-MODEL AND
+                 WS01-TRND-YEAR(WS01-TRND-IDX)  = IN-VEHICLE-YEAR  AND
+                 WS01-TRND-PERIOD(WS01-TRND-IDX) = WS01-TREND-MONTH-KEY
+                 MOVE 'Y' TO WS01-TRND-FOUND
+                 ADD WS01-TOTAL-QUANTITY-PO TO
+                            WS01-TRND-QTY(WS01-TRND-IDX)
+              END-IF
+           END-PERFORM.
+           IF NOT TRND-FOUND AND WS01-TRND-CNT < WS01-TRND-MAX
+              ADD +1 TO WS01-TRND-CNT
+              MOVE 'M'                   TO
+                         WS01-TRND-TYPE(WS01-TRND-CNT)
+              MOVE IN-VEHICLE-MODEL      TO
+                         WS01-TRND-MODEL(WS01-TRND-CNT)
+              MOVE IN-VEHICLE-YEAR       TO
+                         WS01-TRND-YEAR(WS01-TRND-CNT)
+              MOVE WS01-TREND-MONTH-KEY  TO
+                         WS01-TRND-PERIOD(WS01-TRND-CNT)
+              MOVE WS01-TOTAL-QUANTITY-PO TO
+                         WS01-TRND-QTY(WS01-TRND-CNT)
+           END-IF.
+       655-SORT-COMPLIANCE.
+      *> simple bubble sort of the compliance table, grouped by
+      *> SUPPLIER-STATUS and, within the same status, by supplier code
+      *> - the table tops out at WS01-COMPL-MAX rows so this is cheap
+      *> enough without a sort file.
+           PERFORM VARYING WS01-COMPL-IDX FROM 1 BY 1
+                   UNTIL WS01-COMPL-IDX >= WS01-COMPL-CNT
+              PERFORM VARYING WS01-COMPL-IDX2 FROM 1 BY 1
+                      UNTIL WS01-COMPL-IDX2 > WS01-COMPL-CNT -
+                                               WS01-COMPL-IDX
+                 IF (WS01-COMPL-STATUS(WS01-COMPL-IDX2) >
+                     WS01-COMPL-STATUS(WS01-COMPL-IDX2 + 1))
+                 OR ((WS01-COMPL-STATUS(WS01-COMPL-IDX2) =
+                      WS01-COMPL-STATUS(WS01-COMPL-IDX2 + 1))
+                 AND (WS01-COMPL-CODE(WS01-COMPL-IDX2) >
+                      WS01-COMPL-CODE(WS01-COMPL-IDX2 + 1)))
+                    MOVE WS01-COMPL-ROW(WS01-COMPL-IDX2) TO
+                               WS01-COMPL-SWAP
+                    MOVE WS01-COMPL-ROW(WS01-COMPL-IDX2 + 1) TO
+                               WS01-COMPL-ROW(WS01-COMPL-IDX2)
+                    MOVE WS01-COMPL-SWAP TO
+                               WS01-COMPL-ROW(WS01-COMPL-IDX2 + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+       665-WRITE-COMPLIANCE.
+           WRITE COMPLIANCE-RECORD FROM CPL-LINE-0
+           WRITE COMPLIANCE-RECORD FROM CPL-LINE-BANNER
+      *> flag the report as partial when this run restarted mid-file -
+      *> the compliance table was never rebuilt for the records that
+      *> restart skipped, so it only covers the tail end reprinted here
+           IF WS01-RESTART-CNT > ZERO
+              WRITE COMPLIANCE-RECORD FROM CPL-LINE-CAVEAT
+           END-IF
+           WRITE COMPLIANCE-RECORD FROM CPL-LINE-0.
+           MOVE SPACES TO WS01-COMPL-PREV-STATUS.
+           PERFORM VARYING WS01-COMPL-RANK FROM 1 BY 1
+                   UNTIL WS01-COMPL-RANK > WS01-COMPL-CNT
+      *> a new SUPPLIER-STATUS group starts a fresh header/banner pair
+              IF WS01-COMPL-STATUS(WS01-COMPL-RANK) NOT =
+                 WS01-COMPL-PREV-STATUS
+                 EVALUATE WS01-COMPL-STATUS(WS01-COMPL-RANK)
+                    WHEN '1' MOVE "GOVT AND COMMERCIAL" TO
+                                   CPL-GRP-STATUS
+                    WHEN '2' MOVE "GOVT ONLY"           TO
+                                   CPL-GRP-STATUS
+                    WHEN '3' MOVE "COMMERCIAL ONLY"      TO
+                                   CPL-GRP-STATUS
+                    WHEN OTHER
+                             MOVE "UN-KNOWN STATUS"      TO
+                                   CPL-GRP-STATUS
+                 END-EVALUATE
+                 WRITE COMPLIANCE-RECORD FROM CPL-LINE-GROUP
+                 WRITE COMPLIANCE-RECORD FROM CPL-LINE-1
+                 WRITE COMPLIANCE-RECORD FROM CPL-LINE-2
+                 MOVE WS01-COMPL-STATUS(WS01-COMPL-RANK) TO
+                            WS01-COMPL-PREV-STATUS
+              END-IF
+              MOVE WS01-COMPL-CODE(WS01-COMPL-RANK)     TO
+                         CPL-SUPP-CODE
+              MOVE WS01-COMPL-NAME(WS01-COMPL-RANK)     TO
+                         CPL-SUPP-NAME
+              MOVE WS01-COMPL-PO-CNT(WS01-COMPL-RANK)   TO
+                         CPL-SUPP-PO-CNT
+              WRITE COMPLIANCE-RECORD FROM CPL-LINE-3
+           END-PERFORM.
+       650-SORT-SCORECARD.
+      *> simple bubble sort of the scorecard table, highest rating
+      *> first and, within the same rating, best performance first.
+      *> the table tops out at WS01-SCORE-MAX rows so this is cheap
+      *> enough without a sort file.
+           PERFORM VARYING WS01-SCORE-IDX FROM 1 BY 1
+                   UNTIL WS01-SCORE-IDX >= WS01-SCORE-CNT
+              PERFORM VARYING WS01-SCORE-IDX2 FROM 1 BY 1
+                      UNTIL WS01-SCORE-IDX2 > WS01-SCORE-CNT -
+                                               WS01-SCORE-IDX
+                 IF (WS01-SCORE-RATING(WS01-SCORE-IDX2) <
+                     WS01-SCORE-RATING(WS01-SCORE-IDX2 + 1))
+                 OR ((WS01-SCORE-RATING(WS01-SCORE-IDX2) =
+                      WS01-SCORE-RATING(WS01-SCORE-IDX2 + 1))
+                 AND (WS01-SCORE-PERF(WS01-SCORE-IDX2) <
+                      WS01-SCORE-PERF(WS01-SCORE-IDX2 + 1)))
+                    MOVE WS01-SCORE-ROW(WS01-SCORE-IDX2) TO
+                               WS01-SCORE-SWAP
+                    MOVE WS01-SCORE-ROW(WS01-SCORE-IDX2 + 1) TO
+                               WS01-SCORE-ROW(WS01-SCORE-IDX2)
+                    MOVE WS01-SCORE-SWAP TO
+                               WS01-SCORE-ROW(WS01-SCORE-IDX2 + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+       660-WRITE-SCORECARD.
+           WRITE SCORECARD-RECORD FROM SCR-LINE-0
+           WRITE SCORECARD-RECORD FROM SCR-LINE-BANNER
+      *> flag the report as partial when this run restarted mid-file -
+      *> the scorecard table was never rebuilt for the records that
+      *> restart skipped, so it only covers the tail end reprinted here
+           IF WS01-RESTART-CNT > ZERO
+              WRITE SCORECARD-RECORD FROM SCR-LINE-CAVEAT
+           END-IF
+           WRITE SCORECARD-RECORD FROM SCR-LINE-0
+           WRITE SCORECARD-RECORD FROM SCR-LINE-1
+           WRITE SCORECARD-RECORD FROM SCR-LINE-2.
+           PERFORM VARYING WS01-SCORE-RANK FROM 1 BY 1
+                   UNTIL WS01-SCORE-RANK > WS01-SCORE-CNT
+              MOVE WS01-SCORE-RANK                        TO SCR-RANK
+              MOVE WS01-SCORE-CODE(WS01-SCORE-RANK)        TO
+                         SCR-SUPP-CODE
+              MOVE WS01-SCORE-NAME(WS01-SCORE-RANK)        TO
+                         SCR-SUPP-NAME
+              EVALUATE WS01-SCORE-RATING(WS01-SCORE-RANK)
+                 WHEN '3' MOVE "HIGHEST-QUALITY" TO SCR-SUPP-RATING
+                 WHEN '2' MOVE "AVERAGE-QUALITY" TO SCR-SUPP-RATING
+                 WHEN '1' MOVE "LOWEST-QUALITY"  TO SCR-SUPP-RATING
+                 WHEN OTHER
+                          MOVE "UN-KNOWN RATING" TO SCR-SUPP-RATING
+              END-EVALUATE
+              MOVE WS01-SCORE-PERF(WS01-SCORE-RANK)        TO
+                         SCR-SUPP-PERF
+              MOVE WS01-SCORE-PO-CNT(WS01-SCORE-RANK)      TO
+                         SCR-SUPP-PO-CNT
+              WRITE SCORECARD-RECORD FROM SCR-LINE-3
+           END-PERFORM.
+       657-SORT-TREND.
+      *> simple bubble sort of the trend table - weekly rows ahead of
+      *> monthly, then by VEHICLE-MODEL/VEHICLE-YEAR, then by period -
+      *> the table tops out at WS01-TRND-MAX rows so this is cheap
+      *> enough without a sort file.
+           PERFORM VARYING WS01-TRND-IDX FROM 1 BY 1
+                   UNTIL WS01-TRND-IDX >= WS01-TRND-CNT
+              PERFORM VARYING WS01-TRND-IDX2 FROM 1 BY 1
+                      UNTIL WS01-TRND-IDX2 > WS01-TRND-CNT -
+                                              WS01-TRND-IDX
+                 IF (WS01-TRND-TYPE(WS01-TRND-IDX2) >
+                     WS01-TRND-TYPE(WS01-TRND-IDX2 + 1))
+                 OR ((WS01-TRND-TYPE(WS01-TRND-IDX2) =
+                      WS01-TRND-TYPE(WS01-TRND-IDX2 + 1))
+                 AND (WS01-TRND-MODEL(WS01-TRND-IDX2) >
+                      WS01-TRND-MODEL(WS01-TRND-IDX2 + 1)))
+                 OR ((WS01-TRND-TYPE(WS01-TRND-IDX2) =
+                      WS01-TRND-TYPE(WS01-TRND-IDX2 + 1))
+                 AND (WS01-TRND-MODEL(WS01-TRND-IDX2) =
+                      WS01-TRND-MODEL(WS01-TRND-IDX2 + 1))
+                 AND (WS01-TRND-YEAR(WS01-TRND-IDX2) >
+                      WS01-TRND-YEAR(WS01-TRND-IDX2 + 1)))
+                 OR ((WS01-TRND-TYPE(WS01-TRND-IDX2) =
+                      WS01-TRND-TYPE(WS01-TRND-IDX2 + 1))
+                 AND (WS01-TRND-MODEL(WS01-TRND-IDX2) =
+                      WS01-TRND-MODEL(WS01-TRND-IDX2 + 1))
+                 AND (WS01-TRND-YEAR(WS01-TRND-IDX2) =
+                      WS01-TRND-YEAR(WS01-TRND-IDX2 + 1))
+                 AND (WS01-TRND-PERIOD(WS01-TRND-IDX2) >
+                      WS01-TRND-PERIOD(WS01-TRND-IDX2 + 1)))
+                    MOVE WS01-TRND-ROW(WS01-TRND-IDX2) TO
+                               WS01-TRND-SWAP
+                    MOVE WS01-TRND-ROW(WS01-TRND-IDX2 + 1) TO
+                               WS01-TRND-ROW(WS01-TRND-IDX2)
+                    MOVE WS01-TRND-SWAP TO
+                               WS01-TRND-ROW(WS01-TRND-IDX2 + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+       667-WRITE-TREND.
+           WRITE TRENDVOL-RECORD FROM TRD-LINE-0
+           WRITE TRENDVOL-RECORD FROM TRD-LINE-BANNER
+      *> flag the report as partial when this run restarted mid-file -
+      *> the trend table was never rebuilt for the records that
+      *> restart skipped, so it only covers the tail end reprinted here
+           IF WS01-RESTART-CNT > ZERO
+              WRITE TRENDVOL-RECORD FROM TRD-LINE-CAVEAT
+           END-IF
+           WRITE TRENDVOL-RECORD FROM TRD-LINE-0.
+           MOVE SPACES TO WS01-TRND-PREV-TYPE, WS01-TRND-PREV-MODEL,
+                          WS01-TRND-PREV-YEAR.
+           PERFORM VARYING WS01-TRND-RANK FROM 1 BY 1
+                   UNTIL WS01-TRND-RANK > WS01-TRND-CNT
+      *> a new period type (weekly/monthly) starts a fresh group banner
+              IF WS01-TRND-TYPE(WS01-TRND-RANK) NOT =
+                 WS01-TRND-PREV-TYPE
+                 EVALUATE WS01-TRND-TYPE(WS01-TRND-RANK)
+                    WHEN 'W' MOVE "WEEKLY VOLUME"  TO TRD-GRP-LABEL
+                    WHEN 'M' MOVE "MONTHLY VOLUME" TO TRD-GRP-LABEL
+                    WHEN OTHER
+                             MOVE "UN-KNOWN PERIOD" TO TRD-GRP-LABEL
+                 END-EVALUATE
+                 WRITE TRENDVOL-RECORD FROM TRD-LINE-GROUP
+                 MOVE WS01-TRND-TYPE(WS01-TRND-RANK) TO
+                            WS01-TRND-PREV-TYPE
+                 MOVE SPACES TO WS01-TRND-PREV-MODEL,
+                                 WS01-TRND-PREV-YEAR
+              END-IF
+      *> a new VEHICLE-MODEL/VEHICLE-YEAR starts a fresh sub-header
+              IF WS01-TRND-MODEL(WS01-TRND-RANK) NOT =
+                 WS01-TRND-PREV-MODEL OR
+                 WS01-TRND-YEAR(WS01-TRND-RANK) NOT =
+                 WS01-TRND-PREV-YEAR
+                 MOVE WS01-TRND-MODEL(WS01-TRND-RANK) TO TRD-SUB-MODEL
+                 MOVE WS01-TRND-YEAR(WS01-TRND-RANK)  TO TRD-SUB-YEAR
+                 WRITE TRENDVOL-RECORD FROM TRD-LINE-SUBGRP
+                 WRITE TRENDVOL-RECORD FROM TRD-LINE-1
+                 WRITE TRENDVOL-RECORD FROM TRD-LINE-2
+                 MOVE WS01-TRND-MODEL(WS01-TRND-RANK) TO
+                            WS01-TRND-PREV-MODEL
+                 MOVE WS01-TRND-YEAR(WS01-TRND-RANK)  TO
+                            WS01-TRND-PREV-YEAR
+              END-IF
+              IF TRND-WEEKLY(WS01-TRND-RANK)
+                 MOVE 'WK '                          TO TRD-PERIOD-OUT
+                 MOVE WS01-TRND-PERIOD(WS01-TRND-RANK) TO
+                            TRD-PERIOD-OUT(4:7)
+              ELSE
+                 MOVE WS01-TRND-PERIOD(WS01-TRND-RANK) TO TRD-PERIOD-OUT
+              END-IF
+              MOVE WS01-TRND-QTY(WS01-TRND-RANK)    TO TRD-QTY-OUT
+              WRITE TRENDVOL-RECORD FROM TRD-LINE-3
+           END-PERFORM.
+       670-WRITE-MAILING-LABELS.
+      *> one mailing label per good order/scheduling/remit address on
+      *> this record, addressed to the supplier that holds it
+           IF RPT-ORDR-ADDR NOT = SPACES
+              MOVE RPT-ORDR-ADDR       TO WS01-LBL-ADDR
+              MOVE RPT-ORDR-CITY       TO WS01-LBL-CITY
+              MOVE RPT-ORDR-ADDR-STATE TO WS01-LBL-STATE
+              MOVE RPT-ORDR-ZIP-CODE   TO WS01-LBL-ZIP10
+              PERFORM 675-WRITE-ONE-LABEL
+           END-IF.
+           IF RPT-SCHED-ADDR NOT = SPACES
+              MOVE RPT-SCHED-ADDR       TO WS01-LBL-ADDR
+              MOVE RPT-SCHED-CITY       TO WS01-LBL-CITY
+              MOVE RPT-SCHED-ADDR-STATE TO WS01-LBL-STATE
+              MOVE RPT-SCHED-ZIP-CODE   TO WS01-LBL-ZIP10
+              PERFORM 675-WRITE-ONE-LABEL
+           END-IF.
+           IF RPT-REMIT-ADDR NOT = SPACES
+              MOVE RPT-REMIT-ADDR      TO WS01-LBL-ADDR
+              MOVE RPT-REMT-CITY       TO WS01-LBL-CITY
+              MOVE RPT-REMT-ADDR-STATE TO WS01-LBL-STATE
+              MOVE RPT-REMT-ZIP-CODE   TO WS01-LBL-ZIP10
+              PERFORM 675-WRITE-ONE-LABEL
+           END-IF.
+           IF RPT-RMA-ADDR NOT = SPACES
+              MOVE RPT-RMA-ADDR      TO WS01-LBL-ADDR
+              MOVE RPT-RMA-CITY      TO WS01-LBL-CITY
+              MOVE RPT-RMA-ADDR-STATE TO WS01-LBL-STATE
+              MOVE RPT-RMA-ZIP-CODE   TO WS01-LBL-ZIP10
+              PERFORM 675-WRITE-ONE-LABEL
+           END-IF.
+       675-WRITE-ONE-LABEL.
+           MOVE SPACES TO LBL-LINE-NAME.
+           MOVE RPT-SUPPIER-NAME TO LBL-NAME.
+           WRITE LABEL-RECORD FROM LBL-LINE-NAME.
+           MOVE SPACES TO LBL-LINE-ADDR.
+           MOVE WS01-LBL-ADDR TO LBL-ADDR.
+           WRITE LABEL-RECORD FROM LBL-LINE-ADDR.
+           MOVE SPACES TO LBL-LINE-CSZ.
+           MOVE WS01-LBL-CITY  TO LBL-CITY.
+           MOVE WS01-LBL-STATE TO LBL-STATE.
+           MOVE WS01-LBL-ZIP10(1:5) TO LBL-ZIP(1:5).
+           MOVE '-'                TO LBL-ZIP(6:1).
+           MOVE WS01-LBL-ZIP10(6:4) TO LBL-ZIP(7:4).
+           WRITE LABEL-RECORD FROM LBL-LINE-CSZ.
+           WRITE LABEL-RECORD FROM LBL-LINE-BLANK.
+       920-WRITE-CHECKPOINT.
+      *> record our progress so a restart can pick up after the last
+      *> record we finished reporting on
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS01-REC-CNT TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
        900-WRAP-UP.
-               CLOSE PART-SUPP-FILE, REPORT-FILE.
+               IF WS01-PREV-VEHICLE-MAKE NOT = SPACES
+                  PERFORM 600-WRITE-MAKE-SUBTOTAL
+               END-IF.
+               PERFORM 700-WRITE-TRAILER.
+               MOVE RPT-RUN-DATE TO SCR-RUN-DATE.
+               PERFORM 650-SORT-SCORECARD.
+               PERFORM 660-WRITE-SCORECARD.
+               MOVE RPT-RUN-DATE TO CPL-RUN-DATE.
+               PERFORM 655-SORT-COMPLIANCE.
+               PERFORM 665-WRITE-COMPLIANCE.
+               MOVE RPT-RUN-DATE TO TRD-RUN-DATE.
+               PERFORM 657-SORT-TREND.
+               PERFORM 667-WRITE-TREND.
+               CLOSE SORTED-PART-SUPP-FILE, REPORT-FILE, DELIMITED-FILE,
+                     SCORECARD-FILE, LABEL-FILE, COMPLIANCE-FILE,
+                     TRENDVOL-FILE.
+      *> the run completed normally - clear the checkpoint so the
+      *> next run starts fresh against a new GPARTSUP generation
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE.
+               DISPLAY 'RPTPGM RECORDS READ......... ' WS01-REC-CNT.
+               IF WS01-RESTART-CNT > ZERO
+                  DISPLAY 'RPTPGM RECORDS SKIPPED-RESTART '
+                          WS01-RESTART-CNT
+               END-IF.
+       700-WRITE-TRAILER.
+      *> final section printed once, after the last GPARTSUP record,
+      *> with the run-wide totals across every part processed.
+               MOVE WS01-GTOTAL-PO            TO RPT-GTOTAL-PO.
+               MOVE WS01-GTOTAL-QUANTITY-PO    TO RPT-GTOT-QTY-PO.
+               MOVE WS01-GTOTAL-UNIT-PRICE-PO  TO RPT-GTOTAL-PRICE-PO.
+               WRITE REPORT-RECORD FROM RPT-LINE-0
+               WRITE REPORT-RECORD FROM RPT-LINE-11
+               WRITE REPORT-RECORD FROM RPT-LINE-12
+               WRITE REPORT-RECORD FROM RPT-LINE-11
+               WRITE REPORT-RECORD FROM RPT-LINE-13
+               WRITE REPORT-RECORD FROM RPT-LINE-14
+               WRITE REPORT-RECORD FROM RPT-LINE-15.
        999-ERR-RTN.
             GOBACK.
 
