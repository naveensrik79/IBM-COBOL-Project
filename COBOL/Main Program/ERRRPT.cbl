@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     ERRRPT.
+      * **************************************************
+      * ERRRPT READS THE STRUCTURED ERROR-FILE WRITTEN BY PRTSUPP AND
+      * PRODUCES AN EXCEPTION/REJECTS MANAGEMENT REPORT - A DETAIL
+      * LISTING OF EVERY FIELD-LEVEL ERROR FOLLOWED BY A SUMMARY
+      * BREAKDOWN OF HOW MANY ERRORS CAME FROM EACH SOURCE
+      * (PARTS/SUPPLIER/SUPPADDR/PURCHRDS/etc).
+      * UT-C-ERROR   = SAME SEQUENTIAL ERROR-FILE PRTSUPP WRITES
+      * UT-C-ERRRPT  = SYSOUT EXCEPTION REPORT LANDING IN JES.
+      * **************************************************
+       AUTHOR.         COBWO. *>COBOL WORIRER
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * STRUCTURED REJECTS DETAIL WRITTEN BY PRTSUPP'S 800-ERROR_WRITING
+           SELECT ERROR-FILE ASSIGN TO UT-C-ERROR
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS ERROR-FILE-ST.
+      * EXCEPTION/REJECTS MANAGEMENT REPORT
+           SELECT ERRRPT-FILE ASSIGN TO UT-C-ERRRPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS ERRRPT-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ERROR-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01 ERROR-RECORD        PIC X(80).
+       FD ERRRPT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01 ERRRPT-RECORD       PIC X(132).
+       WORKING-STORAGE SECTION.
+       77 WS-REC-CNT              PIC 9(08) VALUE ZERO.
+       77 WS-PAGE-NO              PIC 9(05) VALUE ZERO.
+
+           COPY ERRDTL.
+
+      * EXCEPTION COUNT BY SOURCE - LINEAR-SCAN TABLE, SAME PATTERN AS
+      * THE SUPPLIER SCORECARD TABLE IN RPTPGM
+       77 WS-SRC-MAX              PIC 9(03) VALUE 20.
+       77 WS-SRC-CNT              PIC 9(03) VALUE ZERO.
+       77 WS-SRC-IDX              PIC 9(03) VALUE ZERO.
+       77 WS-SRC-FOUND            PIC X(01) VALUE 'N'.
+           88 SRC-FOUND           VALUE 'Y'.
+       01 WS-SRC-TBL.
+           05 WS-SRC-ROW OCCURS 20 TIMES.
+               10 WS-SRC-NAME     PIC X(12) VALUE SPACES.
+               10 WS-SRC-CNT-1    PIC 9(08) VALUE ZERO.
+
+       01 WS01-CURR-DATE.
+           05 WS01-CURR-YYYY        PIC 9(04).
+           05 WS01-CURR-MM          PIC 9(02).
+           05 WS01-CURR-DD          PIC 9(02).
+       01 WS01-RUN-DATE.
+           05 WS01-RD-MM            PIC 9(02).
+           05 FILLER                PIC X(01) VALUE '/'.
+           05 WS01-RD-DD            PIC 9(02).
+           05 FILLER                PIC X(01) VALUE '/'.
+           05 WS01-RD-YYYY          PIC 9(04).
+
+       01 PROGRAM-SWITCHES.
+           05 ERROR-FILE-EOF            PIC X(01) VALUE 'N'.
+               88 NO-MORE-ERROR-FILE    VALUE 'Y'.
+           05 ERROR-FILE-ST             PIC X(02).
+               88 ERROR-FILE-OK         VALUE '00'.
+               88 ERROR-FILE-EOF-OK     VALUE '10'.
+           05 ERRRPT-ST                 PIC X(02).
+               88 ERRRPT-ST-OK          VALUE '00'.
+
+       01 RPT-LINE-0.
+           05 FILLER PIC X(132) VALUE ALL " ".
+       01 RPT-LINE-BANNER.
+             10 FILLER       PIC X(28) VALUE
+                'EXCEPTION/REJECTS REPORT    '.
+             10 FILLER       PIC X(04) VALUE SPACES.
+             10 FILLER       PIC X(10) VALUE 'RUN DATE: '.
+             10 RPT-RUN-DATE PIC X(10) VALUE SPACES.
+             10 FILLER       PIC X(10) VALUE SPACES.
+             10 FILLER       PIC X(06) VALUE 'PAGE: '.
+             10 RPT-PAGE-NO  PIC ZZZ9.
+             10 FILLER       PIC X(60) VALUE SPACES.
+       01 RPT-LINE-1.
+             10 FILLER    PIC X(08) VALUE 'Rec Num '.
+             10 FILLER    PIC X(03) VALUE SPACES.
+             10 FILLER    PIC X(12) VALUE 'Source      '.
+             10 FILLER    PIC X(03) VALUE SPACES.
+             10 FILLER    PIC X(05) VALUE 'MsgNo'.
+             10 FILLER    PIC X(03) VALUE SPACES.
+             10 FILLER    PIC X(50) VALUE 'Message Text'.
+             10 FILLER    PIC X(48) VALUE SPACES.
+       01 RPT-LINE-2.
+             10 FILLER    PIC X(132) VALUE ALL "=".
+       01 RPT-LINE-3.
+             10 RPT-REC-NUM     PIC ZZZZZZZ9.
+             10 FILLER          PIC X(03) VALUE SPACES.
+             10 RPT-SOURCE      PIC X(12) VALUE SPACES.
+             10 FILLER          PIC X(03) VALUE SPACES.
+             10 RPT-MSG-NO      PIC X(05) VALUE SPACES.
+             10 FILLER          PIC X(03) VALUE SPACES.
+             10 RPT-MSG-TEXT    PIC X(50) VALUE SPACES.
+             10 FILLER          PIC X(48) VALUE SPACES.
+       01 RPT-LINE-4.
+             10 FILLER          PIC X(132) VALUE ALL "-".
+       01 RPT-LINE-5.
+             10 FILLER          PIC X(30) VALUE
+                '  EXCEPTION COUNTS BY SOURCE:'.
+             10 FILLER          PIC X(102) VALUE SPACES.
+       01 RPT-LINE-6.
+             10 RPT-SRC-NAME     PIC X(12) VALUE SPACES.
+             10 FILLER           PIC X(03) VALUE SPACES.
+             10 RPT-SRC-TOTAL    PIC ZZZ,ZZ9.
+             10 FILLER           PIC X(110) VALUE SPACES.
+       01 RPT-LINE-7.
+             10 FILLER          PIC X(28) VALUE
+                'TOTAL EXCEPTIONS ON FILE:   '.
+             10 RPT-TOTAL-CNT   PIC ZZZ,ZZ9.
+             10 FILLER          PIC X(97) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 300-READ-DATA.
+           PERFORM 400-PROCESS-DATA UNTIL NO-MORE-ERROR-FILE.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+
+       100-HOUSEKEEPING.
+           INITIALIZE WS-REC-CNT, WS-SRC-TBL, WS-SRC-CNT.
+           ACCEPT WS01-CURR-DATE FROM DATE YYYYMMDD.
+           MOVE WS01-CURR-MM   TO WS01-RD-MM.
+           MOVE WS01-CURR-DD   TO WS01-RD-DD.
+           MOVE WS01-CURR-YYYY TO WS01-RD-YYYY.
+           MOVE WS01-RUN-DATE  TO RPT-RUN-DATE.
+           PERFORM 200-OPEN-FILES.
+
+       200-OPEN-FILES.
+           OPEN INPUT ERROR-FILE
+              IF NOT ERROR-FILE-OK
+                 DISPLAY 'Input ERROR-FILE File Error'
+                 GO TO 999-ERR-RTN.
+           OPEN OUTPUT ERRRPT-FILE
+              IF NOT ERRRPT-ST-OK
+                 DISPLAY 'Output ERRRPT-FILE File Error'
+                 GO TO 999-ERR-RTN.
+
+       300-READ-DATA.
+           READ ERROR-FILE INTO WS-ERR-DETAIL-REC
+              AT END
+              MOVE "Y" TO ERROR-FILE-EOF.
+
+       400-PROCESS-DATA.
+      *> a blank separator record (written between per-record error
+      *> groups by PRTSUPP) carries no source/message and is skipped
+           IF ERR-SOURCE NOT = SPACES
+              ADD +1 TO WS-REC-CNT
+              PERFORM 500-WRITE-DETAIL-LINE
+              PERFORM 600-ACCUM-BY-SOURCE
+           END-IF.
+           PERFORM 300-READ-DATA.
+
+       500-WRITE-DETAIL-LINE.
+           MOVE ERR-REC-NUM   TO RPT-REC-NUM.
+           MOVE ERR-SOURCE    TO RPT-SOURCE.
+           MOVE ERR-MSG-NO    TO RPT-MSG-NO.
+           MOVE ERR-MSG-TEXT  TO RPT-MSG-TEXT.
+           IF WS-REC-CNT = 1
+              ADD +1 TO WS-PAGE-NO
+              MOVE WS-PAGE-NO TO RPT-PAGE-NO
+              WRITE ERRRPT-RECORD FROM RPT-LINE-0
+              WRITE ERRRPT-RECORD FROM RPT-LINE-BANNER
+              WRITE ERRRPT-RECORD FROM RPT-LINE-1
+              WRITE ERRRPT-RECORD FROM RPT-LINE-2
+           END-IF.
+           WRITE ERRRPT-RECORD FROM RPT-LINE-3.
+
+       600-ACCUM-BY-SOURCE.
+      *> roll this exception into the run-wide count for its source,
+      *> keyed by ERR-SOURCE, same linear-scan/add-if-new-else-accum
+      *> pattern used for the supplier scorecard table in RPTPGM
+           MOVE 'N' TO WS-SRC-FOUND.
+           PERFORM VARYING WS-SRC-IDX FROM 1 BY 1
+                   UNTIL WS-SRC-IDX > WS-SRC-CNT
+              IF WS-SRC-NAME(WS-SRC-IDX) = ERR-SOURCE
+                 MOVE 'Y' TO WS-SRC-FOUND
+                 ADD +1 TO WS-SRC-CNT-1(WS-SRC-IDX)
+              END-IF
+           END-PERFORM.
+           IF NOT SRC-FOUND AND WS-SRC-CNT < WS-SRC-MAX
+              ADD +1 TO WS-SRC-CNT
+              MOVE ERR-SOURCE TO WS-SRC-NAME(WS-SRC-CNT)
+              MOVE 1          TO WS-SRC-CNT-1(WS-SRC-CNT)
+           END-IF.
+
+       700-WRITE-SUMMARY.
+           WRITE ERRRPT-RECORD FROM RPT-LINE-0.
+           WRITE ERRRPT-RECORD FROM RPT-LINE-4.
+           WRITE ERRRPT-RECORD FROM RPT-LINE-5.
+           PERFORM VARYING WS-SRC-IDX FROM 1 BY 1
+                   UNTIL WS-SRC-IDX > WS-SRC-CNT
+              MOVE WS-SRC-NAME(WS-SRC-IDX)   TO RPT-SRC-NAME
+              MOVE WS-SRC-CNT-1(WS-SRC-IDX)  TO RPT-SRC-TOTAL
+              WRITE ERRRPT-RECORD FROM RPT-LINE-6
+           END-PERFORM.
+           WRITE ERRRPT-RECORD FROM RPT-LINE-4.
+           MOVE WS-REC-CNT TO RPT-TOTAL-CNT.
+           WRITE ERRRPT-RECORD FROM RPT-LINE-7.
+
+       900-WRAP-UP.
+           PERFORM 700-WRITE-SUMMARY.
+           CLOSE ERROR-FILE, ERRRPT-FILE.
+
+       999-ERR-RTN.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
