@@ -18,8 +18,15 @@
       *                   SUPPLIER  DD SYSOUT=*
       *                   SUPPADDR DD SYSOUT=*
       *                   ERROR   DD SYSOUT=*
-      *              DS   Report of all good parts  (LRCL 480,FB)
+      *              DS   Report of all good parts  (LRCL 524,FB)
       *                   GPARTSUP DD SYSOUT =*
+      *              DS   EDI purchase-order extract, one delimited
+      *                   row per validated purchase order, for the
+      *                   EDI translator that builds the outbound 850
+      *                   EDIPO DD SYSOUT=*
+      *              DS   Flagged high-value POs placed with a lowest-
+      *                   quality-rated supplier, for buyer review
+      *                   FLAGPO DD SYSOUT=*
       * *************************************************************
       * The main program will  read in  the  zip code data in to a
       * table , stores is .   We will than read in 1 record at the time
@@ -76,34 +83,79 @@
            SELECT PARTSUPPFILE ASSIGN TO UT-C-PARTSUPP
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS  IS PARTSUPP-ST.
-           SELECT PURCHRDS-FILE ASSIGN TO UT-C-PURCHRDS
+      *> ASSIGN TO DYNAMIC so a dry run (see WS-RUN-MODE) can be
+      *> redirected onto a DRYRUN-suffixed name instead of the
+      *> production dataset -- built by 103-BUILD-OUTPUT-DSNS, same
+      *> idiom as WS-GPARTSUP-DSN below
+           SELECT PURCHRDS-FILE ASSIGN TO DYNAMIC WS-PURCHRDS-DSN
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS  IS PURCHRDS-ST.
-           SELECT SUPPLIER-FILE ASSIGN TO UT-C-SUPPLIER
+           SELECT SUPPLIER-FILE ASSIGN TO DYNAMIC WS-SUPPLIER-DSN
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS  IS SUPPLIER-ST.
-           SELECT PARTS-FILE ASSIGN TO UT-C-PARTS
+           SELECT PARTS-FILE ASSIGN TO DYNAMIC WS-PARTS-DSN
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS  IS PARTS-ST.
-           SELECT SUPPADDR-FILE ASSIGN TO UT-C-SUPPADDR
+           SELECT SUPPADDR-FILE ASSIGN TO DYNAMIC WS-SUPPADDR-DSN
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS  IS SUPPADDR-ST.
-           SELECT ERROR-FILE ASSIGN TO UT-C-ERROR
+           SELECT ERROR-FILE ASSIGN TO DYNAMIC WS-ERROR-DSN
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS  IS ERROR-ST.
            SELECT ZIPCODE-FILE ASSIGN TO UT-C-ZIPCODE
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS  IS ZIPCODE-ST.
-           SELECT GPART-SUPP-FILE ASSIGN TO UT-C-GPARTSUP
+      *> dated so each run adds a new generation instead of
+      *> overwriting the one a prior run wrote -- see WS-GPARTSUP-DSN
+      *> below, built from today's date at 100-HOUSEKEEPING
+           SELECT GPART-SUPP-FILE ASSIGN TO DYNAMIC WS-GPARTSUP-DSN
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS  IS GPARTSUPP-ST.
+           SELECT CHECKPOINT-FILE ASSIGN TO UT-C-CHKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS CHKPT-ST.
+           SELECT APPSUPP-FILE ASSIGN TO UT-C-APPSUPP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS APPSUPP-ST.
+      *> rejected records, in the same layout as PARTSUPPFILE, so they
+      *> can be corrected and fed back in as a resubmit run
+           SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS REJECT-ST.
+      *> optional one-card control file - only included in the JCL
+      *> when a run is meant to validate a new PARTSUPPFILE without
+      *> committing it to GPARTSUP/REJECT-FILE
+           SELECT CNTLCARD-FILE ASSIGN TO UT-C-CNTLCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS CNTLCARD-ST.
+      *> EDI purchase-order extract - one delimited row per validated
+      *> purchase order, for handoff to the EDI translator that builds
+      *> the outbound 850 transaction set
+           SELECT EDIPO-FILE ASSIGN TO DYNAMIC WS-EDIPO-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS EDIPO-ST.
+      *> purchase orders above WS-LOWRATE-PO-THRESHOLD placed with a
+      *> lowest-quality-rated supplier, for the buyer/procurement team
+      *> to review before the order is released
+           SELECT FLAGPO-FILE ASSIGN TO DYNAMIC WS-FLAGPO-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS FLAGPO-ST.
+      *> pre-scan summary of basic data-quality counts across the
+      *> whole new PARTSUPPFILE, written before 117-PRESCAN-DATA-
+      *> QUALITY lets the run go on to open GPARTSUP/REJECT-FILE for
+      *> output and start committing anything
+           SELECT DQSCAN-FILE ASSIGN TO UT-C-DQSCAN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS DQSCAN-ST.
 
        DATA DIVISION.
        FILE SECTION.
        FD PARTSUPPFILE
-           RECORD CONTAINS 480 CHARACTERS
+      *> record grew from 480 to 524 when a part's purchase-order
+      *> group went from 3 to 4 occurrences
+           RECORD CONTAINS 524 CHARACTERS
            RECORDING MODE IS F.
-       01 PARTSUPP-RECORD      PIC X(480).
+       01 PARTSUPP-RECORD      PIC X(524).
 
        FD PURCHRDS-FILE
            RECORD CONTAINS 41 CHARACTERS
@@ -136,29 +188,187 @@
        01 ERROR-RECORD      PIC X(80).
 
        FD GPART-SUPP-FILE
-           RECORD CONTAINS 480 CHARACTERS
+           RECORD CONTAINS 524 CHARACTERS
+           RECORDING MODE IS F.
+       01 GPART-SUPP-RECORD      PIC X(524).
+
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 8 CHARACTERS
+           RECORDING MODE IS F.
+       01 CHECKPOINT-RECORD      PIC 9(08).
+
+       FD APPSUPP-FILE
+           RECORD CONTAINS 10 CHARACTERS
+           RECORDING MODE IS F.
+       01 APPSUPP-RECORD      PIC X(10).
+
+       FD REJECT-FILE
+           RECORD CONTAINS 524 CHARACTERS
+           RECORDING MODE IS F.
+       01 REJECT-RECORD      PIC X(524).
+
+       FD CNTLCARD-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01 CNTLCARD-RECORD    PIC X(80).
+
+       FD EDIPO-FILE
+           RECORD CONTAINS 120 CHARACTERS
+           RECORDING MODE IS F.
+       01 EDIPO-RECORD      PIC X(120).
+
+       FD FLAGPO-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01 FLAGPO-RECORD     PIC X(80).
+
+       FD DQSCAN-FILE
+           RECORD CONTAINS 80 CHARACTERS
            RECORDING MODE IS F.
-       01 GPART-SUPP-RECORD      PIC X(480).
+       01 DQSCAN-RECORD     PIC X(80).
 
        WORKING-STORAGE SECTION.
 
        77 ALLOWED-AMT          PIC S9(7)V99   VALUE 9999999.99.
-       77 TABLE-MAX            PIC 9(01) VALUE 4.
+      *> a PO this big placed with a lowest-quality-rated supplier
+      *> gets flagged to FLAGPO-FILE for the buyer to review
+       77 WS-LOWRATE-PO-THRESHOLD PIC S9(7)V99 VALUE 5000.00.
+       77 WS-PO-AMOUNT         PIC S9(9)V99 VALUE ZERO.
+       77 TABLE-MAX            PIC 9(01) VALUE 5.
        77 TABLE-MAX-ADDR       PIC 9(01) VALUE 4.
        77 PROJ-IDX             PIC 9(01) VALUE ZERO.
-       77 TBL-IDX              PIC 9(02) VALUE ZERO.
+       77 TBL-IDX              PIC 9(03) VALUE ZERO.
+       77 WS-ZIP-TABLE-CNT     PIC 9(03) VALUE ZERO.
        77 SADDR-IDX            PIC 9(01) VALUE ZERO.
        77 ERR-IDX              PIC 9(01) VALUE ZERO.
+       77 PO-DUP-IDX           PIC 9(01) VALUE ZERO.
        77 WS-REC-CNT           PIC 9(8) VALUE ZERO.
        77 WS-ALL-ERROR-CNT     PIC 9(2) VALUE ZERO.
+
+      * End-of-run control totals
+       77 WS-GOOD-CNT          PIC 9(8) VALUE ZERO.
+       77 WS-REJECT-CNT        PIC 9(8) VALUE ZERO.
+       77 WS-TOTAL-ERRORS      PIC 9(8) VALUE ZERO.
+       77 WS-FULL-REJECT-CNT   PIC 9(8) VALUE ZERO.
+
+      * Batch balancing - records read must equal records skipped on
+      * a restart plus records accepted/rejected this run, or the
+      * output files do not reconcile with the input
+       77 WS-BALANCE-TOTAL     PIC 9(8) VALUE ZERO.
+       77 WS-BALANCE-SW        PIC X(01) VALUE 'Y'.
+           88 RUN-IN-BALANCE   VALUE 'Y'.
+
+      * ERROR-FILE detail layout - fixed-width/structured so a
+      * downstream program can load it instead of scraping free text
+           COPY ERRDTL.
+
+      * ONE VEHICLE-MAKE CODE/NAME TABLE SHARED WITH PARTS AND RPTPGM
+           COPY VEHMAKE.
+      * CURRENCY-CODE TO USD RATE TABLE SHARED WITH PURCHORN - USED
+      * BELOW TO BRING A PO'S AMOUNT TO USD BEFORE IT IS COMPARED
+      * AGAINST WS-LOWRATE-PO-THRESHOLD
+           COPY CURRRATE.
+       77 WS-PO-AMOUNT-USD      PIC S9(11)V99 VALUE ZERO.
        77 WS-ZIP-CODE10        PIC X(10) VALUE SPACES.
        77 WS-VEHICLE-MAKE      PIC x(10) VALUE SPACES.
 
+      * EDI purchase-order extract line
+       77 WS01-EDIPO-LINE      PIC X(120) VALUE SPACES.
+      * flagged high-value/low-rated-supplier PO extract line
+       77 WS01-FLAGPO-LINE     PIC X(80) VALUE SPACES.
+       77 WS-RESTART-CNT       PIC 9(8) VALUE ZERO.
+       77 WS-CHKPT-INTERVAL    PIC 9(05) VALUE 1000.
+       77 WS-CHKPT-QUOT        PIC 9(8) VALUE ZERO.
+       77 WS-CHKPT-REM         PIC 9(05) VALUE ZERO.
+
+      * GPARTSUP generation dataset name - one dated generation per
+      * run instead of the prior run's output being overwritten
+       77 WS-RUN-YYYYMMDD      PIC 9(08) VALUE ZERO.
+       77 WS-GPARTSUP-DSN      PIC X(40) VALUE SPACES.
+
+      * output dataset names for the production listing/error/reject
+      * files - built by 103-BUILD-OUTPUT-DSNS onto a DRYRUN-suffixed
+      * name in dry-run mode so a validation run can never open (and
+      * therefore never truncate) the live dataset of the same name
+       77 WS-PURCHRDS-DSN      PIC X(40) VALUE SPACES.
+       77 WS-SUPPLIER-DSN      PIC X(40) VALUE SPACES.
+       77 WS-PARTS-DSN         PIC X(40) VALUE SPACES.
+       77 WS-SUPPADDR-DSN      PIC X(40) VALUE SPACES.
+       77 WS-ERROR-DSN         PIC X(40) VALUE SPACES.
+       77 WS-REJECT-DSN        PIC X(40) VALUE SPACES.
+       77 WS-EDIPO-DSN         PIC X(40) VALUE SPACES.
+       77 WS-FLAGPO-DSN        PIC X(40) VALUE SPACES.
+
+      * GPARTSUP retention - generations older than this are purged
+      * by PURGEGEN every run
+       77 WS-PURGE-DSN-PREFIX     PIC X(30) VALUE 'GPARTSUP.G'.
+       77 WS-PURGE-RETAIN-DAYS    PIC 9(03) VALUE 90.
+       77 WS-PURGE-LOOKBACK-DAYS  PIC 9(03) VALUE 30.
+
+      * Duplicate PART-NUMBER / SUPPLIER-CODE detection
+       77 WS-DUP-MAX           PIC 9(5) VALUE 20000.
+       77 WS-PART-NUM-CNT      PIC 9(5) VALUE ZERO.
+       77 WS-SUPP-CODE-CNT     PIC 9(5) VALUE ZERO.
+       77 WS-DUP-IDX           PIC 9(5) VALUE ZERO.
+       77 WS-DUP-FOUND         PIC X(01) VALUE 'N'.
+           88 DUP-FOUND        VALUE 'Y'.
+
+      * Approved supplier master cross-check
+       77 WS-APPSUPP-MAX        PIC 9(5) VALUE 5000.
+       77 WS-APPSUPP-CNT        PIC 9(5) VALUE ZERO.
+       77 WS-APPSUPP-IDX        PIC 9(5) VALUE ZERO.
+       77 WS-APPSUPP-FOUND      PIC X(01) VALUE 'N'.
+           88 APPSUPP-FOUND     VALUE 'Y'.
+
+      * DELIVERY-DATE vs part WEEKS-LEAD-TIME cross-check
+       77 WS-PO-LEAD-DAYS       PIC S9(7) VALUE ZERO.
+       77 WS-PO-ACTUAL-DAYS     PIC S9(7) VALUE ZERO.
+
+      * 117-PRESCAN-DATA-QUALITY counts - a first pass over the whole
+      * new PARTSUPPFILE, before 300-OPEN-FILES opens anything for
+      * output, so a bad extract can be spotted before any of it is
+      * committed to GPARTSUP/REJECT-FILE
+       77 WS-PRESCAN-REC-CNT         PIC 9(8) VALUE ZERO.
+       77 WS-PRESCAN-BLANK-PART-CNT  PIC 9(8) VALUE ZERO.
+       77 WS-PRESCAN-BLANK-SUPP-CNT  PIC 9(8) VALUE ZERO.
+       77 WS-PRESCAN-BLANK-ADDR-CNT  PIC 9(8) VALUE ZERO.
+       77 WS-PRESCAN-BLANK-PO-CNT    PIC 9(8) VALUE ZERO.
+       77 WS-PRESCAN-DUP-PART-CNT    PIC 9(8) VALUE ZERO.
+       77 WS-PRESCAN-IDX             PIC 9(01) VALUE ZERO.
+       77 WS-PRESCAN-ADDR-FOUND-SW   PIC X(01) VALUE 'N'.
+           88 PRESCAN-ADDR-FOUND     VALUE 'Y'.
+       77 WS-PRESCAN-PO-FOUND-SW     PIC X(01) VALUE 'N'.
+           88 PRESCAN-PO-FOUND       VALUE 'Y'.
+      *> duplicate-part-number check scoped to the pre-scan pass only
+      *> - kept separate from WS-PART-NUM-TBL so the real run's own
+      *> duplicate check in 250-CHECK-DUPLICATES still starts empty
+       77 WS-PRESCAN-PART-CNT        PIC 9(5) VALUE ZERO.
+       77 WS-PRESCAN-DUP-IDX         PIC 9(5) VALUE ZERO.
+       77 WS-PRESCAN-DUP-FOUND-SW    PIC X(01) VALUE 'N'.
+           88 PRESCAN-DUP-FOUND      VALUE 'Y'.
+       01 WS-PRESCAN-PART-TBL.
+           05 WS-PRESCAN-PART-ROW OCCURS 20000 TIMES PIC X(23)
+                                   VALUE SPACES.
+       01 WS-PRESCAN-LINE             PIC X(80) VALUE SPACES.
+       01 WS-PRESCAN-CNT-DISP         PIC ZZZZZZZ9.
+
+       01 WS-APPSUPP-TBL.
+           05 WS-APPSUPP-ROW OCCURS 5000 TIMES PIC X(10)
+                              VALUE SPACES.
+
+       01 WS-PART-NUM-TBL.
+           05 WS-PART-NUM-ROW OCCURS 20000 TIMES PIC X(23)
+                               VALUE SPACES.
+       01 WS-SUPP-CODE-TBL.
+           05 WS-SUPP-CODE-ROW OCCURS 20000 TIMES PIC X(10)
+                                VALUE SPACES.
+
        01  WS01-PURCHSE-ORDER.
            05 WS01-PO-NUMBER            PIC X(06) VALUE SPACES.
            05 WS01-BUYER-CODE           PIC X(03) VALUE SPACES.
            05 WS01-QUANTITY             PIC S9(7).
            05 WS01-UNIT-PRICE           PIC S9(07)V99.
+           05 WS01-CURRENCY-CODE        PIC X(03) VALUE SPACES.
            05 WS01-ORDER-DATE           PIC X(08) VALUE SPACES.
            05 WS01-DELIVERY-DATE        PIC X(08) VALUE SPACES.
 
@@ -170,6 +380,7 @@
            05 WS-CITY              PIC X(15) VALUE SPACES.
            05 WS-ADDR-STATE        PIC X(02) VALUE SPACES.
            05 WS-ZIP-CODE          PIC X(05) VALUE SPACES.
+           05 WS-ZIP-PLUS4         PIC X(04) VALUE SPACES.
 
       * Error handling variables
         COPY ERROR REPLACING ==(PRFX)== BY ==WS-PARTS==.
@@ -182,6 +393,7 @@
         COPY ERROR REPLACING ==(PRFX)== BY ==WS-PURCHRDS1==.
         COPY ERROR REPLACING ==(PRFX)== BY ==WS-PURCHRDS2==.
         COPY ERROR REPLACING ==(PRFX)== BY ==WS-PURCHRDS3==.
+        COPY ERROR REPLACING ==(PRFX)== BY ==WS-PURCHRDS4==.
 
         01 WS-PURCHRDS-RTN-CODE  PIC 9(01) VALUE 0.
         01 WS-SUPPLIER-RTN-CODE  PIC 9(01) VALUE 0.
@@ -209,6 +421,29 @@
                88 ZIPCODE-OK            VALUE '00'.
            05 GPARTSUPP-ST               PIC X(2).
                88 GPARTSUPP-OK            VALUE '00'.
+           05 CHKPT-ST                   PIC X(2).
+               88 CHKPT-OK                VALUE '00'.
+           05 APPSUPP-EOF                PIC X(1)   VALUE 'N'.
+               88 NO-MORE-APPSUPP        VALUE 'Y'.
+           05 APPSUPP-ST                 PIC X(2).
+               88 APPSUPP-OK              VALUE '00'.
+           05 REJECT-ST                  PIC X(2).
+               88 REJECT-OK               VALUE '00'.
+           05 CNTLCARD-ST                PIC X(2).
+               88 CNTLCARD-OK             VALUE '00'.
+           05 EDIPO-ST                    PIC X(2).
+               88 EDIPO-OK                VALUE '00'.
+           05 FLAGPO-ST                   PIC X(2).
+               88 FLAGPO-OK               VALUE '00'.
+           05 DQSCAN-ST                   PIC X(2).
+               88 DQSCAN-OK               VALUE '00'.
+      *> DRY-RUN MODE VALIDATES A NEW PARTSUPPFILE - EVERY FIELD AND
+      *> CROSS-CHECK RUNS NORMALLY AND THE FULL REPORT/REJECT DETAIL
+      *> IS STILL PRODUCED, BUT GPARTSUP, REJECT-FILE AND THE
+      *> CHECKPOINT ARE LEFT UNTOUCHED SO NOTHING IS COMMITTED
+           05 WS-RUN-MODE                PIC X(01) VALUE 'L'.
+               88 DRY-RUN-MODE            VALUE 'D'.
+               88 LIVE-RUN-MODE           VALUE 'L'.
            COPY PRTSUBAD.
            COPY SUPPLIER.
            COPY PURCHRDS.
@@ -223,15 +458,328 @@
            GOBACK.
        100-HOUSEKEEPING.
            MOVE ZERO TO WS-ALL-ERROR-CNT.
+           PERFORM 102-CHECK-DRY-RUN.
+           PERFORM 103-BUILD-OUTPUT-DSNS.
+           PERFORM 110-RESTART-CHECK.
+      *> a dry run always validates the file from the top, regardless
+      *> of a checkpoint left behind by an earlier live run
+           IF DRY-RUN-MODE
+              MOVE ZERO TO WS-RESTART-CNT
+           END-IF.
+           PERFORM 115-BUILD-GPARTSUP-DSN.
+           PERFORM 116-PURGE-OLD-GPARTSUP.
+           PERFORM 117-PRESCAN-DATA-QUALITY.
            PERFORM 300-OPEN-FILES.
            PERFORM 410-READ-ZIP.
+           PERFORM 430-READ-APPSUPP.
+           IF WS-RESTART-CNT > ZERO
+              PERFORM 120-SKIP-PROCESSED-RECORDS
+           END-IF.
            PERFORM 400-READ-DATA.
 
+       102-CHECK-DRY-RUN.
+      *> the control card is only present in the JCL for a validation
+      *> run - no card (or a card that doesn't say DRYRUN) means a
+      *> normal, committing run
+           MOVE 'L' TO WS-RUN-MODE.
+           OPEN INPUT CNTLCARD-FILE.
+           IF CNTLCARD-OK
+              READ CNTLCARD-FILE INTO CNTLCARD-RECORD
+                  AT END CONTINUE
+              END-READ
+              IF CNTLCARD-RECORD(1:6) = 'DRYRUN'
+                 MOVE 'D' TO WS-RUN-MODE
+              END-IF
+              CLOSE CNTLCARD-FILE
+           END-IF.
+           IF DRY-RUN-MODE
+              DISPLAY 'PRTSUPP RUNNING IN DRY-RUN/TEST MODE - '
+                      'GPARTSUP, REJECT-FILE AND THE CHECKPOINT '
+                      'WILL NOT BE UPDATED'
+           END-IF.
+
+       103-BUILD-OUTPUT-DSNS.
+      *> a live run opens the same dataset names this program has
+      *> always used; a dry run opens a DRYRUN-suffixed name instead
+      *> so its validation pass can never open - and therefore can
+      *> never truncate - the production dataset of the same name
+           IF LIVE-RUN-MODE
+              MOVE 'UT-C-PURCHRDS' TO WS-PURCHRDS-DSN
+              MOVE 'UT-C-SUPPLIER' TO WS-SUPPLIER-DSN
+              MOVE 'UT-C-PARTS'    TO WS-PARTS-DSN
+              MOVE 'UT-C-SUPPADDR' TO WS-SUPPADDR-DSN
+              MOVE 'UT-C-ERROR'    TO WS-ERROR-DSN
+              MOVE 'UT-C-REJECT'   TO WS-REJECT-DSN
+              MOVE 'UT-C-EDIPO'    TO WS-EDIPO-DSN
+              MOVE 'UT-C-FLAGPO'   TO WS-FLAGPO-DSN
+           ELSE
+              MOVE 'UT-C-PURCHRDS.DRYRUN' TO WS-PURCHRDS-DSN
+              MOVE 'UT-C-SUPPLIER.DRYRUN' TO WS-SUPPLIER-DSN
+              MOVE 'UT-C-PARTS.DRYRUN'    TO WS-PARTS-DSN
+              MOVE 'UT-C-SUPPADDR.DRYRUN' TO WS-SUPPADDR-DSN
+              MOVE 'UT-C-ERROR.DRYRUN'    TO WS-ERROR-DSN
+              MOVE 'UT-C-REJECT.DRYRUN'   TO WS-REJECT-DSN
+              MOVE 'UT-C-EDIPO.DRYRUN'    TO WS-EDIPO-DSN
+              MOVE 'UT-C-FLAGPO.DRYRUN'   TO WS-FLAGPO-DSN
+           END-IF.
+
+       110-RESTART-CHECK.
+           *> look for a checkpoint left behind by a prior run that
+           *> did not reach 900-WRAP-UP; if one is found we pick up
+           *> right after the last record it committed to output
+           MOVE ZERO TO WS-RESTART-CNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHKPT-OK
+              READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                  AT END CONTINUE
+              END-READ
+              IF CHECKPOINT-RECORD > ZERO
+                 MOVE CHECKPOINT-RECORD TO WS-RESTART-CNT
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-RESTART-CNT > ZERO
+              DISPLAY 'PRTSUPP RESTARTING AFTER RECORD ' WS-RESTART-CNT
+           END-IF.
+
+       115-BUILD-GPARTSUP-DSN.
+           *> build today's GPARTSUP generation name - a restart on
+           *> the same day extends the generation it already started.
+           *> a dry run is redirected onto its own DRYRUN generation
+           *> name so it can never open (and therefore never truncate)
+           *> the live generation for today's date
+           ACCEPT WS-RUN-YYYYMMDD FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-GPARTSUP-DSN.
+           IF LIVE-RUN-MODE
+              STRING 'GPARTSUP.G' DELIMITED BY SIZE
+                     WS-RUN-YYYYMMDD DELIMITED BY SIZE
+                     INTO WS-GPARTSUP-DSN
+              END-STRING
+           ELSE
+              STRING 'GPARTSUP.G' DELIMITED BY SIZE
+                     WS-RUN-YYYYMMDD DELIMITED BY SIZE
+                     '.DRYRUN' DELIMITED BY SIZE
+                     INTO WS-GPARTSUP-DSN
+              END-STRING
+           END-IF.
+
+       116-PURGE-OLD-GPARTSUP.
+      *> retire GPARTSUP generations older than WS-PURGE-RETAIN-DAYS -
+      *> a dry run never creates a new generation, but purging old
+      *> ones is still safe to run either way
+           CALL 'PURGEGEN' USING WS-PURGE-DSN-PREFIX,
+                                  WS-PURGE-RETAIN-DAYS,
+                                  WS-PURGE-LOOKBACK-DAYS.
+
+       117-PRESCAN-DATA-QUALITY.
+      *> a complete first pass over the new PARTSUPPFILE, opened and
+      *> closed entirely on its own before 300-OPEN-FILES opens
+      *> anything for output - lets an operator see how bad an
+      *> extract is before any of it is committed to GPARTSUP/
+      *> REJECT-FILE, live run or dry run alike
+           MOVE ZERO TO WS-PRESCAN-REC-CNT, WS-PRESCAN-BLANK-PART-CNT,
+                     WS-PRESCAN-BLANK-SUPP-CNT,
+                     WS-PRESCAN-BLANK-ADDR-CNT,
+                     WS-PRESCAN-BLANK-PO-CNT, WS-PRESCAN-DUP-PART-CNT,
+                     WS-PRESCAN-PART-CNT.
+           OPEN INPUT PARTSUPPFILE.
+           IF NOT PARTSUPPFILE-OK
+              DISPLAY 'Input File PARTSUPPFILE File Error'
+              GO TO 999-ERR-RTN.
+           OPEN OUTPUT DQSCAN-FILE.
+           IF NOT DQSCAN-OK
+              DISPLAY 'Output DQSCAN File Error'
+              GO TO 999-ERR-RTN.
+           PERFORM 118-PRESCAN-ONE-RECORD UNTIL NO-MORE-PARTSUPPFILE.
+           PERFORM 119-WRITE-PRESCAN-REPORT.
+           CLOSE PARTSUPPFILE, DQSCAN-FILE.
+      *> 400-READ-DATA needs to start this run's real pass from the
+      *> top of the file again
+           MOVE 'N' TO PARTSUPPFILE-EOF.
+
+       118-PRESCAN-ONE-RECORD.
+           READ PARTSUPPFILE INTO PART-SUPP-ADDR-PO
+               AT END MOVE 'Y' TO PARTSUPPFILE-EOF
+           END-READ.
+           IF NOT NO-MORE-PARTSUPPFILE
+              ADD +1 TO WS-PRESCAN-REC-CNT
+              IF IN-PART-NUMBER = SPACES
+                 ADD +1 TO WS-PRESCAN-BLANK-PART-CNT
+              END-IF
+              IF IN-SUPPLIER-CODE = SPACES
+                 ADD +1 TO WS-PRESCAN-BLANK-SUPP-CNT
+              END-IF
+              PERFORM 118B-PRESCAN-CHECK-ADDRESS
+              PERFORM 118C-PRESCAN-CHECK-PO
+              PERFORM 118D-PRESCAN-CHECK-DUP-PART
+           END-IF.
+
+       118B-PRESCAN-CHECK-ADDRESS.
+           MOVE 'N' TO WS-PRESCAN-ADDR-FOUND-SW.
+           PERFORM VARYING WS-PRESCAN-IDX FROM 1 BY 1
+                   UNTIL WS-PRESCAN-IDX > 3
+              IF IN-ADDRESS-1(WS-PRESCAN-IDX) NOT = SPACES
+                 MOVE 'Y' TO WS-PRESCAN-ADDR-FOUND-SW
+              END-IF
+           END-PERFORM.
+           IF NOT PRESCAN-ADDR-FOUND
+              ADD +1 TO WS-PRESCAN-BLANK-ADDR-CNT
+           END-IF.
+
+       118C-PRESCAN-CHECK-PO.
+           MOVE 'N' TO WS-PRESCAN-PO-FOUND-SW.
+           PERFORM VARYING WS-PRESCAN-IDX FROM 1 BY 1
+                   UNTIL WS-PRESCAN-IDX > 4
+              IF IN-PO-NUMBER(WS-PRESCAN-IDX) NOT = SPACES
+                 MOVE 'Y' TO WS-PRESCAN-PO-FOUND-SW
+              END-IF
+           END-PERFORM.
+           IF NOT PRESCAN-PO-FOUND
+              ADD +1 TO WS-PRESCAN-BLANK-PO-CNT
+           END-IF.
+
+       118D-PRESCAN-CHECK-DUP-PART.
+      *> same linear-scan-or-insert idiom 250-CHECK-DUPLICATES uses,
+      *> against a table scoped to this pre-scan pass only
+           IF IN-PART-NUMBER NOT = SPACES
+              MOVE 'N' TO WS-PRESCAN-DUP-FOUND-SW
+              PERFORM VARYING WS-PRESCAN-DUP-IDX FROM 1 BY 1
+                      UNTIL WS-PRESCAN-DUP-IDX > WS-PRESCAN-PART-CNT
+                 IF WS-PRESCAN-PART-ROW(WS-PRESCAN-DUP-IDX)
+                                                     = IN-PART-NUMBER
+                    MOVE 'Y' TO WS-PRESCAN-DUP-FOUND-SW
+                 END-IF
+              END-PERFORM
+              IF PRESCAN-DUP-FOUND
+                 ADD +1 TO WS-PRESCAN-DUP-PART-CNT
+              ELSE
+                 IF WS-PRESCAN-PART-CNT < WS-DUP-MAX
+                    ADD +1 TO WS-PRESCAN-PART-CNT
+                    MOVE IN-PART-NUMBER TO
+                         WS-PRESCAN-PART-ROW(WS-PRESCAN-PART-CNT)
+                 END-IF
+              END-IF
+           END-IF.
+
+       119-WRITE-PRESCAN-REPORT.
+           MOVE SPACES TO WS-PRESCAN-LINE.
+           MOVE 'PARTSUPP DATA-QUALITY PRE-SCAN' TO WS-PRESCAN-LINE.
+           WRITE DQSCAN-RECORD FROM WS-PRESCAN-LINE.
+           MOVE SPACES TO WS-PRESCAN-LINE.
+           MOVE '----------------------------------------'
+                TO WS-PRESCAN-LINE.
+           WRITE DQSCAN-RECORD FROM WS-PRESCAN-LINE.
+           MOVE WS-PRESCAN-REC-CNT TO WS-PRESCAN-CNT-DISP.
+           STRING 'RECORDS SCANNED............ ' DELIMITED BY SIZE
+                  WS-PRESCAN-CNT-DISP DELIMITED BY SIZE
+                  INTO WS-PRESCAN-LINE
+           END-STRING.
+           WRITE DQSCAN-RECORD FROM WS-PRESCAN-LINE.
+           MOVE WS-PRESCAN-BLANK-PART-CNT TO WS-PRESCAN-CNT-DISP.
+           MOVE SPACES TO WS-PRESCAN-LINE.
+           STRING 'BLANK PART NUMBER........... ' DELIMITED BY SIZE
+                  WS-PRESCAN-CNT-DISP DELIMITED BY SIZE
+                  INTO WS-PRESCAN-LINE
+           END-STRING.
+           WRITE DQSCAN-RECORD FROM WS-PRESCAN-LINE.
+           MOVE WS-PRESCAN-BLANK-SUPP-CNT TO WS-PRESCAN-CNT-DISP.
+           MOVE SPACES TO WS-PRESCAN-LINE.
+           STRING 'BLANK SUPPLIER CODE......... ' DELIMITED BY SIZE
+                  WS-PRESCAN-CNT-DISP DELIMITED BY SIZE
+                  INTO WS-PRESCAN-LINE
+           END-STRING.
+           WRITE DQSCAN-RECORD FROM WS-PRESCAN-LINE.
+           MOVE WS-PRESCAN-BLANK-ADDR-CNT TO WS-PRESCAN-CNT-DISP.
+           MOVE SPACES TO WS-PRESCAN-LINE.
+           STRING 'NO USABLE ADDRESS ON FILE... ' DELIMITED BY SIZE
+                  WS-PRESCAN-CNT-DISP DELIMITED BY SIZE
+                  INTO WS-PRESCAN-LINE
+           END-STRING.
+           WRITE DQSCAN-RECORD FROM WS-PRESCAN-LINE.
+           MOVE WS-PRESCAN-BLANK-PO-CNT TO WS-PRESCAN-CNT-DISP.
+           MOVE SPACES TO WS-PRESCAN-LINE.
+           STRING 'NO USABLE PURCHASE ORDER.... ' DELIMITED BY SIZE
+                  WS-PRESCAN-CNT-DISP DELIMITED BY SIZE
+                  INTO WS-PRESCAN-LINE
+           END-STRING.
+           WRITE DQSCAN-RECORD FROM WS-PRESCAN-LINE.
+           MOVE WS-PRESCAN-DUP-PART-CNT TO WS-PRESCAN-CNT-DISP.
+           MOVE SPACES TO WS-PRESCAN-LINE.
+           STRING 'DUPLICATE PART NUMBERS...... ' DELIMITED BY SIZE
+                  WS-PRESCAN-CNT-DISP DELIMITED BY SIZE
+                  INTO WS-PRESCAN-LINE
+           END-STRING.
+           WRITE DQSCAN-RECORD FROM WS-PRESCAN-LINE.
+           MOVE SPACES TO WS-PRESCAN-LINE.
+           MOVE '----------------------------------------'
+                TO WS-PRESCAN-LINE.
+           WRITE DQSCAN-RECORD FROM WS-PRESCAN-LINE.
+
        300-OPEN-FILES.
            OPEN INPUT PARTSUPPFILE
            IF NOT PARTSUPPFILE-OK
               DISPLAY 'Input File PARTSUPPFILE File Error'
               GO TO 999-ERR-RTN.
+           IF WS-RESTART-CNT > ZERO
+              PERFORM 301-OPEN-OUTPUT-EXTEND
+           ELSE
+              PERFORM 302-OPEN-OUTPUT-FRESH
+           END-IF.
+           OPEN INPUT ZIPCODE-FILE
+           IF NOT ZIPCODE-OK
+              DISPLAY 'Input ZIPCODE File Error'
+              GO TO 999-ERR-RTN.
+           OPEN INPUT APPSUPP-FILE
+           IF NOT APPSUPP-OK
+              DISPLAY 'Input APPSUPP File Error'
+              GO TO 999-ERR-RTN.
+
+           *> parts , supplier, supplier address, purchase order, error
+           IF WS-RESTART-CNT = ZERO
+              PERFORM 610-PRINT-PAGE-HEADERS
+           END-IF.
+
+       301-OPEN-OUTPUT-EXTEND.
+           *> restarting - append to the output already written by
+           *> the run we are resuming instead of overwriting it
+           OPEN EXTEND PURCHRDS-FILE
+           IF NOT PURCHRDS-OK
+              DISPLAY 'Output PURCHRDSFILE File Error'
+              GO TO 999-ERR-RTN.
+           OPEN EXTEND SUPPLIER-FILE
+           IF NOT SUPPLIER-OK
+              DISPLAY 'Output SUPPLIER File Error'
+              GO TO 999-ERR-RTN.
+           OPEN EXTEND PARTS-FILE
+           IF NOT PARTS-OK
+              DISPLAY 'Output PARTS Error'
+              GO TO 999-ERR-RTN.
+           OPEN EXTEND SUPPADDR-FILE
+           IF NOT SUPPADDR-OK
+              DISPLAY 'Output SUPPADDR File Error'
+              GO TO 999-ERR-RTN.
+           OPEN EXTEND ERROR-FILE
+           IF NOT ERROR-OK
+              DISPLAY 'Output ERROR File Error'
+              GO TO 999-ERR-RTN.
+           OPEN EXTEND GPART-SUPP-FILE
+           IF NOT GPARTSUPP-OK
+              DISPLAY 'Output GPART SUPPLIER File Error'
+              GO TO 999-ERR-RTN.
+           OPEN EXTEND REJECT-FILE
+           IF NOT REJECT-OK
+              DISPLAY 'Output REJECT File Error'
+              GO TO 999-ERR-RTN.
+           OPEN EXTEND EDIPO-FILE
+           IF NOT EDIPO-OK
+              DISPLAY 'Output EDIPO File Error'
+              GO TO 999-ERR-RTN.
+           OPEN EXTEND FLAGPO-FILE
+           IF NOT FLAGPO-OK
+              DISPLAY 'Output FLAGPO File Error'
+              GO TO 999-ERR-RTN.
+
+       302-OPEN-OUTPUT-FRESH.
            OPEN OUTPUT PURCHRDS-FILE
            IF NOT PURCHRDS-OK
               DISPLAY 'Output PURCHRDSFILE File Error'
@@ -256,15 +804,31 @@
            IF NOT GPARTSUPP-OK
               DISPLAY 'Output GPART SUPPLIER File Error'
               GO TO 999-ERR-RTN.
-           OPEN INPUT ZIPCODE-FILE
-           IF NOT ZIPCODE-OK
-              DISPLAY 'Input ZIPCODE File Error'
+           OPEN OUTPUT REJECT-FILE
+           IF NOT REJECT-OK
+              DISPLAY 'Output REJECT File Error'
+              GO TO 999-ERR-RTN.
+           OPEN OUTPUT EDIPO-FILE
+           IF NOT EDIPO-OK
+              DISPLAY 'Output EDIPO File Error'
+              GO TO 999-ERR-RTN.
+           OPEN OUTPUT FLAGPO-FILE
+           IF NOT FLAGPO-OK
+              DISPLAY 'Output FLAGPO File Error'
               GO TO 999-ERR-RTN.
 
-           *> parts , supplier, supplier address, purchase order, error
-           PERFORM 610-PRINT-PAGE-HEADERS.
-
-
+       120-SKIP-PROCESSED-RECORDS.
+           *> reposition the input file past the records the prior
+           *> run already committed to output
+           PERFORM UNTIL (WS-REC-CNT >= WS-RESTART-CNT)
+                      OR NO-MORE-PARTSUPPFILE
+              READ PARTSUPPFILE INTO PART-SUPP-ADDR-PO
+                  AT END MOVE 'Y' TO PARTSUPPFILE-EOF
+              END-READ
+              IF NOT NO-MORE-PARTSUPPFILE
+                 ADD +1 TO WS-REC-CNT
+              END-IF
+           END-PERFORM.
 
        400-READ-DATA.
                READ PARTSUPPFILE  INTO  PART-SUPP-ADDR-PO
@@ -279,6 +843,22 @@
 
                END-READ
             END-PERFORM.
+            *> TBL-IDX lands one past the last row actually loaded -
+            *> the table itself can grow past the old 72-row ceiling,
+            *> so SUPPADDR is told how many rows are really there
+            *> rather than assuming a fixed size
+            COMPUTE WS-ZIP-TABLE-CNT = TBL-IDX - 1.
+
+       430-READ-APPSUPP.
+            *> load the approved supplier master so each record's
+            *> SUPPLIER-CODE can be cross-checked against it
+            PERFORM VARYING WS-APPSUPP-CNT FROM 1 BY 1
+            UNTIL APPSUPP-EOF = "Y"
+               READ APPSUPP-FILE INTO WS-APPSUPP-ROW(WS-APPSUPP-CNT)
+                  AT END MOVE "Y" TO APPSUPP-EOF
+               END-READ
+            END-PERFORM.
+            COMPUTE WS-APPSUPP-CNT = WS-APPSUPP-CNT - 1.
 
        200-PROCESS-DATA.
            MOVE ZERO TO WS-ALL-ERROR-CNT. *>Reset Error for new record
@@ -289,13 +869,25 @@
               PERFORM 220-PROCESS-SUPPLIER.
               PERFORM 230-PROCESS-SUP-ADDR.
               PERFORM 240-PROCESS-PURCH-ORD.
+              PERFORM 250-CHECK-DUPLICATES.
               IF  WS-ALL-ERROR-CNT > 0 THEN
+                   ADD +1 TO WS-REJECT-CNT
                    PERFORM 800-ERROR_WRITING
               ELSE
+                   ADD +1 TO WS-GOOD-CNT
                    PERFORM 600-PRINTING
                    *> good record  - save in output file
                    PERFORM 615-WRITE-REC-GPARTSUPP
               END-IF.
+              ADD WS-ALL-ERROR-CNT TO WS-TOTAL-ERRORS.
+              *> drop a checkpoint every WS-CHKPT-INTERVAL records so
+              *> an abended run can restart without reprocessing what
+              *> is already on the output files
+              DIVIDE WS-REC-CNT BY WS-CHKPT-INTERVAL
+                  GIVING WS-CHKPT-QUOT REMAINDER WS-CHKPT-REM.
+              IF WS-CHKPT-REM = ZERO AND LIVE-RUN-MODE
+                 PERFORM 920-WRITE-CHECKPOINT
+              END-IF.
               PERFORM 400-READ-DATA.
        210-PROCESS-PART.
               INITIALIZE   WS-PARTS-ERROR-TBL.
@@ -315,6 +907,31 @@
                                     WS-SUPPLIER-RTN-CODE,
                                     WS-SUPPLIER-ERROR-TBL,
                                     WS-SUPPLIER-ERROR-NUM.
+
+              *> cross-check SUPPLIER-CODE against the approved
+              *> supplier master loaded at startup
+              MOVE 'N' TO WS-APPSUPP-FOUND.
+              IF IN-SUPPLIER-CODE NOT = SPACES
+                 PERFORM VARYING WS-APPSUPP-IDX FROM 1 BY 1
+                         UNTIL WS-APPSUPP-IDX > WS-APPSUPP-CNT
+                    IF IN-SUPPLIER-CODE = WS-APPSUPP-ROW(WS-APPSUPP-IDX)
+                       MOVE 'Y' TO WS-APPSUPP-FOUND
+                    END-IF
+                 END-PERFORM
+                 IF NOT APPSUPP-FOUND
+                    ADD +1 TO WS-SUPPLIER-ERROR-NUM
+                    MOVE 8 TO WS-SUPPLIER-RTN-CODE
+                    IF WS-SUPPLIER-ERROR-NUM < 10
+                       MOVE "S097E" TO
+                            WS-SUPPLIER-MSG-NO(WS-SUPPLIER-ERROR-NUM)
+                       MOVE
+                       "SUPPLIER-CODE not on approved supplier master."
+                            TO
+                            WS-SUPPLIER-MSG-TEXT(WS-SUPPLIER-ERROR-NUM)
+                    END-IF
+                 END-IF
+              END-IF.
+
               ADD WS-SUPPLIER-ERROR-NUM TO WS-ALL-ERROR-CNT.
 
        230-PROCESS-SUP-ADDR.
@@ -341,8 +958,10 @@
               MOVE IN-ADDR-STATE(SADDR-IDX)    TO WS-ADDR-STATE
               MOVE IN-ZIP-CODE(SADDR-IDX)      TO WS-ZIP-CODE10
               MOVE WS-ZIP-CODE10(1:5)         TO WS-ZIP-CODE
+              MOVE WS-ZIP-CODE10(6:4)         TO WS-ZIP-PLUS4
               CALL 'SUPPADDR' USING WS-SUPP-ADDRESS,
                                     ZIP-CODE-TBL,
+                                    WS-ZIP-TABLE-CNT,
                                     WS-SUPPADDR-RTN-CODE,
                                     WS-SUPPADDR-ERROR-TBL,
                                     WS-SUPPADDR-ERROR-NUM
@@ -473,13 +1092,15 @@
            INITIALIZE   WS-PURCHRDS-ERROR-TBL,
                         WS-PURCHRDS1-ERROR-TBL,
                         WS-PURCHRDS2-ERROR-TBL,
-                        WS-PURCHRDS3-ERROR-TBL, WS01-PURCHSE-ORDER ,
+                        WS-PURCHRDS3-ERROR-TBL,
+                        WS-PURCHRDS4-ERROR-TBL, WS01-PURCHSE-ORDER ,
                         WS01-PURCHSE-ORDER.
               MOVE ZERO  TO WS-PURCHRDS1-ERROR-NUM .
               MOVE ZERO  TO WS-PURCHRDS2-ERROR-NUM .
               MOVE ZERO  TO WS-PURCHRDS3-ERROR-NUM .
+              MOVE ZERO  TO WS-PURCHRDS4-ERROR-NUM .
            MOVE ZERO  TO PROJ-IDX
-           *> check each of the  3 purch ord , save error tabel  from
+           *> check each of the  4 purch ord , save error tabel  from
            *> each run for further error handling
            PERFORM VARYING PROJ-IDX FROM 1 BY 1
                     UNTIL PROJ-IDX >= TABLE-MAX
@@ -488,6 +1109,7 @@
               MOVE IN-BUYER-CODE(PROJ-IDX)    TO WS01-BUYER-CODE
               MOVE IN-QUANTITY(PROJ-IDX)      TO WS01-QUANTITY
               MOVE IN-UNIT-PRICE(PROJ-IDX)    TO WS01-UNIT-PRICE
+              MOVE IN-CURRENCY-CODE(PROJ-IDX) TO WS01-CURRENCY-CODE
               MOVE IN-ORDER-DATE(PROJ-IDX)    TO WS01-ORDER-DATE
               MOVE IN-DELIVERY-DATE(PROJ-IDX) TO WS01-DELIVERY-DATE
               CALL 'PURCHORN' USING WS01-PURCHSE-ORDER,
@@ -495,6 +1117,65 @@
                                     WS-PURCHRDS-ERROR-TBL,
                                     WS-PURCHRDS-ERROR-NUM
               DISPLAY 'PURCHAGE ORDER DETAILS:', WS01-PURCHSE-ORDER
+
+              *> PURCHORN normalizes a valid MMDDYYYY date back to
+              *> YYYYMMDD on WS01-ORDER-DATE/WS01-DELIVERY-DATE - carry
+              *> that normalized value into the record itself so the
+              *> lead-time check below and the GPARTSUP record this
+              *> record is eventually written to both see one
+              *> canonical date order, not whatever order the feed
+              *> happened to send
+              MOVE WS01-ORDER-DATE    TO IN-ORDER-DATE(PROJ-IDX)
+              MOVE WS01-DELIVERY-DATE TO IN-DELIVERY-DATE(PROJ-IDX)
+
+              *> reject a PO-NUMBER repeated within this same record
+              IF PROJ-IDX > 1 AND IN-PO-NUMBER(PROJ-IDX) NOT = SPACES
+                 PERFORM VARYING PO-DUP-IDX FROM 1 BY 1
+                         UNTIL PO-DUP-IDX >= PROJ-IDX
+                    IF IN-PO-NUMBER(PO-DUP-IDX) =
+                       IN-PO-NUMBER(PROJ-IDX)
+                       ADD +1 TO WS-PURCHRDS-ERROR-NUM
+                       MOVE 8 TO WS-PURCHRDS-RTN-CODE
+                       IF WS-PURCHRDS-ERROR-NUM < 10
+                          MOVE "PO10E" TO WS-PURCHRDS-MSG-NO
+                               (WS-PURCHRDS-ERROR-NUM)
+                          MOVE "Duplicate PO-NUMBER in this record."
+                               TO WS-PURCHRDS-MSG-TEXT
+                               (WS-PURCHRDS-ERROR-NUM)
+                       END-IF
+                    END-IF
+                 END-PERFORM
+              END-IF
+
+              *> cross-check DELIVERY-DATE against the part's
+              *> WEEKS-LEAD-TIME - the supplier can't promise to
+              *> deliver faster than their own stated lead time.
+              *> Skip this when PURCHORN already rejected either
+              *> date above - an invalid date never got normalized,
+              *> so it can still be a non-zero value that is not a
+              *> real YYYYMMDD date and would blow up INTEGER-OF-DATE
+              IF IN-WEEKS-LEAD-TIME > 0 AND
+                 WS-PURCHRDS-RTN-CODE NOT = 8 AND
+                 IN-ORDER-DATE(PROJ-IDX) NOT = ZERO AND
+                 IN-DELIVERY-DATE(PROJ-IDX) NOT = ZERO
+                 COMPUTE WS-PO-ACTUAL-DAYS =
+                    FUNCTION INTEGER-OF-DATE(IN-DELIVERY-DATE(PROJ-IDX))
+                    - FUNCTION INTEGER-OF-DATE(IN-ORDER-DATE(PROJ-IDX))
+                 COMPUTE WS-PO-LEAD-DAYS = IN-WEEKS-LEAD-TIME * 7
+                 IF WS-PO-ACTUAL-DAYS < WS-PO-LEAD-DAYS
+                    ADD +1 TO WS-PURCHRDS-ERROR-NUM
+                    MOVE 8 TO WS-PURCHRDS-RTN-CODE
+                    IF WS-PURCHRDS-ERROR-NUM < 10
+                       MOVE "PO13E" TO WS-PURCHRDS-MSG-NO
+                            (WS-PURCHRDS-ERROR-NUM)
+                       MOVE
+                       "DELIVERY-DATE is sooner than the lead time."
+                            TO WS-PURCHRDS-MSG-TEXT
+                            (WS-PURCHRDS-ERROR-NUM)
+                    END-IF
+                 END-IF
+              END-IF
+
               MOVE ZERO TO ERR-IDX
               EVALUATE PROJ-IDX
                 WHEN 1
@@ -533,25 +1214,39 @@
                                WS-PURCHRDS3-ERROR-NUM
                       END-PERFORM
                      END-IF
+                WHEN 4
+                     If  WS-PURCHRDS-ERROR-NUM > 0 then
+                     PERFORM VARYING ERR-IDX FROM 1 BY 1
+                       UNTIL ERR-IDX > WS-PURCHRDS-ERROR-NUM
+                         MOVE WS-PURCHRDS-MSG-NO(ERR-IDX)  TO
+                              WS-PURCHRDS4-MSG-NO(ERR-IDX)
+                         MOVE WS-PURCHRDS-MSG-TEXT(ERR-IDX) TO
+                              WS-PURCHRDS4-MSG-TEXT(ERR-IDX)
+                         MOVE  WS-PURCHRDS-ERROR-NUM  TO
+                               WS-PURCHRDS4-ERROR-NUM
+                      END-PERFORM
+                     END-IF
                  WHEN OTHER    DISPLAY "PUrchas Order in ERROR"
               END-EVALUATE
            END-PERFORM.
          *> BEegin rror handling
             MOVE ZERO to   WS-PURCHRDS-ERROR-NUM  *> reset value
          *> check if  any errors at all
-            IF WS-PURCHRDS3-ERROR-NUM = ZERO  AND
+            IF WS-PURCHRDS4-ERROR-NUM = ZERO  AND
+               WS-PURCHRDS3-ERROR-NUM = ZERO  AND
                WS-PURCHRDS2-ERROR-NUM = ZERO  AND
                WS-PURCHRDS1-ERROR-NUM = ZERO
               THEN *> we have at least 1 good  address
                  MOVE ZERO TO  WS-PURCHRDS-ERROR-NUM
             ELSE
               *> there are errors
-              *> ALL 3 are empty
-              IF  WS-PURCHRDS3-MSG-NO(1) = "PO00E" AND
+              *> ALL 4 are empty
+              IF  WS-PURCHRDS4-MSG-NO(1) = "PO00E" AND
+                  WS-PURCHRDS3-MSG-NO(1) = "PO00E" AND
                   WS-PURCHRDS2-MSG-NO(1) = "PO00E" AND
                   WS-PURCHRDS1-MSG-NO(1) = "PO00E"
                THEN
-                  *> all 3  PO are  empty   - 1 ERROR
+                  *> all 4  PO are  empty   - 1 ERROR
                   MOVE 1  to  WS-PURCHRDS-ERROR-NUM
                   MOVE "PO00E" to WS-PURCHRDS-MSG-NO(1)
                   MOVE SPACES to  WS-PURCHRDS-MSG-TEXT(1)
@@ -559,28 +1254,36 @@
                       WS-PURCHRDS-MSG-TEXT(1)
               ELSE
                 *> check if we have empty and good ones
-                  IF  (((WS-PURCHRDS3-MSG-NO(1) = "PO00E" OR
+                  IF  (((WS-PURCHRDS4-MSG-NO(1) = "PO00E" OR
+                       WS-PURCHRDS4-ERROR-NUM = zero)  AND
+                      (WS-PURCHRDS3-MSG-NO(1) = "PO00E" OR
                        WS-PURCHRDS3-ERROR-NUM = zero)  AND
                       (WS-PURCHRDS2-MSG-NO(1) = "PO00E" OR
                        WS-PURCHRDS2-ERROR-NUM = zero)  AND
                       (WS-PURCHRDS1-MSG-NO(1) = "PO00E" OR
                       WS-PURCHRDS1-ERROR-NUM = ZERO  ) )
                       AND NOT  *> previous condition
-                      (WS-PURCHRDS3-MSG-NO(1) = "PO00E" AND
+                      (WS-PURCHRDS4-MSG-NO(1) = "PO00E" AND
+                       WS-PURCHRDS3-MSG-NO(1) = "PO00E" AND
                        WS-PURCHRDS2-MSG-NO(1) = "PO00E" AND
                        WS-PURCHRDS1-MSG-NO(1) = "PO00E" ) )
-                  THEN   *> 1 or 2  are good
+                  THEN   *> 1, 2 OR 3  are good
                       MOVE 0  to  WS-PURCHRDS-ERROR-NUM
                   END-IF
               END-IF
               *>ERRORS AND NOT  EMPTY
-              IF (WS-PURCHRDS3-ERROR-NUM > 0  AND
+              IF (WS-PURCHRDS4-ERROR-NUM > 0  AND
+                  NOT WS-PURCHRDS4-MSG-NO(1) = "PO00E"  ) OR
+                 (WS-PURCHRDS3-ERROR-NUM > 0  AND
                   NOT WS-PURCHRDS3-MSG-NO(1) = "PO00E"  ) OR
                  (WS-PURCHRDS2-ERROR-NUM > 0   AND
                  NOT  WS-PURCHRDS2-MSG-NO(1) = "PO00E"  ) OR
                  (WS-PURCHRDS1-ERROR-NUM > 0   AND
                   NOT WS-PURCHRDS1-MSG-NO(1) = "PO00E" )
                THEN   *> OK THERE ARE ERRORS  -
+                   if  WS-PURCHRDS4-ERROR-NUM > zero THEN
+                      add 1 TO   WS-PURCHRDS-ERROR-NUM
+                   END-IF
                    if  WS-PURCHRDS3-ERROR-NUM > zero THEN
                       add 1 TO   WS-PURCHRDS-ERROR-NUM
                    END-IF
@@ -590,13 +1293,19 @@
                    if  WS-PURCHRDS1-ERROR-NUM > zero  then
                       add 1 TO   WS-PURCHRDS-ERROR-NUM
                    END-IF
-                    *> all 3 PO have errors  and are not
+                    *> all 4 PO have errors  and are not
                          *> Empty
-                   iF WS-PURCHRDS-ERROR-NUM = 3 THEN
+                   iF WS-PURCHRDS-ERROR-NUM = 4 THEN
                      MOVE "PO01E" to WS-PURCHRDS-MSG-NO(1)
                      MOVE SPACES to  WS-PURCHRDS-MSG-TEXT(1)
                      MOVE "All Purchase Orders contain errors" TO
                          WS-PURCHRDS-MSG-TEXT(1)
+                   end-if  *> 3 have errors
+                   iF WS-PURCHRDS-ERROR-NUM = 3 THEN
+                     MOVE "PO01E" to WS-PURCHRDS-MSG-NO(1)
+                     MOVE SPACES to  WS-PURCHRDS-MSG-TEXT(1)
+                     MOVE "3 Purchase Orders contain error(s)" TO
+                         WS-PURCHRDS-MSG-TEXT(1)
                    end-if  *> 2 have errors
                    iF WS-PURCHRDS-ERROR-NUM = 2  THEN
                      MOVE "PO01E" to WS-PURCHRDS-MSG-NO(1)
@@ -615,6 +1324,51 @@
             END-IF.  *> check if  any errors at all
             ADD WS-PURCHRDS-ERROR-NUM TO WS-ALL-ERROR-CNT.
 
+       250-CHECK-DUPLICATES.
+           *> PARTSUPP is documented as arriving sorted with
+           *> duplicates already removed, but we verify that
+           *> independently rather than trust the upstream step
+           MOVE 'N' TO WS-DUP-FOUND.
+           PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                   UNTIL WS-DUP-IDX > WS-PART-NUM-CNT
+              IF IN-PART-NUMBER = WS-PART-NUM-ROW(WS-DUP-IDX)
+                 MOVE 'Y' TO WS-DUP-FOUND
+              END-IF
+           END-PERFORM.
+           IF DUP-FOUND
+              ADD +1 TO WS-PARTS-ERROR-NUM
+              MOVE "P098E" TO WS-PARTS-MSG-NO(WS-PARTS-ERROR-NUM)
+              MOVE "Duplicate PART-NUMBER found in this run." TO
+                   WS-PARTS-MSG-TEXT(WS-PARTS-ERROR-NUM)
+              ADD +1 TO WS-ALL-ERROR-CNT
+           ELSE
+              IF WS-PART-NUM-CNT < WS-DUP-MAX
+                 ADD +1 TO WS-PART-NUM-CNT
+                 MOVE IN-PART-NUMBER TO
+                      WS-PART-NUM-ROW(WS-PART-NUM-CNT)
+              END-IF
+           END-IF.
+
+           MOVE 'N' TO WS-DUP-FOUND.
+           PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                   UNTIL WS-DUP-IDX > WS-SUPP-CODE-CNT
+              IF IN-SUPPLIER-CODE = WS-SUPP-CODE-ROW(WS-DUP-IDX)
+                 MOVE 'Y' TO WS-DUP-FOUND
+              END-IF
+           END-PERFORM.
+           IF DUP-FOUND
+              ADD +1 TO WS-SUPPLIER-ERROR-NUM
+              MOVE "S098E" TO WS-SUPPLIER-MSG-NO(WS-SUPPLIER-ERROR-NUM)
+              MOVE "Duplicate SUPPLIER-CODE found in this run." TO
+                   WS-SUPPLIER-MSG-TEXT(WS-SUPPLIER-ERROR-NUM)
+              ADD +1 TO WS-ALL-ERROR-CNT
+           ELSE
+              IF WS-SUPP-CODE-CNT < WS-DUP-MAX
+                 ADD +1 TO WS-SUPP-CODE-CNT
+                 MOVE IN-SUPPLIER-CODE TO
+                      WS-SUPP-CODE-ROW(WS-SUPP-CODE-CNT)
+              END-IF
+           END-IF.
 
        600-PRINTING.
             PERFORM 211-WRITE-REC-PARTS.
@@ -692,30 +1446,38 @@
               WRITE ERROR-RECORD.
 
        615-WRITE-REC-GPARTSUPP.
-              MOVE SPACES TO GPART-SUPP-RECORD
-              MOVE PART-SUPP-ADDR-PO TO GPART-SUPP-RECORD
-              WRITE GPART-SUPP-RECORD.
+      *> dry-run mode validates the record but must not commit it to
+      *> GPARTSUP
+              IF LIVE-RUN-MODE
+                 MOVE SPACES TO GPART-SUPP-RECORD
+                 MOVE PART-SUPP-ADDR-PO TO GPART-SUPP-RECORD
+                 WRITE GPART-SUPP-RECORD
+              END-IF.
 
        211-WRITE-REC-PARTS.
-           EVALUATE FUNCTION UPPER-CASE(IN-VEHICLEI-MAKE)
-                WHEN "CHR" MOVE "CHRYSLER" TO WS-VEHICLE-MAKE
-                WHEN "FOR" MOVE "FORD" TO WS-VEHICLE-MAKE
-                WHEN "GM " MOVE "GM" TO WS-VEHICLE-MAKE
-                WHEN "VW " MOVE "VOLKSWAGON" TO WS-VEHICLE-MAKE
-                WHEN "TOY" MOVE "TOYOTA" TO WS-VEHICLE-MAKE
-                WHEN "JAG" MOVE "JAGUAR" TO WS-VEHICLE-MAKE
-                WHEN "PEU" MOVE "PEUGEOT" TO WS-VEHICLE-MAKE
-                WHEN "BMW" MOVE "BMW" TO WS-VEHICLE-MAKE
-            END-EVALUATE.
-              MOVE SPACES TO PARTS-RECORD.
+      *> look up the display name in the shared VEHMAKE table instead
+      *> of a local EVALUATE, so PARTS, PRTSUPP and RPTPGM can never
+      *> drift out of step on what a make code maps to
+           MOVE SPACES TO WS-VEHICLE-MAKE.
+           PERFORM VARYING VEH-MAKE-IDX FROM 1 BY 1
+                   UNTIL VEH-MAKE-IDX > VEH-MAKE-MAX
+              IF VEH-MAKE-CODE(VEH-MAKE-IDX) =
+                 FUNCTION UPPER-CASE(IN-VEHICLEI-MAKE)
+                 MOVE VEH-MAKE-NAME(VEH-MAKE-IDX) TO WS-VEHICLE-MAKE
+              END-IF
+           END-PERFORM.
+      *> a dry run validates the record but must not produce the
+      *> PARTS-FILE listing for it
+           IF LIVE-RUN-MODE
+              MOVE SPACES TO PARTS-RECORD
               STRING  'Parts info for record :' ,
                             SPACE,
                            WS-REC-CNT
                             DELIMITED BY SIZE
                            INTO PARTS-RECORD
                            END-STRING
-              WRITE PARTS-RECORD.
-              MOVE SPACES TO PARTS-RECORD.
+              WRITE PARTS-RECORD
+              MOVE SPACES TO PARTS-RECORD
               STRING IN-PART-NUMBER,  "  " ,
                      IN-PART-NAME, "  " ,
                      IN-SPEC-Number,  "   "
@@ -729,11 +1491,15 @@
                      DELIMITED BY SIZE
                      INTO PARTS-RECORD
                END-STRING
-              WRITE PARTS-RECORD.
-              MOVE SPACES TO PARTS-RECORD .
-              WRITE PARTS-RECORD .
+              WRITE PARTS-RECORD
+              MOVE SPACES TO PARTS-RECORD
+              WRITE PARTS-RECORD
+           END-IF.
 
        221-WRITE-REC-SUPPLIER.
+      *> a dry run validates the record but must not produce the
+      *> SUPPLIER-FILE listing for it
+           IF LIVE-RUN-MODE
               MOVE SPACES TO SUPPLIER-RECORD
               STRING  'SUPPLIER info for record :' ,
                             SPACE,
@@ -741,8 +1507,8 @@
                             DELIMITED BY SIZE
                            INTO SUPPLIER-RECORD
                            END-STRING
-              WRITE SUPPLIER-RECORD.
-              MOVE SPACES TO SUPPLIER-RECORD.
+              WRITE SUPPLIER-RECORD
+              MOVE SPACES TO SUPPLIER-RECORD
               STRING IN-SUPPLIER-CODE,  "  " ,
                      IN-SUPPLIER-TYPE, "  " ,
                      IN-SUPPLIER-NAME,  "   ",
@@ -751,202 +1517,405 @@
                      DELIMITED BY SIZE
                      INTO SUPPLIER-RECORD
                END-STRING
-              WRITE SUPPLIER-RECORD .
+              WRITE SUPPLIER-RECORD
+           END-IF.
 
 
        231-WRITE-REC-SUP-ADDR.
-              MOVE SPACES TO SUPPADDR-RECORD.
+      *> a dry run validates the record but must not produce the
+      *> SUPPADDR-FILE listing for it
+           IF LIVE-RUN-MODE
+              MOVE SPACES TO SUPPADDR-RECORD
               STRING  'SUPPLIER address info for record :' ,
                             SPACE,
                            WS-REC-CNT
                             DELIMITED BY SIZE
                            INTO SUPPADDR-RECORD
                            END-STRING
-              WRITE SUPPADDR-RECORD.
-            MOVE ZERO TO SADDR-IDX.
-            PERFORM VARYING SADDR-IDX FROM 1 BY 1
-            UNTIL SADDR-IDX >= TABLE-MAX-ADDR
-              MOVE IN-ADDRESS-TYPE(SADDR-IDX)  TO ADDRESS-TYPE
-              MOVE IN-ADDRESS-1(SADDR-IDX)     TO ADDRESS-1
-              MOVE IN-ADDRESS-2(SADDR-IDX)     TO ADDRESS-2
-              MOVE IN-ADDRESS-3(SADDR-IDX)     TO ADDRESS-3
-              MOVE IN-CITY(SADDR-IDX)          TO CITY
-              MOVE IN-ADDR-STATE(SADDR-IDX)    TO ADDR-STATE
-              MOVE IN-ZIP-CODE(SADDR-IDX)      TO ZIP-CODE
-              WRITE SUPPADDR-RECORD FROM SUPP-ADDRESS
-            END-PERFORM.
-            MOVE SPACES TO SUPPADDR-RECORD  .
-            WRITE SUPPADDR-RECORD .
+              WRITE SUPPADDR-RECORD
+              MOVE ZERO TO SADDR-IDX
+              PERFORM VARYING SADDR-IDX FROM 1 BY 1
+              UNTIL SADDR-IDX >= TABLE-MAX-ADDR
+                 MOVE IN-ADDRESS-TYPE(SADDR-IDX)  TO ADDRESS-TYPE
+                 MOVE IN-ADDRESS-1(SADDR-IDX)     TO ADDRESS-1
+                 MOVE IN-ADDRESS-2(SADDR-IDX)     TO ADDRESS-2
+                 MOVE IN-ADDRESS-3(SADDR-IDX)     TO ADDRESS-3
+                 MOVE IN-CITY(SADDR-IDX)          TO CITY
+                 MOVE IN-ADDR-STATE(SADDR-IDX)    TO ADDR-STATE
+                 MOVE IN-ZIP-CODE(SADDR-IDX)      TO ZIP-CODE
+                 WRITE SUPPADDR-RECORD FROM SUPP-ADDRESS
+              END-PERFORM
+              MOVE SPACES TO SUPPADDR-RECORD
+              WRITE SUPPADDR-RECORD
+           END-IF.
 
        241-WRITE-REC-PURCHRDS.
-              MOVE SPACES TO PURCHRDS-RECORD.
+      *> a dry run validates the record but must not produce the
+      *> PURCHRDS-FILE listing (or the EDIPO/FLAGPO extracts derived
+      *> from it) for it
+           IF LIVE-RUN-MODE
+              MOVE SPACES TO PURCHRDS-RECORD
               STRING  'Purchase Orders for record :' ,
                             SPACE,
                            WS-REC-CNT
                             DELIMITED BY SIZE
                            INTO PURCHRDS-RECORD
                            END-STRING
-              WRITE PURCHRDS-RECORD.
-           MOVE ZERO  TO PROJ-IDX
-           PERFORM VARYING PROJ-IDX FROM 1 BY 1
-                    UNTIL PROJ-IDX >= TABLE-MAX
-              MOVE IN-PO-NUMBER(PROJ-IDX)     TO PO-NUMBER
-              MOVE IN-BUYER-CODE(PROJ-IDX)    TO BUYER-CODE
-              MOVE IN-QUANTITY(PROJ-IDX)      TO QUANTITY
-              MOVE IN-UNIT-PRICE(PROJ-IDX)    TO UNIT-PRICE
-              MOVE IN-ORDER-DATE(PROJ-IDX)    TO ORDER-DATE
-              MOVE IN-DELIVERY-DATE(PROJ-IDX) TO DELIVERY-DATE
-              WRITE PURCHRDS-RECORD FROM PURCHASE-ORDERS
+              WRITE PURCHRDS-RECORD
+              MOVE ZERO  TO PROJ-IDX
+              PERFORM VARYING PROJ-IDX FROM 1 BY 1
+                       UNTIL PROJ-IDX >= TABLE-MAX
+                 MOVE IN-PO-NUMBER(PROJ-IDX)     TO PO-NUMBER
+                 MOVE IN-BUYER-CODE(PROJ-IDX)    TO BUYER-CODE
+                 MOVE IN-QUANTITY(PROJ-IDX)      TO QUANTITY
+                 MOVE IN-UNIT-PRICE(PROJ-IDX)    TO UNIT-PRICE
+                 MOVE IN-ORDER-DATE(PROJ-IDX)    TO ORDER-DATE
+                 MOVE IN-DELIVERY-DATE(PROJ-IDX) TO DELIVERY-DATE
+                 WRITE PURCHRDS-RECORD FROM PURCHASE-ORDERS
+                 IF IN-PO-NUMBER(PROJ-IDX) NOT = SPACES
+                    PERFORM 245-WRITE-EDIPO-EXTRACT
+      *> flag a high-value PO placed with a lowest-quality-rated
+      *> supplier for buyer review - this does not reject the record,
+      *> it is an informational flag only
+                    IF IN-LOWEST-QUALITY
+                       COMPUTE WS-PO-AMOUNT = QUANTITY * UNIT-PRICE
+      *> bring the PO amount to USD before it is measured against
+      *> WS-LOWRATE-PO-THRESHOLD, which is a USD amount - otherwise a
+      *> PO in a currency worth less than a dollar looks far more
+      *> "high-value" than it actually is, and vice-versa
+                       PERFORM 244-LOOKUP-PO-CURR-RATE
+                       COMPUTE WS-PO-AMOUNT-USD ROUNDED =
+                          WS-PO-AMOUNT / WS-CURR-RATE
+                       IF WS-PO-AMOUNT-USD > WS-LOWRATE-PO-THRESHOLD
+                          DISPLAY '*** ALERT: PO ' PO-NUMBER
+                             ' FOR ' WS-PO-AMOUNT
+                             ' (' WS-PO-AMOUNT-USD ' USD)'
+                             ' LOWEST-QUALITY SUPPLIER '
+                             IN-SUPPLIER-CODE ' ***'
+                          PERFORM 246-WRITE-FLAGPO-EXTRACT
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
+              MOVE SPACES TO PURCHRDS-RECORD
+              WRITE PURCHRDS-RECORD
+           END-IF.
+
+       244-LOOKUP-PO-CURR-RATE.
+      *> falls back to 1.000 (treat as USD) when IN-CURRENCY-CODE is
+      *> not on the table - PURCHORN has already flagged that as an
+      *> error, this just keeps the flag check from being thrown off
+           MOVE 'N' TO CURR-RATE-FOUND-SW.
+           MOVE 1.000 TO WS-CURR-RATE.
+           PERFORM VARYING CURR-RATE-IDX FROM 1 BY 1
+                   UNTIL CURR-RATE-IDX > CURR-RATE-MAX
+              IF CURR-RATE-CODE(CURR-RATE-IDX) =
+                 FUNCTION UPPER-CASE(IN-CURRENCY-CODE(PROJ-IDX))
+                 MOVE 'Y' TO CURR-RATE-FOUND-SW
+                 MOVE CURR-RATE-VALUE(CURR-RATE-IDX) TO WS-CURR-RATE
+              END-IF
            END-PERFORM.
-            MOVE SPACES TO PURCHRDS-RECORD  .
-            WRITE PURCHRDS-RECORD .
-      * 241-WRITE-REC-PURCHRDS.
+
+       245-WRITE-EDIPO-EXTRACT.
+      *> one delimited row per validated purchase order, keyed by the
+      *> supplier code and part number so the EDI translator can build
+      *> the 850 transaction set without re-deriving the trading
+      *> partner from PART-SUPP-ADDR-PO itself
+           MOVE SPACES TO WS01-EDIPO-LINE.
+           STRING FUNCTION TRIM(IN-SUPPLIER-CODE) DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  FUNCTION TRIM(IN-PART-NUMBER)   DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  FUNCTION TRIM(PO-NUMBER)        DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  FUNCTION TRIM(BUYER-CODE)       DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  QUANTITY                        DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  UNIT-PRICE                      DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  FUNCTION TRIM(IN-CURRENCY-CODE(PROJ-IDX))
+                                                   DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  ORDER-DATE                      DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  DELIVERY-DATE                   DELIMITED BY SIZE
+                  INTO WS01-EDIPO-LINE
+           END-STRING.
+           WRITE EDIPO-RECORD FROM WS01-EDIPO-LINE.
+
+       246-WRITE-FLAGPO-EXTRACT.
+      *> one row per high-value PO placed with a lowest-quality-rated
+      *> supplier, for the buyer/procurement team to review
+           MOVE SPACES TO WS01-FLAGPO-LINE.
+           STRING FUNCTION TRIM(IN-SUPPLIER-CODE) DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  FUNCTION TRIM(PO-NUMBER)        DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  QUANTITY                        DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  UNIT-PRICE                      DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  WS-PO-AMOUNT                    DELIMITED BY SIZE
+                  INTO WS01-FLAGPO-LINE
+           END-STRING.
+           WRITE FLAGPO-RECORD FROM WS01-FLAGPO-LINE.
        800-ERROR_WRITING.
-       *> we are here because WS-ALL-ERROR-CNT is  not ZERO
-              MOVE SPACES TO ERROR-RECORD
-              STRING  'Error in record :' ,
-                            SPACE,
-                           WS-REC-CNT
-                            DELIMITED BY SIZE
-                           INTO ERROR-RECORD
-                           END-STRING
+       *> we are here because WS-ALL-ERROR-CNT is  not ZERO -
+       *> each ERROR-FILE record is now a fixed-width WS-ERR-DETAIL-REC
+       *> (record #, source, error count, message number/text) instead
+       *> of a free-text line, so the reject data can be loaded by a
+       *> downstream program instead of scraped as text
+              INITIALIZE WS-ERR-DETAIL-REC
+              MOVE WS-REC-CNT       TO ERR-REC-NUM
+              MOVE 'RECORD'         TO ERR-SOURCE
+              MOVE WS-ALL-ERROR-CNT TO ERR-ERROR-CNT
+              MOVE 'Error in record' TO ERR-MSG-TEXT
+              MOVE WS-ERR-DETAIL-REC TO ERROR-RECORD
               WRITE ERROR-RECORD.
 
-              MOVE SPACES TO ERROR-RECORD
-              STRING  'Number of Errors  :' ,
-                            SPACE,
-                             WS-ALL-ERROR-CNT
-                            DELIMITED BY SIZE
-                           INTO ERROR-RECORD
-                           END-STRING
-              WRITE ERROR-RECORD.
+      *> save the rejected record itself, in the same layout it was
+      *> read in, so it can be corrected and resubmitted as input to
+      *> a later PRTSUPP run - skipped in dry-run mode since nothing
+      *> is meant to be committed yet
+              IF LIVE-RUN-MODE
+                 MOVE PART-SUPP-ADDR-PO TO REJECT-RECORD
+                 WRITE REJECT-RECORD
+              END-IF.
 
-              MOVE SPACES TO ERROR-RECORD
               IF WS-ALL-ERROR-CNT > 3 then
                *> need to  finish else !!!!
-                 STRING  'Bad record  - more than 3 errors detected :',
-                            SPACE,
-                           WS-ALL-ERROR-CNT
-                            DELIMITED BY SIZE
-                           INTO ERROR-RECORD
-                           END-STRING
+                 ADD +1 TO WS-FULL-REJECT-CNT
+                 DISPLAY '*** ALERT: RECORD ' WS-REC-CNT
+                         ' COMPLETELY REJECTED - ' WS-ALL-ERROR-CNT
+                         ' ERRORS DETECTED ***'
+                 INITIALIZE WS-ERR-DETAIL-REC
+                 MOVE WS-REC-CNT        TO ERR-REC-NUM
+                 MOVE 'RECORD'          TO ERR-SOURCE
+                 MOVE WS-ALL-ERROR-CNT  TO ERR-ERROR-CNT
+                 MOVE 'E099'            TO ERR-MSG-NO
+                 MOVE 'Bad record - more than 3 errors detected' TO
+                      ERR-MSG-TEXT
+                 MOVE WS-ERR-DETAIL-REC TO ERROR-RECORD
                  WRITE ERROR-RECORD
               ELSE   *> we have some  errors
                 IF WS-PARTS-ERROR-NUM > 0  then
                  PERFORM VARYING PROJ-IDX FROM 1 BY 1
                     UNTIL PROJ-IDX > WS-PARTS-ERROR-NUM
-                    MOVE SPACES TO ERROR-RECORD
-                    STRING  WS-PARTS-MSG-NO(PROJ-IDX)
-                            SPACE,
-                            WS-PARTS-MSG-TEXT(PROJ-IDX)
-                            DELIMITED BY SIZE
-                           INTO ERROR-RECORD
-                           END-STRING
-                   WRITE ERROR-RECORD
+                    INITIALIZE WS-ERR-DETAIL-REC
+                    MOVE WS-REC-CNT              TO ERR-REC-NUM
+                    MOVE 'PARTS'                 TO ERR-SOURCE
+                    MOVE WS-PARTS-MSG-NO(PROJ-IDX)   TO ERR-MSG-NO
+                    MOVE WS-PARTS-MSG-TEXT(PROJ-IDX) TO ERR-MSG-TEXT
+                    MOVE WS-ERR-DETAIL-REC       TO ERROR-RECORD
+                    WRITE ERROR-RECORD
                 END-PERFORM
                 END-IF  *> PARTS
                 IF WS-SUPPLIER-ERROR-NUM > 0  then
                  PERFORM VARYING PROJ-IDX FROM 1 BY 1
                     UNTIL PROJ-IDX > WS-SUPPLIER-ERROR-NUM
-                    MOVE SPACES TO ERROR-RECORD
-                    STRING  WS-SUPPLIER-MSG-NO(PROJ-IDX)
-                            SPACE,
-                            WS-SUPPLIER-MSG-TEXT(PROJ-IDX)
-                            DELIMITED BY SIZE
-                           INTO ERROR-RECORD
-                           END-STRING
-                   WRITE ERROR-RECORD
+                    INITIALIZE WS-ERR-DETAIL-REC
+                    MOVE WS-REC-CNT              TO ERR-REC-NUM
+                    MOVE 'SUPPLIER'              TO ERR-SOURCE
+                    MOVE WS-SUPPLIER-MSG-NO(PROJ-IDX)   TO ERR-MSG-NO
+                    MOVE WS-SUPPLIER-MSG-TEXT(PROJ-IDX) TO
+                                                  ERR-MSG-TEXT
+                    MOVE WS-ERR-DETAIL-REC       TO ERROR-RECORD
+                    WRITE ERROR-RECORD
                  END-PERFORM
                 END-IF *> Supplier
 
                 IF WS-SUPPADDR-ERROR-NUM > 0  then
                  PERFORM VARYING PROJ-IDX FROM 1 BY 1
                     UNTIL PROJ-IDX > WS-SUPPADDR-ERROR-NUM
-                    MOVE SPACES TO ERROR-RECORD
-                    STRING  WS-SUPPADDR-MSG-NO(PROJ-IDX)
-                            SPACE,
-                            WS-SUPPADDR-MSG-TEXT(PROJ-IDX)
-                            DELIMITED BY SIZE
-                           INTO ERROR-RECORD
-                           END-STRING
-                   WRITE ERROR-RECORD
+                    INITIALIZE WS-ERR-DETAIL-REC
+                    MOVE WS-REC-CNT              TO ERR-REC-NUM
+                    MOVE 'SUPPADDR'              TO ERR-SOURCE
+                    MOVE WS-SUPPADDR-MSG-NO(PROJ-IDX)   TO ERR-MSG-NO
+                    MOVE WS-SUPPADDR-MSG-TEXT(PROJ-IDX) TO
+                                                  ERR-MSG-TEXT
+                    MOVE WS-ERR-DETAIL-REC       TO ERROR-RECORD
+                    WRITE ERROR-RECORD
                  END-PERFORM
                 END-IF *> supplier address
 
                 IF WS-PURCHRDS-ERROR-NUM > 0  then
                  PERFORM VARYING PROJ-IDX FROM 1 BY 1
                     UNTIL PROJ-IDX > WS-PURCHRDS-ERROR-NUM
-                    MOVE SPACES TO ERROR-RECORD
                     IF NOT WS-PURCHRDS-MSG-NO(PROJ-IDX) = SPACES THEN
-                       STRING  WS-PURCHRDS-MSG-NO(PROJ-IDX)
-                               SPACE,
-                               WS-PURCHRDS-MSG-TEXT(PROJ-IDX)
-                               DELIMITED BY SIZE
-                              INTO ERROR-RECORD
-                              END-STRING
-                      WRITE ERROR-RECORD
+                       INITIALIZE WS-ERR-DETAIL-REC
+                       MOVE WS-REC-CNT           TO ERR-REC-NUM
+                       MOVE 'PURCHRDS'           TO ERR-SOURCE
+                       MOVE WS-PURCHRDS-MSG-NO(PROJ-IDX)   TO
+                                                  ERR-MSG-NO
+                       MOVE WS-PURCHRDS-MSG-TEXT(PROJ-IDX) TO
+                                                  ERR-MSG-TEXT
+                       MOVE WS-ERR-DETAIL-REC    TO ERROR-RECORD
+                       WRITE ERROR-RECORD
                     END-IF
                  END-PERFORM
-                 MOVE " DETAILS of errors in  Purchase Orders:" to
-                 ERROR-RECORD
+                 INITIALIZE WS-ERR-DETAIL-REC
+                 MOVE WS-REC-CNT        TO ERR-REC-NUM
+                 MOVE 'PURCHRDS'        TO ERR-SOURCE
+                 MOVE 'DETAILS of errors in Purchase Orders' TO
+                      ERR-MSG-TEXT
+                 MOVE WS-ERR-DETAIL-REC TO ERROR-RECORD
                  WRITE ERROR-RECORD
                  IF WS-PURCHRDS1-ERROR-NUM > 0
-                    MOVE " Purchase Order 1 " to  ERROR-RECORD
+                    INITIALIZE WS-ERR-DETAIL-REC
+                    MOVE WS-REC-CNT        TO ERR-REC-NUM
+                    MOVE 'PURCHRDS1'       TO ERR-SOURCE
+                    MOVE 'Purchase Order 1' TO ERR-MSG-TEXT
+                    MOVE WS-ERR-DETAIL-REC TO ERROR-RECORD
                     WRITE ERROR-RECORD
                     PERFORM VARYING PROJ-IDX FROM 1 BY 1
                        UNTIL PROJ-IDX > WS-PURCHRDS1-ERROR-NUM
-                       MOVE SPACES TO ERROR-RECORD
                        IF NOT (WS-PURCHRDS1-MSG-NO(PROJ-IDX) = SPACES)
-                          STRING  WS-PURCHRDS1-MSG-NO(PROJ-IDX)
-                                  SPACE,
-                                  WS-PURCHRDS1-MSG-TEXT(PROJ-IDX)
-                                  DELIMITED BY SIZE
-                                 INTO ERROR-RECORD
-                         END-STRING
-                         WRITE ERROR-RECORD
+                          INITIALIZE WS-ERR-DETAIL-REC
+                          MOVE WS-REC-CNT        TO ERR-REC-NUM
+                          MOVE 'PURCHRDS1'       TO ERR-SOURCE
+                          MOVE WS-PURCHRDS1-MSG-NO(PROJ-IDX)   TO
+                                                  ERR-MSG-NO
+                          MOVE WS-PURCHRDS1-MSG-TEXT(PROJ-IDX) TO
+                                                  ERR-MSG-TEXT
+                          MOVE WS-ERR-DETAIL-REC TO ERROR-RECORD
+                          WRITE ERROR-RECORD
                        END-IF
                     END-PERFORM
                  END-IF
                  IF WS-PURCHRDS2-ERROR-NUM > 0
-                    MOVE " Purchase Order 2 " to  ERROR-RECORD
+                    INITIALIZE WS-ERR-DETAIL-REC
+                    MOVE WS-REC-CNT        TO ERR-REC-NUM
+                    MOVE 'PURCHRDS2'       TO ERR-SOURCE
+                    MOVE 'Purchase Order 2' TO ERR-MSG-TEXT
+                    MOVE WS-ERR-DETAIL-REC TO ERROR-RECORD
                     WRITE ERROR-RECORD
                     PERFORM VARYING PROJ-IDX FROM 1 BY 1
                        UNTIL PROJ-IDX > WS-PURCHRDS2-ERROR-NUM
-                       MOVE SPACES TO ERROR-RECORD
                        IF NOT (WS-PURCHRDS2-MSG-NO(PROJ-IDX) = SPACES)
-                          STRING  WS-PURCHRDS2-MSG-NO(PROJ-IDX)
-                                  SPACE,
-                                  WS-PURCHRDS2-MSG-TEXT(PROJ-IDX)
-                                  DELIMITED BY SIZE
-                                 INTO ERROR-RECORD
-                                 END-STRING
-                         WRITE ERROR-RECORD
+                          INITIALIZE WS-ERR-DETAIL-REC
+                          MOVE WS-REC-CNT        TO ERR-REC-NUM
+                          MOVE 'PURCHRDS2'       TO ERR-SOURCE
+                          MOVE WS-PURCHRDS2-MSG-NO(PROJ-IDX)   TO
+                                                  ERR-MSG-NO
+                          MOVE WS-PURCHRDS2-MSG-TEXT(PROJ-IDX) TO
+                                                  ERR-MSG-TEXT
+                          MOVE WS-ERR-DETAIL-REC TO ERROR-RECORD
+                          WRITE ERROR-RECORD
                        END-IF
                     END-PERFORM
+                 END-IF
                  IF WS-PURCHRDS3-ERROR-NUM > 0 then
-                    MOVE " Purchase Order 3 " to  ERROR-RECORD
+                    INITIALIZE WS-ERR-DETAIL-REC
+                    MOVE WS-REC-CNT        TO ERR-REC-NUM
+                    MOVE 'PURCHRDS3'       TO ERR-SOURCE
+                    MOVE 'Purchase Order 3' TO ERR-MSG-TEXT
+                    MOVE WS-ERR-DETAIL-REC TO ERROR-RECORD
                     WRITE ERROR-RECORD
                      PERFORM VARYING PROJ-IDX FROM 1 BY 1
                         UNTIL PROJ-IDX > WS-PURCHRDS3-ERROR-NUM
-                        MOVE SPACES TO ERROR-RECORD
-                           STRING  WS-PURCHRDS3-MSG-NO(PROJ-IDX)
-                                   SPACE,
-                                   WS-PURCHRDS3-MSG-TEXT(PROJ-IDX)
-                                   DELIMITED BY SIZE
-                                  INTO ERROR-RECORD
-                            END-STRING
-                            WRITE ERROR-RECORD
+                           INITIALIZE WS-ERR-DETAIL-REC
+                           MOVE WS-REC-CNT        TO ERR-REC-NUM
+                           MOVE 'PURCHRDS3'       TO ERR-SOURCE
+                           MOVE WS-PURCHRDS3-MSG-NO(PROJ-IDX)   TO
+                                                   ERR-MSG-NO
+                           MOVE WS-PURCHRDS3-MSG-TEXT(PROJ-IDX) TO
+                                                   ERR-MSG-TEXT
+                           MOVE WS-ERR-DETAIL-REC TO ERROR-RECORD
+                           WRITE ERROR-RECORD
+                     END-PERFORM
+                 END-IF
+                 IF WS-PURCHRDS4-ERROR-NUM > 0 then
+                    INITIALIZE WS-ERR-DETAIL-REC
+                    MOVE WS-REC-CNT        TO ERR-REC-NUM
+                    MOVE 'PURCHRDS4'       TO ERR-SOURCE
+                    MOVE 'Purchase Order 4' TO ERR-MSG-TEXT
+                    MOVE WS-ERR-DETAIL-REC TO ERROR-RECORD
+                    WRITE ERROR-RECORD
+                     PERFORM VARYING PROJ-IDX FROM 1 BY 1
+                        UNTIL PROJ-IDX > WS-PURCHRDS4-ERROR-NUM
+                           INITIALIZE WS-ERR-DETAIL-REC
+                           MOVE WS-REC-CNT        TO ERR-REC-NUM
+                           MOVE 'PURCHRDS4'       TO ERR-SOURCE
+                           MOVE WS-PURCHRDS4-MSG-NO(PROJ-IDX)   TO
+                                                   ERR-MSG-NO
+                           MOVE WS-PURCHRDS4-MSG-TEXT(PROJ-IDX) TO
+                                                   ERR-MSG-TEXT
+                           MOVE WS-ERR-DETAIL-REC TO ERROR-RECORD
+                           WRITE ERROR-RECORD
                      END-PERFORM
                  END-IF
                 END-IF *> Purchase Orders
               END-IF. *>WS-ALL-ERROR-CNT > 3
               MOVE SPACES TO ERROR-RECORD .
               WRITE ERROR-RECORD .
+       920-WRITE-CHECKPOINT.
+           *> record our progress so a restart can pick up after the
+           *> last record we committed to the output files
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-REC-CNT TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
        900-WRAP-UP.
+            PERFORM 930-PRINT-SUMMARY.
+            PERFORM 940-BALANCE-CHECK.
             CLOSE PARTSUPPFILE, PURCHRDS-FILE, SUPPLIER-FILE,
                  PARTS-FILE, SUPPADDR-FILE, GPART-SUPP-FILE,
-                 ERROR-FILE.
+                 ERROR-FILE, ZIPCODE-FILE, APPSUPP-FILE, REJECT-FILE,
+                 EDIPO-FILE, FLAGPO-FILE.
+            *> the run completed normally - clear the checkpoint so
+            *> the next run starts fresh against a new PARTSUPPFILE.
+            *> a dry run never touches the checkpoint either way.
+            IF LIVE-RUN-MODE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+            END-IF.
+            IF NOT RUN-IN-BALANCE
+               MOVE 8 TO RETURN-CODE
+            END-IF.
+
+       930-PRINT-SUMMARY.
+           *> end-of-run control totals for the operator/scheduler log
+           DISPLAY '===================================='.
+           IF DRY-RUN-MODE
+              DISPLAY 'PRTSUPP DRY-RUN/TEST MODE CONTROL TOTALS'
+              DISPLAY '(GPARTSUP/REJECT-FILE/CHECKPOINT NOT UPDATED)'
+           ELSE
+              DISPLAY 'PRTSUPP RUN CONTROL TOTALS'
+           END-IF.
+           DISPLAY '===================================='.
+           DISPLAY 'RECORDS READ......... ' WS-REC-CNT.
+           DISPLAY 'RECORDS SKIPPED-RESTART ' WS-RESTART-CNT.
+           DISPLAY 'RECORDS ACCEPTED..... ' WS-GOOD-CNT.
+           DISPLAY 'RECORDS REJECTED..... ' WS-REJECT-CNT.
+           DISPLAY 'RECORDS FULLY REJECTED ' WS-FULL-REJECT-CNT.
+           DISPLAY 'TOTAL FIELD ERRORS... ' WS-TOTAL-ERRORS.
+           DISPLAY '===================================='.
+
+       940-BALANCE-CHECK.
+      *> records read must reconcile against what left the run on the
+      *> output side - the records skipped on a restart plus the
+      *> records accepted or rejected this run.  an out-of-balance run
+      *> means GPARTSUP/REJECT-FILE can not be trusted and the
+      *> scheduler should not launch the jobs that depend on them.
+           MOVE 'Y' TO WS-BALANCE-SW.
+           COMPUTE WS-BALANCE-TOTAL =
+              WS-RESTART-CNT + WS-GOOD-CNT + WS-REJECT-CNT.
+           IF WS-BALANCE-TOTAL NOT = WS-REC-CNT
+              MOVE 'N' TO WS-BALANCE-SW
+              DISPLAY '===================================='
+              DISPLAY 'PRTSUPP RUN OUT OF BALANCE'
+              DISPLAY 'RECORDS READ......... ' WS-REC-CNT
+              DISPLAY 'SKIPPED+ACCEPTED+REJECTED ' WS-BALANCE-TOTAL
+              DISPLAY '===================================='
+           END-IF.
+
        999-ERR-RTN.
+           *> a file error landed us here before 900-WRAP-UP ran -
+           *> tell the scheduler so it does not launch the jobs that
+           *> depend on this run's output
+           MOVE 16 TO RETURN-CODE.
            GOBACK.
 
 
