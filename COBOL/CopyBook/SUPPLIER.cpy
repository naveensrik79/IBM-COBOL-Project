@@ -0,0 +1,6 @@
+       01  SUPPLIER-OUTPUT-RECORD.
+           05 SUPPLIER-CODE       PIC X(10) VALUE SPACES.
+           05 SUPPLIER-TYPE       PIC X(01) VALUE SPACES.
+           05 SUPPLIER-NAME       PIC X(15) VALUE SPACES.
+           05 SUPPLIER-RATING     PIC X(01) VALUE SPACES.
+           05 SUPPLIER-STATUS     PIC X(01) VALUE SPACES.
