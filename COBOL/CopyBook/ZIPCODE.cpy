@@ -0,0 +1,6 @@
+       01  ZIP-CODE-TBL.
+           05 ZIP-ROW OCCURS 500 TIMES INDEXED BY ZIP-IDX.
+              10 ZIP-STATE        PIC X(16) VALUE SPACES.
+              10 ZIP-STATE-AC     PIC X(04) VALUE SPACES.
+              10 ZIP-LOW          PIC X(05) VALUE SPACES.
+              10 ZIP-HIGH         PIC X(05) VALUE SPACES.
