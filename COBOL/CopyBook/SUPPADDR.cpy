@@ -0,0 +1,8 @@
+       01  SUPP-ADDRESS.
+           05 ADDRESS-TYPE        PIC X(01) VALUE SPACES.
+           05 ADDRESS-1           PIC X(15) VALUE SPACES.
+           05 ADDRESS-2           PIC X(15) VALUE SPACES.
+           05 ADDRESS-3           PIC X(15) VALUE SPACES.
+           05 CITY                PIC X(15) VALUE SPACES.
+           05 ADDR-STATE          PIC X(02) VALUE SPACES.
+           05 ZIP-CODE            PIC 9(10) VALUE ZERO.
