@@ -18,7 +18,7 @@
                   88 IN-BMW            VALUE 'BMW'.
               10  IN-VEHICLE-MODEL     PIC X(10) VALUE SPACES.
               10  IN-VEHICLE-YEAR      PIC X(04) VALUE '0000'.
-              10  FILLER               PIC X(14) VALUE SPACES.
+              10  FILLER               PIC X(05) VALUE SPACES.
            05 IN-SUPPLIERS.
               10  IN-SUPPLIER-CODE     PIC X(10) VALUE SPACES.
               10  IN-SUPPLIER-TYPE     PIC X(01) VALUE SPACES.
@@ -42,16 +42,19 @@
                  88 IN-ORDER-ADDRESS           VALUE '1'.
                  88 IN-SCHED-ADDRESS           VALUE '2'.
                  88 IN-REMIT-ADDRESS           VALUE '3'.
+                 88 IN-RMA-ADDRESS             VALUE '4'.
               10 IN-ADDRESS-1         PIC X(15) VALUE SPACES.
               10 IN-ADDRESS-2         PIC X(15) VALUE SPACES.
               10 IN-ADDRESS-3         PIC X(15) VALUE SPACES.
               10 IN-CITY              PIC X(15) VALUE SPACES.
               10 IN-ADDR-STATE        PIC X(02) VALUE SPACES.
               10 IN-ZIP-CODE          PIC 9(10) VALUE ZERO.
-           05 IN-PURCHASE-ORDER OCCURS 3 TIMES INDEXED BY PO-IDX.
+      *> a part can carry up to 4 purchase orders on file
+           05 IN-PURCHASE-ORDER OCCURS 4 TIMES INDEXED BY PO-IDX.
               10  IN-PO-NUMBER         PIC X(06) VALUE SPACES.
               10  IN-BUYER-CODE        PIC X(03) VALUE SPACES.
               10  IN-QUANTITY          PIC S9(7) VALUE ZERO.
               10  IN-UNIT-PRICE        PIC S9(7)V99 VALUE ZERO.
+              10  IN-CURRENCY-CODE     PIC X(03) VALUE SPACES.
               10  IN-ORDER-DATE        PIC 9(08) VALUE ZERO.
               10  IN-DELIVERY-DATE      PIC 9(08) VALUE ZERO.
