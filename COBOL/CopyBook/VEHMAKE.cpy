@@ -0,0 +1,21 @@
+      *> ONE CANONICAL VEHICLE-MAKE CODE/NAME TABLE, SHARED BY PARTS,
+      *> PRTSUPP AND RPTPGM SO THE CODE LIST ONLY HAS TO BE MAINTAINED
+      *> IN ONE PLACE.  ADD A NEW MAKE BY ADDING ONE MORE FILLER ROW
+      *> BELOW AND BUMPING VEH-MAKE-MAX.
+       01 WS-VEHICLE-MAKE-DATA.
+           05 FILLER PIC X(13) VALUE 'CHRCHRYSLER  '.
+           05 FILLER PIC X(13) VALUE 'FORFORD      '.
+           05 FILLER PIC X(13) VALUE 'GM GM        '.
+           05 FILLER PIC X(13) VALUE 'VW VOLKSWAGON'.
+           05 FILLER PIC X(13) VALUE 'TOYTOYOTA    '.
+           05 FILLER PIC X(13) VALUE 'JAGJAGUAR    '.
+           05 FILLER PIC X(13) VALUE 'PEUPEUGEOT   '.
+           05 FILLER PIC X(13) VALUE 'BMWBMW       '.
+       01 WS-VEHICLE-MAKE-TBL REDEFINES WS-VEHICLE-MAKE-DATA.
+           05 VEH-MAKE-ROW OCCURS 8 TIMES.
+              10 VEH-MAKE-CODE    PIC X(03).
+              10 VEH-MAKE-NAME    PIC X(10).
+       77 VEH-MAKE-MAX            PIC 9(02) VALUE 8.
+       77 VEH-MAKE-IDX            PIC 9(02) VALUE ZERO.
+       77 VEH-MAKE-FOUND          PIC X(01) VALUE 'N'.
+           88 VEH-MAKE-IS-FOUND   VALUE 'Y'.
