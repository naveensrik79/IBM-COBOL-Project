@@ -0,0 +1,7 @@
+       01 WS-ERR-DETAIL-REC.
+           05 ERR-REC-NUM          PIC 9(08) VALUE ZERO.
+           05 ERR-SOURCE           PIC X(12) VALUE SPACES.
+           05 ERR-ERROR-CNT        PIC 9(02) VALUE ZERO.
+           05 ERR-MSG-NO           PIC X(05) VALUE SPACES.
+           05 ERR-MSG-TEXT         PIC X(50) VALUE SPACES.
+           05 FILLER               PIC X(03) VALUE SPACES.
