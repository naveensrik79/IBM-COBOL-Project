@@ -0,0 +1,24 @@
+      *> ONE CANONICAL CURRENCY-CODE TO USD CONVERSION RATE TABLE,
+      *> SHARED BY PURCHORN AND PRTSUPP SO A UNIT-PRICE OR PO AMOUNT
+      *> IN ANY SUPPORTED CURRENCY CAN BE BROUGHT TO A COMMON USD
+      *> FOOTING BEFORE IT IS COMPARED AGAINST A USD-DENOMINATED
+      *> BAND/THRESHOLD.  RATES ARE FIXED REFERENCE RATES MAINTAINED
+      *> BY TREASURY, NOT A LIVE FEED - ADD A CURRENCY BY ADDING ONE
+      *> MORE FILLER ROW BELOW AND BUMPING CURR-RATE-MAX.  VALUE IS
+      *> UNITS OF THE CURRENCY PER 1 USD.
+       01 WS-CURR-RATE-DATA.
+           05 FILLER PIC X(10) VALUE 'USD0001000'.
+           05 FILLER PIC X(10) VALUE 'CAD0001350'.
+           05 FILLER PIC X(10) VALUE 'MXN0017000'.
+           05 FILLER PIC X(10) VALUE 'EUR0000920'.
+           05 FILLER PIC X(10) VALUE 'GBP0000790'.
+           05 FILLER PIC X(10) VALUE 'JPY0150000'.
+       01 WS-CURR-RATE-TBL REDEFINES WS-CURR-RATE-DATA.
+           05 CURR-RATE-ROW OCCURS 6 TIMES.
+              10 CURR-RATE-CODE    PIC X(03).
+              10 CURR-RATE-VALUE   PIC 9(04)V999.
+       77 CURR-RATE-MAX             PIC 9(02) VALUE 6.
+       77 CURR-RATE-IDX             PIC 9(02) VALUE ZERO.
+       77 CURR-RATE-FOUND-SW        PIC X(01) VALUE 'N'.
+           88 CURR-RATE-IS-FOUND    VALUE 'Y'.
+       77 WS-CURR-RATE              PIC 9(04)V999 VALUE 1.000.
