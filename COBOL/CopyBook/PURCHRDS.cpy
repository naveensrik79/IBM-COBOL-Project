@@ -0,0 +1,7 @@
+       01  PURCHASE-ORDERS.
+           05 PO-NUMBER           PIC X(06) VALUE SPACES.
+           05 BUYER-CODE          PIC X(03) VALUE SPACES.
+           05 QUANTITY            PIC 9(07) VALUE ZERO.
+           05 UNIT-PRICE          PIC 9(07)V99 VALUE ZERO.
+           05 ORDER-DATE          PIC 9(08) VALUE ZERO.
+           05 DELIVERY-DATE       PIC 9(08) VALUE ZERO.
