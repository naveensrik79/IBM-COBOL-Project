@@ -1,260 +1,376 @@
-       IDENTIFICATION DIVISION.
-      ****************************************************************
-      **   THIS SUBPROGRAM PERFORMS THE VALIDATIONS ON THE PURCHASEÂ´S
-      **   ORDERS FIELDS TO SEND THEM TO THE MAIN PROGRAM OR,
-      **   IF THERE ARE ERRORS, INFORM THEM
-      ****************************************************************
-       PROGRAM-ID. PURCHORN.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-       77  ERR-COUNTER            PIC 9(1) VALUE ZERO.
-       77  TABLE-MAX              PIC 9(01) VALUE 5.
-       77  PROJ-IDX               PIC 9(01) VALUE ZERO.
-
-       01  WS-PURCHSE-ORDER.
-           05 WS-PO-NUMBER            PIC X(06) VALUE SPACES.
-           05 WS-BUYYER-CODE          PIC X(03) VALUE SPACES.
-           05 WS-QUANTITY             PIC S9(7) VALUE ZEROS.
-           05 WS-UNIT-PRICE           PIC S9(07)V99 VALUE ZERO.
-           05 WS-ORDER-DATE           PIC X(08) VALUE SPACES.
-           05 WS-DELIVERY-DATE        PIC X(08) VALUE SPACES.
-
-       01 WS-PICSTR-IN.
-          10 WS-PICSTR-LTH-IN     PIC S9(4) COMP VALUE 8.
-          10 WS-PICSTR-LTH-IN     PIC X(8)  VALUE 'YYYYMMDD'.
-       01 WS-DATE-IN-CEE.
-          10 WS-DATE-IN-LTH-CEE   PIC S9(4) COMP VALUE 8.
-          10 WS-DATE-IN-STR-CEE   PIC X(8).
-       01 WS-FC.
-          10 FC-SEV               PIC S9(4) COMP.
-          10 FC-MSG               PIC S9(4) COMP.
-          10 FC-CTW               PIC X.
-          10 FC-FAC               PIC X(3).
-          10 FC-ISI               PIC S9(8) COMP.
-
-
-
-       LINKAGE SECTION.
-       01 LS-PURCHASE-ORDER.
-          10 LS-PO-NUMBER         PIC X(06).
-          10 LS-BUYER-CODE        PIC X(03).
-          10 LS-QUANTITY          PIC S9(7).
-          10 LS-UNIT-PRICE        PIC S9(7)V99.
-          10 LS-ORDER-DATE        PIC 9(08).
-          10 LS-DELIVERY-DATE      PIC 9(08).
-
-
-       01 LS-PURCHRDS-RTN-CODE    PIC 9(01) VALUE ZERO.
-       COPY ERRORSUB REPLACING ==(PRFX)== BY ==LS-PURCHRDS==.
-
-
-
-       PROCEDURE DIVISION USING LS-PURCHASE-ORDER,
-                                LS-PURCHRDS-RTN-CODE,
-                                LS-PURCHRDS-ERROR-TBL,
-                                LS-PURCHRDS-ERROR-NUM.
-
-           PERFORM 100-HOUSEKEEPING.
-           PERFORM 200-DATACHECK.
-
-
-       100-HOUSEKEEPING.
-           *> VARIABLES INITIALIZATION
-           MOVE ZERO TO LS-PURCHRDS-RTN-CODE.
-           MOVE ZERO TO LS-PURCHRDS-ERROR-NUM.
-           MOVE ZERO TO  ERR-COUNTER.
-           INITIALIZE LS-PURCHRDS-ERROR-TBL.
-
-        200-DATACHECK.
-           *> CHEK OF EACH FIELD OF THE REGISTER
-           *> EMPTY FIELDS
-           IF LS-PO-NUMBER = SPACES AND
-               LS-BUYER-CODE= SPACES AND
-               LS-QUANTITY = ZERO AND
-               LS-ORDER-DATE = SPACES
-           THEN
-           *> ERROR HANDLING
-                 ADD +1 TO ERR-COUNTER
-                 MOVE 8 TO LS-PURCHRDS-RTN-CODE
-                 MOVE  "PO00E" TO MSG-NO(ERR-COUNTER)
-                 MOVE "NO Purchas Order ." TO
-                      MSG-TEXT(ERR-COUNTER)
-                 MOVE ERR-COUNTER TO LS-PURCHRDS-ERROR-NUM
-                 GOBACK
-           ELSE
-            *> NOT EMPTY PO-NUMBER
-            IF NOT ((LS-PO-NUMBER = LOW-VALUE) OR
-                   (LS-PO-NUMBER = SPACES)) THEN
-               MOVE LS-PO-NUMBER TO WS-PO-NUMBER
-            ELSE
-            *> ERROR HANDLING
-               ADD +1 TO ERR-COUNTER
-               MOVE 8 TO LS-PURCHRDS-RTN-CODE
-               MOVE "PO01E" TO MSG-NO(ERR-COUNTER)
-               MOVE "PO-NUMBER can not be  empty " TO
-                          MSG-TEXT(ERR-COUNTER)
-            END-IF.
-
-            *> NOT EMPTY BUYER-CODE-NUMBER
-            IF NOT ((LS-BUYER-CODE = LOW-VALUE) OR
-                   (LS-BUYER-CODE = SPACES)) THEN
-               MOVE LS-BUYER-CODE TO WS-BUYYER-CODE
-            ELSE
-            *> ERROR HANDLING
-               ADD +1 TO ERR-COUNTER
-               MOVE 8 TO LS-PURCHRDS-RTN-CODE
-               MOVE "PO02E" TO MSG-NO(ERR-COUNTER)
-               MOVE "BUYER CODE can not be  empt.y" TO
-                          MSG-TEXT(ERR-COUNTER)
-            END-IF.
-
-
-            *> QUANTITY VALIDATIONS
-            IF (LS-QUANTITY IS NUMERIC) THEN
-               IF (LS-QUANTITY > 0) AND (LS-QUANTITY < 999999) THEN
-                   MOVE LS-QUANTITY TO WS-QUANTITY
-               ELSE
-               *> ERROR HANDLING
-                  ADD +1 TO ERR-COUNTER
-                  MOVE 8 TO LS-PURCHRDS-RTN-CODE
-                  MOVE "PO03E" TO MSG-NO(ERR-COUNTER)
-                  MOVE "QUANTITY needs to be betweenn1 and 999999. " TO
-                             MSG-TEXT(ERR-COUNTER)
-               END-IF
-            ELSE
-            *> ERROR HANDLING
-               ADD +1 TO ERR-COUNTER
-               MOVE 8 TO LS-PURCHRDS-RTN-CODE
-               MOVE "PO04E" TO MSG-NO(ERR-COUNTER)
-               MOVE "QUANTITY is numberic. " TO
-                          MSG-TEXT(ERR-COUNTER)
-            END-IF.
-
-            *> UNIT-PRICE VALIDATION
-            IF (LS-UNIT-PRICE IS NUMERIC) THEN
-               IF ((LS-QUANTITY > 0 ) AND
-                  (LS-UNIT-PRICE > 1) AND
-                  (LS-UNIT-PRICE < 1000000))  THEN
-                    MOVE LS-UNIT-PRICE TO WS-UNIT-PRICE
-               ELSE
-               *> ERROR HANDLING
-                 ADD +1 TO ERR-COUNTER
-                 MOVE 8 TO LS-PURCHRDS-RTN-CODE
-                 IF ERR-COUNTER < 4
-                    MOVE  "PO05E" TO MSG-NO(ERR-COUNTER)
-                    MOVE
-                    "UNIT-PRICE has to be between $1 and $1000000."
-                         TO MSG-TEXT(ERR-COUNTER)
-                  ELSE
-                    MOVE "PO99E" TO MSG-NO(ERR-COUNTER)
-                    MOVE  "More than 3 fields have errors."
-                          TO MSG-TEXT(ERR-COUNTER)
-                  END-IF
-               END-IF
-            ELSE
-            *> ERROR HANDLING
-               ADD +1 TO ERR-COUNTER
-               MOVE 8 TO LS-PURCHRDS-RTN-CODE
-               IF ERR-COUNTER < 4
-                  MOVE  "PO06E" TO MSG-NO(ERR-COUNTER)
-                  MOVE   "UNIT-PRICE is numeric."
-                       TO MSG-TEXT(ERR-COUNTER)
-                ELSE
-                  IF ERR-COUNTER = 4 THEN
-                     MOVE  "PO99E" TO MSG-NO(ERR-COUNTER)
-                     MOVE  "More than 3 fields have errors."
-                        TO MSG-TEXT(ERR-COUNTER)
-                  END-IF
-                END-IF
-            END-IF.
-
-            *> NOT EMPTY ORDER-DATE AND ORDER-DATE VALIDATION
-            IF NOT ((LS-ORDER-DATE = LOW-VALUES) OR
-                   (LS-ORDER-DATE = SPACES )) THEN
-               MOVE LS-ORDER-DATE   TO WS-DATE-IN-STR-CEE
-               CALL 'CEEDAYS' USING WS-DATE-IN-CEE
-                                    WS-PICSTR-IN, WS-ORDER-DATE, WS-FC
-               IF FC-SEV = ZERO
-                   MOVE LS-ORDER-DATE TO WS-ORDER-DATE
-               ELSE
-               *> ERROR HANDLING
-                  ADD +1 TO ERR-COUNTER
-                  MOVE 8 TO LS-PURCHRDS-RTN-CODE
-                  IF ERR-COUNTER < 4
-                     MOVE  "PO07E" TO MSG-NO(ERR-COUNTER)
-                     MOVE  "Invalid Order date."
-                          TO MSG-TEXT(ERR-COUNTER)
-                   ELSE
-                     IF ERR-COUNTER = 4 THEN
-                        MOVE  "PO99E" TO MSG-NO(ERR-COUNTER)
-                        MOVE  "More than 3 fields have errors."
-                           TO MSG-TEXT(ERR-COUNTER)
-                     END-IF
-                   END-IF
-                  END-IF
-            ELSE
-
-              ADD +1 TO ERR-COUNTER
-              MOVE 8 TO LS-PURCHRDS-RTN-CODE
-                  IF ERR-COUNTER < 4
-                     MOVE  "PO08E" TO MSG-NO(ERR-COUNTER)
-                     MOVE  "Order date can not be empty."
-                          TO MSG-TEXT(ERR-COUNTER)
-                   ELSE
-                     IF ERR-COUNTER = 4 THEN
-                        MOVE  "PO99E" TO MSG-NO(ERR-COUNTER)
-                        MOVE  "More than 3 fields have errors."
-                           TO MSG-TEXT(ERR-COUNTER)
-                     END-IF
-                   END-IF
-            END-IF
-
-            *> NOT EMPTY DELIVERY-DATE AND DELIVERY-DATE VALIDATION
-            IF NOT ((LS-DELIVERY-DATE  = LOW-VALUES) OR
-                    (LS-DELIVERY-DATE  = SPACES)) THEN
-               MOVE LS-DELIVERY-DATE   TO WS-DATE-IN-STR-CEE
-               CALL 'CEEDAYS' USING WS-DATE-IN-CEE
-                                    WS-PICSTR-IN, WS-DELIVERY-DATE,
-                                    WS-FC
-               IF FC-SEV = ZERO
-                  IF (LS-DELIVERY-DATE > LS-ORDER-DATE) THEN
-                      MOVE LS-DELIVERY-DATE TO WS-DELIVERY-DATE
-                  ELSE
-                  *> ERROR HANDLING
-                     ADD +1 TO ERR-COUNTER
-                     MOVE 8 TO LS-PURCHRDS-RTN-CODE
-                     IF ERR-COUNTER < 4
-                        MOVE  "PO09E" TO MSG-NO(ERR-COUNTER)
-                        MOVE  "Delivery Date is befor Order date."
-                             TO MSG-TEXT(ERR-COUNTER)
-                      ELSE
-                        IF ERR-COUNTER = 4 THEN
-                           MOVE  "PO99E" TO MSG-NO(ERR-COUNTER)
-                           MOVE  "More than 3 fields have errors."
-                              TO MSG-TEXT(ERR-COUNTER)
-                        END-IF
-                      END-IF
-                  END-IF
-               ELSE
-                  ADD +1 TO ERR-COUNTER
-                  MOVE 8 TO LS-PURCHRDS-RTN-CODE
-                  IF ERR-COUNTER < 4
-                     MOVE  "PO11E" TO MSG-NO(ERR-COUNTER)
-                     MOVE  "Invalid Delivery Date."
-                          TO MSG-TEXT(ERR-COUNTER)
-                   ELSE
-                     IF ERR-COUNTER = 4 THEN
-                        MOVE  "PO99E" TO MSG-NO(ERR-COUNTER)
-                        MOVE  "More than 3 fields have errors."
-                           TO MSG-TEXT(ERR-COUNTER)
-                     END-IF
-                   END-IF
-               END-IF
-            END-IF.  *> Delivery date is  empty  - valid
-           MOVE ERR-COUNTER TO LS-PURCHRDS-ERROR-NUM .
-           GOBACK.
-
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      **   THIS SUBPROGRAM PERFORMS THE VALIDATIONS ON THE PURCHASEÂ´S
+      **   ORDERS FIELDS TO SEND THEM TO THE MAIN PROGRAM OR,
+      **   IF THERE ARE ERRORS, INFORM THEM
+      ****************************************************************
+       PROGRAM-ID. PURCHORN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       77  ERR-COUNTER            PIC 9(02) VALUE ZERO.
+       77  TABLE-MAX              PIC 9(01) VALUE 5.
+       77  PROJ-IDX               PIC 9(01) VALUE ZERO.
+
+       01  WS-PURCHSE-ORDER.
+           05 WS-PO-NUMBER            PIC X(06) VALUE SPACES.
+           05 WS-BUYYER-CODE          PIC X(03) VALUE SPACES.
+           05 WS-QUANTITY             PIC S9(7) VALUE ZEROS.
+           05 WS-UNIT-PRICE           PIC S9(07)V99 VALUE ZERO.
+           05 WS-CURRENCY-CODE        PIC X(03) VALUE SPACES.
+           05 WS-ORDER-DATE           PIC X(08) VALUE SPACES.
+           05 WS-DELIVERY-DATE        PIC X(08) VALUE SPACES.
+
+      *> UNIT-PRICE converted to its USD equivalent, so the range
+      *> check below measures every currency against the same band
+       77 WS-UNIT-PRICE-USD       PIC S9(09)V99 VALUE ZERO.
+       COPY CURRRATE.
+
+       01 WS-PICSTR-IN.
+          10 WS-PICSTR-LTH-IN     PIC S9(4) COMP VALUE 8.
+          10 WS-PICSTR-LTH-IN     PIC X(8)  VALUE 'YYYYMMDD'.
+      *> fallback layout - some suppliers still send US-style dates
+       01 WS-PICSTR-IN2.
+          10 WS-PICSTR-LTH-IN2    PIC S9(4) COMP VALUE 8.
+          10 WS-PICSTR-LTH-IN2    PIC X(8)  VALUE 'MMDDYYYY'.
+       01 WS-DATE-IN-CEE.
+          10 WS-DATE-IN-LTH-CEE   PIC S9(4) COMP VALUE 8.
+          10 WS-DATE-IN-STR-CEE   PIC X(8).
+       77 WS-DATE-OUT-CEE         PIC X(08) VALUE SPACES.
+       01 WS-FC.
+          10 FC-SEV               PIC S9(4) COMP.
+          10 FC-MSG               PIC S9(4) COMP.
+          10 FC-CTW               PIC X.
+          10 FC-FAC               PIC X(3).
+          10 FC-ISI               PIC S9(8) COMP.
+
+      *> set 'Y' in 150-VALIDATE-DATE-MULTI when the MMDDYYYY
+      *> fallback layout is what accepted the date, so the digits
+      *> can be rearranged back to one canonical YYYYMMDD order
+       77 WS-DATE-FMT2-USED       PIC X VALUE 'N'.
+       01 WS-DATE-MMDDYYYY.
+          10 WS-MMDDYYYY-MM        PIC X(02).
+          10 WS-MMDDYYYY-DD        PIC X(02).
+          10 WS-MMDDYYYY-YYYY      PIC X(04).
+
+
+
+       LINKAGE SECTION.
+       01 LS-PURCHASE-ORDER.
+          10 LS-PO-NUMBER         PIC X(06).
+          10 LS-BUYER-CODE        PIC X(03).
+          10 LS-QUANTITY          PIC S9(7).
+          10 LS-UNIT-PRICE        PIC S9(7)V99.
+          10 LS-CURRENCY-CODE     PIC X(03).
+          10 LS-ORDER-DATE        PIC 9(08).
+          10 LS-DELIVERY-DATE      PIC 9(08).
+
+
+       01 LS-PURCHRDS-RTN-CODE    PIC 9(01) VALUE ZERO.
+       COPY ERRORSUB REPLACING ==(PRFX)== BY ==LS-PURCHRDS==.
+
+
+
+       PROCEDURE DIVISION USING LS-PURCHASE-ORDER,
+                                LS-PURCHRDS-RTN-CODE,
+                                LS-PURCHRDS-ERROR-TBL,
+                                LS-PURCHRDS-ERROR-NUM.
+
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-DATACHECK.
+
+
+       100-HOUSEKEEPING.
+           *> VARIABLES INITIALIZATION
+           MOVE ZERO TO LS-PURCHRDS-RTN-CODE.
+           MOVE ZERO TO LS-PURCHRDS-ERROR-NUM.
+           MOVE ZERO TO  ERR-COUNTER.
+           INITIALIZE LS-PURCHRDS-ERROR-TBL.
+
+      *> TRIES THE STANDARD YYYYMMDD LAYOUT FIRST, THEN FALLS BACK
+      *> TO MMDDYYYY BEFORE GIVING UP - SOME SUPPLIERS STILL SEND
+      *> US-STYLE DATES ON THESE FEEDS.  WS-DATE-IN-STR-CEE MUST BE
+      *> MOVED BY THE CALLER BEFORE THIS IS PERFORMED.  FC-SEV COMES
+      *> BACK ZERO IF EITHER LAYOUT ACCEPTED THE DATE.
+       150-VALIDATE-DATE-MULTI.
+           MOVE 'N' TO WS-DATE-FMT2-USED
+           CALL 'CEEDAYS' USING WS-DATE-IN-CEE
+                                WS-PICSTR-IN, WS-DATE-OUT-CEE, WS-FC
+           IF FC-SEV NOT = ZERO
+              CALL 'CEEDAYS' USING WS-DATE-IN-CEE
+                                   WS-PICSTR-IN2, WS-DATE-OUT-CEE,
+                                   WS-FC
+              IF FC-SEV = ZERO
+                 MOVE 'Y' TO WS-DATE-FMT2-USED
+                 PERFORM 155-NORMALIZE-TO-YYYYMMDD
+              END-IF
+           END-IF.
+
+      *> WS-DATE-IN-STR-CEE arrived in the MMDDYYYY fallback layout -
+      *> rearrange its digits into YYYYMMDD in place so every caller
+      *> of this paragraph gets back one canonical date order to
+      *> compare and convert on, instead of two different orderings
+      *> masquerading as the same PIC 9(08) field
+       155-NORMALIZE-TO-YYYYMMDD.
+           MOVE WS-DATE-IN-STR-CEE TO WS-DATE-MMDDYYYY
+           STRING WS-MMDDYYYY-YYYY DELIMITED BY SIZE
+                  WS-MMDDYYYY-MM   DELIMITED BY SIZE
+                  WS-MMDDYYYY-DD   DELIMITED BY SIZE
+                  INTO WS-DATE-IN-STR-CEE
+           END-STRING.
+
+        200-DATACHECK.
+           *> CHEK OF EACH FIELD OF THE REGISTER
+           *> EMPTY FIELDS
+           IF LS-PO-NUMBER = SPACES AND
+               LS-BUYER-CODE= SPACES AND
+               LS-QUANTITY = ZERO AND
+               LS-ORDER-DATE = SPACES
+           THEN
+           *> ERROR HANDLING
+                 ADD +1 TO ERR-COUNTER
+                 MOVE 8 TO LS-PURCHRDS-RTN-CODE
+                 MOVE  "PO00E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                 MOVE "NO Purchas Order ." TO
+                      LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+                 MOVE ERR-COUNTER TO LS-PURCHRDS-ERROR-NUM
+                 GOBACK
+           ELSE
+            *> NOT EMPTY PO-NUMBER
+            IF NOT ((LS-PO-NUMBER = LOW-VALUE) OR
+                   (LS-PO-NUMBER = SPACES)) THEN
+               MOVE LS-PO-NUMBER TO WS-PO-NUMBER
+            ELSE
+            *> ERROR HANDLING
+               ADD +1 TO ERR-COUNTER
+               MOVE 8 TO LS-PURCHRDS-RTN-CODE
+               MOVE "PO01E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+               MOVE "PO-NUMBER can not be  empty " TO
+                          LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+            END-IF.
+
+            *> NOT EMPTY BUYER-CODE-NUMBER
+            IF NOT ((LS-BUYER-CODE = LOW-VALUE) OR
+                   (LS-BUYER-CODE = SPACES)) THEN
+               MOVE LS-BUYER-CODE TO WS-BUYYER-CODE
+            ELSE
+            *> ERROR HANDLING
+               ADD +1 TO ERR-COUNTER
+               MOVE 8 TO LS-PURCHRDS-RTN-CODE
+               MOVE "PO02E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+               MOVE "BUYER CODE can not be  empt.y" TO
+                          LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+            END-IF.
+
+
+            *> QUANTITY VALIDATIONS
+            IF (LS-QUANTITY IS NUMERIC) THEN
+               IF (LS-QUANTITY > 0) AND (LS-QUANTITY < 999999) THEN
+                   MOVE LS-QUANTITY TO WS-QUANTITY
+               ELSE
+               *> ERROR HANDLING
+                  ADD +1 TO ERR-COUNTER
+                  MOVE 8 TO LS-PURCHRDS-RTN-CODE
+                  MOVE "PO03E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                  MOVE "QUANTITY needs to be betweenn1 and 999999. " TO
+                             LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+               END-IF
+            ELSE
+            *> ERROR HANDLING
+               ADD +1 TO ERR-COUNTER
+               MOVE 8 TO LS-PURCHRDS-RTN-CODE
+               MOVE "PO04E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+               MOVE "QUANTITY is numberic. " TO
+                          LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+            END-IF.
+
+            *> CURRENCY-CODE VALIDATION - default to USD when the
+            *> supplier did not send one, otherwise it has to be one
+            *> of the currencies this shop actually settles in.
+            *> Resolved before UNIT-PRICE below is checked, since
+            *> that check converts the price to USD using whatever
+            *> currency is on this record.
+            IF (LS-CURRENCY-CODE = SPACES) OR
+               (LS-CURRENCY-CODE = LOW-VALUE) THEN
+               MOVE "USD" TO WS-CURRENCY-CODE
+            ELSE
+               EVALUATE FUNCTION UPPER-CASE(LS-CURRENCY-CODE)
+                  WHEN "USD" CONTINUE
+                  WHEN "CAD" CONTINUE
+                  WHEN "MXN" CONTINUE
+                  WHEN "EUR" CONTINUE
+                  WHEN "GBP" CONTINUE
+                  WHEN "JPY" CONTINUE
+                  WHEN OTHER
+                     ADD +1 TO ERR-COUNTER
+                     MOVE 8 TO LS-PURCHRDS-RTN-CODE
+                     IF ERR-COUNTER < 10
+                        MOVE "PO12E" TO
+                             LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                        MOVE "CURRENCY-CODE is not supported."
+                             TO LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+                     ELSE
+                        IF ERR-COUNTER = 10 THEN
+                           MOVE "PO99E" TO
+                                LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                           MOVE "More than 9 fields have errors."
+                              TO LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+                        END-IF
+                     END-IF
+               END-EVALUATE
+               MOVE LS-CURRENCY-CODE TO WS-CURRENCY-CODE
+            END-IF.
+
+            *> CURRENCY-CODE TO USD RATE - falls back to 1.000 (treat
+            *> as USD) when the code above was not on the table, so
+            *> an already-flagged bad currency does not also throw
+            *> off the UNIT-PRICE range check below
+            MOVE 'N' TO CURR-RATE-FOUND-SW.
+            MOVE 1.000 TO WS-CURR-RATE.
+            PERFORM VARYING CURR-RATE-IDX FROM 1 BY 1
+                    UNTIL CURR-RATE-IDX > CURR-RATE-MAX
+               IF CURR-RATE-CODE(CURR-RATE-IDX) =
+                  FUNCTION UPPER-CASE(WS-CURRENCY-CODE)
+                  MOVE 'Y' TO CURR-RATE-FOUND-SW
+                  MOVE CURR-RATE-VALUE(CURR-RATE-IDX) TO WS-CURR-RATE
+               END-IF
+            END-PERFORM.
+
+            *> UNIT-PRICE VALIDATION - converted to its USD
+            *> equivalent first, so CAD/MXN/EUR/GBP/JPY amounts are
+            *> measured against the same band a USD PO is, instead of
+            *> a USD-sized band being applied to every currency as-is
+            IF (LS-UNIT-PRICE IS NUMERIC) THEN
+               COMPUTE WS-UNIT-PRICE-USD ROUNDED =
+                  LS-UNIT-PRICE / WS-CURR-RATE
+               IF ((LS-QUANTITY > 0 ) AND
+                  (WS-UNIT-PRICE-USD > 1) AND
+                  (WS-UNIT-PRICE-USD < 1000000))  THEN
+                    MOVE LS-UNIT-PRICE TO WS-UNIT-PRICE
+               ELSE
+               *> ERROR HANDLING
+                 ADD +1 TO ERR-COUNTER
+                 MOVE 8 TO LS-PURCHRDS-RTN-CODE
+                 IF ERR-COUNTER < 10
+                    MOVE  "PO05E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                    MOVE
+                    "UNIT-PRICE USD-equivalent must be 1 to 1000000."
+                         TO LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+                  ELSE
+                    MOVE "PO99E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                    MOVE  "More than 9 fields have errors."
+                          TO LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+                  END-IF
+               END-IF
+            ELSE
+            *> ERROR HANDLING
+               ADD +1 TO ERR-COUNTER
+               MOVE 8 TO LS-PURCHRDS-RTN-CODE
+               IF ERR-COUNTER < 10
+                  MOVE  "PO06E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                  MOVE   "UNIT-PRICE is numeric."
+                       TO LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+                ELSE
+                  IF ERR-COUNTER = 10 THEN
+                     MOVE  "PO99E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                     MOVE  "More than 9 fields have errors."
+                        TO LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+                  END-IF
+                END-IF
+            END-IF.
+
+            *> NOT EMPTY ORDER-DATE AND ORDER-DATE VALIDATION
+            IF NOT ((LS-ORDER-DATE = LOW-VALUES) OR
+                   (LS-ORDER-DATE = SPACES )) THEN
+               MOVE LS-ORDER-DATE   TO WS-DATE-IN-STR-CEE
+               PERFORM 150-VALIDATE-DATE-MULTI
+               IF FC-SEV = ZERO
+                   *> carry the normalized YYYYMMDD digits back into
+                   *> the caller's own field so every later compare/
+                   *> convert on this date sees one canonical order
+                   MOVE WS-DATE-IN-STR-CEE TO LS-ORDER-DATE
+                   MOVE LS-ORDER-DATE TO WS-ORDER-DATE
+               ELSE
+               *> ERROR HANDLING
+                  ADD +1 TO ERR-COUNTER
+                  MOVE 8 TO LS-PURCHRDS-RTN-CODE
+                  IF ERR-COUNTER < 10
+                     MOVE  "PO07E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                     MOVE  "Invalid Order date."
+                          TO LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+                   ELSE
+                     IF ERR-COUNTER = 10 THEN
+                        MOVE  "PO99E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                        MOVE  "More than 9 fields have errors."
+                           TO LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+                     END-IF
+                   END-IF
+                  END-IF
+            ELSE
+
+              ADD +1 TO ERR-COUNTER
+              MOVE 8 TO LS-PURCHRDS-RTN-CODE
+                  IF ERR-COUNTER < 10
+                     MOVE  "PO08E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                     MOVE  "Order date can not be empty."
+                          TO LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+                   ELSE
+                     IF ERR-COUNTER = 10 THEN
+                        MOVE  "PO99E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                        MOVE  "More than 9 fields have errors."
+                           TO LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+                     END-IF
+                   END-IF
+            END-IF
+
+            *> NOT EMPTY DELIVERY-DATE AND DELIVERY-DATE VALIDATION
+            IF NOT ((LS-DELIVERY-DATE  = LOW-VALUES) OR
+                    (LS-DELIVERY-DATE  = SPACES)) THEN
+               MOVE LS-DELIVERY-DATE   TO WS-DATE-IN-STR-CEE
+               PERFORM 150-VALIDATE-DATE-MULTI
+               IF FC-SEV = ZERO
+                  *> normalize the same way the order date was above
+                  *> so this compare is always YYYYMMDD against
+                  *> YYYYMMDD, never YYYYMMDD against MMDDYYYY
+                  MOVE WS-DATE-IN-STR-CEE TO LS-DELIVERY-DATE
+                  IF (LS-DELIVERY-DATE > LS-ORDER-DATE) THEN
+                      MOVE LS-DELIVERY-DATE TO WS-DELIVERY-DATE
+                  ELSE
+                  *> ERROR HANDLING
+                     ADD +1 TO ERR-COUNTER
+                     MOVE 8 TO LS-PURCHRDS-RTN-CODE
+                     IF ERR-COUNTER < 10
+                        MOVE  "PO09E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                        MOVE  "Delivery Date is befor Order date."
+                             TO LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+                      ELSE
+                        IF ERR-COUNTER = 10 THEN
+                           MOVE  "PO99E" TO
+                                LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                           MOVE  "More than 9 fields have errors."
+                              TO LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+                        END-IF
+                      END-IF
+                  END-IF
+               ELSE
+                  ADD +1 TO ERR-COUNTER
+                  MOVE 8 TO LS-PURCHRDS-RTN-CODE
+                  IF ERR-COUNTER < 10
+                     MOVE  "PO11E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                     MOVE  "Invalid Delivery Date."
+                          TO LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+                   ELSE
+                     IF ERR-COUNTER = 10 THEN
+                        MOVE  "PO99E" TO LS-PURCHRDS-MSG-NO(ERR-COUNTER)
+                        MOVE  "More than 9 fields have errors."
+                           TO LS-PURCHRDS-MSG-TEXT(ERR-COUNTER)
+                     END-IF
+                   END-IF
+               END-IF
+            END-IF.  *> Delivery date is  empty  - valid
+           MOVE ERR-COUNTER TO LS-PURCHRDS-ERROR-NUM .
+           GOBACK.
+
