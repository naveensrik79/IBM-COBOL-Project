@@ -1,205 +1,277 @@
-       IDENTIFICATION DIVISION.
-      ****************************************************************
-      **   THIS SUBPROGRAM PERFORMS THE VALIDATIONS ON THE SUPPLIERÂ´S
-      **   ADDRESS FIELDS TO SEND THEM TO THE MAIN PROGRAM OR,
-      **   IF THERE ARE ERRORS, INFORM THEM
-      ****************************************************************
-       PROGRAM-ID. SUPPADDR.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-       77  ERR-COUNTER            PIC 9(1) VALUE ZERO.
-       77  TABLE-MAX              PIC 9(01) VALUE 5.
-       77  ZIP-TABLE-MAX          PIC 9(02) VALUE 72.
-       77  PROJ-IDX               PIC 9(01) VALUE ZERO.
-       77  IDX                    PIC 9(02) VALUE ZERO.
-       77  IDXNEXT                PIC 9(02) VALUE ZERO.
-       77  MATCH                  PIC x(01) VALUE 'N'.
-       77  MATCH1                 PIC x(01) VALUE 'N'.
-       77  STATE-AC               PIC X(02) VALUE SPACES.
-       77  ZIP-LOW                PIC X(05) VALUE SPACES.
-       77  ZIP-HIGH               PIC X(05) VALUE SPACES.
-
-
-       01  WS-SUPP-ADDRESS.
-           05 WS-ADDRESS-TYPE     PIC X(01) VALUE SPACES.
-           05 WS-ADDRESS-1        PIC X(15) VALUE SPACES.
-           05 WS-ADDRESS-2        PIC X(15) VALUE SPACES.
-           05 WS-ADDRESS-3        PIC X(15) VALUE SPACES.
-           05 WS-CITY             PIC X(15) VALUE SPACES.
-           05 WS-ADDR-STATE       PIC X(02) VALUE SPACES.
-           05 ZIP-CODE            PIC X(05) VALUE SPACES.
-
-
-
-
-       LINKAGE SECTION.
-       01 LS-SUPP-ADDRESS.
-          10 LS-ADDRESS-TYPE          PIC X(01).
-          10 LS-ADDRESS-1             PIC X(15).
-          10 LS-ADDRESS-2             PIC X(15).
-          10 LS-ADDRESS-3             PIC X(15).
-          10 LS-CITY                  PIC X(15).
-          10 LS-ADDR-STATE            PIC X(02).
-          10 LS-ZIP-CODE              PIC X(05).
-
-       01 LS-SUPP-ADDRESS-RTN-CODE    PIC 9(01) VALUE ZERO.
-       COPY ERRORSUB REPLACING ==(PRFX)== BY ==LS-SUPPADDR==.
-
-       01 LS-ZIP-TBL.
-          02 LS-ZIP-ROW OCCURS 72.
-               10 LS-STATE         PIC X(16).
-               10 LS-STATE-AC      PIC X(4).
-               10 LS-ZIP-LOW       PIC X(8).
-               10 LS-ZIP-HIGH      PIC X(5).
-
-
-
-       PROCEDURE DIVISION USING LS-SUPP-ADDRESS,
-                                LS-ZIP-TBL,
-                                LS-SUPP-ADDRESS-RTN-CODE,
-                                LS-SUPPADDR-ERROR-TBL,
-                                LS-SUPPADDR-ERROR-NUM.
-
-
-           PERFORM 100-HOUSEKEEPING.
-           PERFORM 200-DATACHECK.
-
-
-
-       100-HOUSEKEEPING.
-            *> VARIABLES INITIALIZATION
-           MOVE ZERO TO LS-SUPP-ADDRESS-RTN-CODE .
-           MOVE ZERO TO LS-SUPPADDR-ERROR-NUM .
-           MOVE ZERO TO  ERR-COUNTER.
-           INITIALIZE LS-SUPPADDR-ERROR-TBL .
-
-
-
-       200-DATACHECK.
-           *> CHEK OF EACH FIELD OF THE REGISTER
-           IF ((LS-ADDRESS-TYPE = SPACE) OR
-               (LS-ADDRESS-TYPE = LOW-VALUES))
-           AND
-             ((LS-ADDRESS-1 = SPACES) OR (LS-ADDRESS-1 = LOW-VALUES))
-           AND
-             ((LS-CITY = SPACES ) OR (LS-CITY= LOW-VALUES ))
-             AND
-             ((LS-ZIP-CODE =  SPACES ) OR (LS-ZIP-CODE = LOW-VALUES) )
-             THEN
-            *> EMPTY ADDRESS
-             ADD +1 TO ERR-COUNTER
-             MOVE 8 TO LS-SUPP-ADDRESS-RTN-CODE
-             MOVE  "SA00E" TO MSG-NO(ERR-COUNTER)
-             MOVE "No ADDRESS ." TO
-                  MSG-TEXT(ERR-COUNTER)
-             MOVE ERR-COUNTER TO LS-SUPPADDR-ERROR-NUM
-             GOBACK
-           ELSE
-              *> ADDRESS-TYPE EVALUATION
-             EVALUATE LS-ADDRESS-TYPE
-                WHEN "1" MOVE LS-ADDRESS-TYPE TO WS-ADDRESS-TYPE
-                WHEN "2" MOVE LS-ADDRESS-TYPE TO WS-ADDRESS-TYPE
-                WHEN "3" MOVE LS-ADDRESS-TYPE TO WS-ADDRESS-TYPE
-                WHEN OTHER
-                *> ERROR HANDLING
-                     ADD +1 TO ERR-COUNTER
-                     MOVE 8 TO LS-SUPP-ADDRESS-RTN-CODE
-                     MOVE  "SA01E" TO MSG-NO(ERR-COUNTER)
-                     MOVE "ADDRESS-TYPE has to be 1,2or 3." TO
-                          MSG-TEXT(ERR-COUNTER)
-             END-EVALUATE.
-
-            *> ADDRESS-1
-            IF NOT ((LS-ADDRESS-1 = LOW-VALUE) OR
-                   (LS-ADDRESS-1 = SPACES)) THEN
-               MOVE LS-ADDRESS-1 TO WS-ADDRESS-1
-               MOVE LS-ADDRESS-2 TO WS-ADDRESS-2
-               MOVE LS-ADDRESS-3 TO WS-ADDRESS-3
-            ELSE
-            *> ERROR HANDLING
-               ADD +1 TO ERR-COUNTER
-               MOVE 8 TO LS-SUPP-ADDRESS-RTN-CODE
-               MOVE  "SA02E" TO MSG-NO(ERR-COUNTER)
-               MOVE "ADDRESS-1 can not be empty  " TO
-                     MSG-TEXT(ERR-COUNTER)
-            END-IF.
-
-            *> NOT EMPTY CITY
-            IF NOT ((LS-CITY = LOW-VALUE) OR
-                   (LS-CITY = SPACES)) THEN
-               MOVE LS-CITY TO WS-CITY
-            ELSE
-            *> ERROR HANDLING
-               ADD +1 TO ERR-COUNTER
-               MOVE 8 TO LS-SUPP-ADDRESS-RTN-CODE
-               MOVE  "SA02E" TO MSG-NO(ERR-COUNTER)
-               MOVE "CITY can not be empty  " TO
-                     MSG-TEXT(ERR-COUNTER)
-            END-IF.
-
-            *> ADDR-STATE /ZIP CODE VALIDATION
-            IF NOT (((LS-ADDR-STATE = LOW-VALUE) OR
-                   (LS-ADDR-STATE = SPACES)) AND
-                   ((LS-ZIP-CODE = LOW-VALUE) OR
-                   (LS-ZIP-CODE = SPACES))) THEN
-
-            MOVE 'N' to MATCH.
-            MOVE 'N' to MATCH1.
-            PERFORM VARYING IDX FROM 1 BY 1
-               UNTIL IDX >= ZIP-TABLE-MAX OR MATCH = 'Y'
-               *> INDEXED SEARCH CODE PATTERN
-                 IF  LS-ADDR-STATE = LS-STATE-AC(IDX)
-                  IF NOT LS-ADDR-STATE  = LS-STATE-AC(IDX + 1)  THEN
-                            MOVE 'Y' to MATCH
-                  END-IF
-                  IF LS-ZIP-CODE  >= LS-ZIP-LOW(IDX) AND
-                      LS-ZIP-CODE <= LS-ZIP-HIGH(IDX) THEN
-                        MOVE 'Y' to MATCH1
-                        MOVE 'Y' TO MATCH
-                   ELSE
-                       IF NOT LS-ADDR-STATE  = LS-STATE-AC(IDX + 1)
-                         *> WE HAVE NO MORE ZIPS IN STATE
-                       THEN
-                        MOVE 'N' to MATCH1
-                       END-IF
-                   END-IF
-                 END-IF
-               END-PERFORM
-
-            If MATCH = 'N' AND MATCH1 = 'N'  then
-               *> STATE CAN NOT  BE FOUND
-                 ADD +1 TO ERR-COUNTER
-                 MOVE 8 TO LS-SUPP-ADDRESS-RTN-CODE
-                 IF ERR-COUNTER < 4
-                    MOVE  "SA03E" TO MSG-NO(ERR-COUNTER)
-                    MOVE  "Incorrect State "
-                         TO MSG-TEXT(ERR-COUNTER)
-                  ELSE
-                    IF ERR-COUNTER = 4 THEN
-                       MOVE  "SA99E" TO MSG-NO(ERR-COUNTER)
-                       MOVE  "More than 3 fields have errors."
-                          TO MSG-TEXT(ERR-COUNTER)
-                    END-IF
-                  END-IF
-            ELSE
-                 If MATCH =  'Y' and MATCH1 = 'N'
-                    ADD +1 TO ERR-COUNTER
-                    MOVE 8 TO LS-SUPP-ADDRESS-RTN-CODE
-                    IF ERR-COUNTER < 4
-                       MOVE  "SA04E" TO MSG-NO(ERR-COUNTER)
-                       MOVE  "ZIP CODE  is  incorrect ."
-                            TO MSG-TEXT(ERR-COUNTER)
-                     ELSE
-                       IF ERR-COUNTER = 4 THEN
-                          MOVE  "SA99E" TO MSG-NO(ERR-COUNTER)
-                          MOVE  "More than 3 fields have errors."
-                             TO MSG-TEXT(ERR-COUNTER)
-                       END-IF
-                     END-IF
-            END-IF.
-           MOVE ERR-COUNTER TO  LS-SUPPADDR-ERROR-NUM .
-           GOBACK.
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      **   THIS SUBPROGRAM PERFORMS THE VALIDATIONS ON THE SUPPLIERÂ´S
+      **   ADDRESS FIELDS TO SEND THEM TO THE MAIN PROGRAM OR,
+      **   IF THERE ARE ERRORS, INFORM THEM
+      ****************************************************************
+       PROGRAM-ID. SUPPADDR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       77  ERR-COUNTER            PIC 9(02) VALUE ZERO.
+       77  TABLE-MAX              PIC 9(01) VALUE 5.
+       77  PROJ-IDX               PIC 9(01) VALUE ZERO.
+       77  IDX                    PIC 9(03) VALUE ZERO.
+       77  IDXNEXT                PIC 9(03) VALUE ZERO.
+       77  MATCH                  PIC x(01) VALUE 'N'.
+       77  MATCH1                 PIC x(01) VALUE 'N'.
+       77  STATE-AC               PIC X(02) VALUE SPACES.
+       77  ZIP-LOW                PIC X(05) VALUE SPACES.
+       77  ZIP-HIGH               PIC X(05) VALUE SPACES.
+       77  WS-ADDR-UPPER          PIC X(15) VALUE SPACES.
+       77  WS-PO-BOX-CNT          PIC 9(02) VALUE ZERO.
+      *> TRUE WHEN THE TABLE HAS ANOTHER ROW FOR THE SAME STATE RIGHT
+      *> AFTER THIS ONE - CHECKED INSTEAD OF REACHING FOR IDX + 1
+      *> DIRECTLY SO THE VERY LAST ROW IN THE TABLE (WHICH IS WHERE A
+      *> NEWLY-ADDED TERRITORY LIKE PR/VI/GU WOULD NATURALLY LAND) IS
+      *> NEVER READ PAST THE END OF LS-ZIP-TBL
+       77  WS-NEXT-ROW-SW          PIC X(01) VALUE 'N'.
+           88 MORE-ROWS-FOR-STATE  VALUE 'Y'.
+
+
+       01  WS-SUPP-ADDRESS.
+           05 WS-ADDRESS-TYPE     PIC X(01) VALUE SPACES.
+           05 WS-ADDRESS-1        PIC X(15) VALUE SPACES.
+           05 WS-ADDRESS-2        PIC X(15) VALUE SPACES.
+           05 WS-ADDRESS-3        PIC X(15) VALUE SPACES.
+           05 WS-CITY             PIC X(15) VALUE SPACES.
+           05 WS-ADDR-STATE       PIC X(02) VALUE SPACES.
+           05 ZIP-CODE            PIC X(05) VALUE SPACES.
+           05 ZIP-PLUS4           PIC X(04) VALUE SPACES.
+
+
+
+
+       LINKAGE SECTION.
+       01 LS-SUPP-ADDRESS.
+          10 LS-ADDRESS-TYPE          PIC X(01).
+          10 LS-ADDRESS-1             PIC X(15).
+          10 LS-ADDRESS-2             PIC X(15).
+          10 LS-ADDRESS-3             PIC X(15).
+          10 LS-CITY                  PIC X(15).
+          10 LS-ADDR-STATE            PIC X(02).
+          10 LS-ZIP-CODE              PIC X(05).
+          10 LS-ZIP-PLUS4             PIC X(04).
+
+       01 LS-SUPP-ADDRESS-RTN-CODE    PIC 9(01) VALUE ZERO.
+       COPY ERRORSUB REPLACING ==(PRFX)== BY ==LS-SUPPADDR==.
+
+       01 LS-ZIP-TBL.
+          02 LS-ZIP-ROW OCCURS 500.
+               10 LS-STATE         PIC X(16).
+               10 LS-STATE-AC      PIC X(4).
+               10 LS-ZIP-LOW       PIC X(5).
+               10 LS-ZIP-HIGH      PIC X(5).
+
+       01 LS-ZIP-TABLE-CNT            PIC 9(03) VALUE ZERO.
+
+
+       PROCEDURE DIVISION USING LS-SUPP-ADDRESS,
+                                LS-ZIP-TBL,
+                                LS-ZIP-TABLE-CNT,
+                                LS-SUPP-ADDRESS-RTN-CODE,
+                                LS-SUPPADDR-ERROR-TBL,
+                                LS-SUPPADDR-ERROR-NUM.
+
+
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-DATACHECK.
+
+
+
+       100-HOUSEKEEPING.
+            *> VARIABLES INITIALIZATION
+           MOVE ZERO TO LS-SUPP-ADDRESS-RTN-CODE .
+           MOVE ZERO TO LS-SUPPADDR-ERROR-NUM .
+           MOVE ZERO TO  ERR-COUNTER.
+           INITIALIZE LS-SUPPADDR-ERROR-TBL .
+
+
+
+       200-DATACHECK.
+           *> CHEK OF EACH FIELD OF THE REGISTER
+           IF ((LS-ADDRESS-TYPE = SPACE) OR
+               (LS-ADDRESS-TYPE = LOW-VALUES))
+           AND
+             ((LS-ADDRESS-1 = SPACES) OR (LS-ADDRESS-1 = LOW-VALUES))
+           AND
+             ((LS-CITY = SPACES ) OR (LS-CITY= LOW-VALUES ))
+             AND
+             ((LS-ZIP-CODE =  SPACES ) OR (LS-ZIP-CODE = LOW-VALUES) )
+             THEN
+            *> EMPTY ADDRESS
+             ADD +1 TO ERR-COUNTER
+             MOVE 8 TO LS-SUPP-ADDRESS-RTN-CODE
+             MOVE  "SA00E" TO LS-SUPPADDR-MSG-NO(ERR-COUNTER)
+             MOVE "No ADDRESS ." TO
+                  LS-SUPPADDR-MSG-TEXT(ERR-COUNTER)
+             MOVE ERR-COUNTER TO LS-SUPPADDR-ERROR-NUM
+             GOBACK
+           ELSE
+              *> ADDRESS-TYPE EVALUATION
+             EVALUATE LS-ADDRESS-TYPE
+                WHEN "1" MOVE LS-ADDRESS-TYPE TO WS-ADDRESS-TYPE
+                WHEN "2" MOVE LS-ADDRESS-TYPE TO WS-ADDRESS-TYPE
+                WHEN "3" MOVE LS-ADDRESS-TYPE TO WS-ADDRESS-TYPE
+                WHEN "4" MOVE LS-ADDRESS-TYPE TO WS-ADDRESS-TYPE
+                WHEN OTHER
+                *> ERROR HANDLING
+                     ADD +1 TO ERR-COUNTER
+                     MOVE 8 TO LS-SUPP-ADDRESS-RTN-CODE
+                     MOVE  "SA01E" TO LS-SUPPADDR-MSG-NO(ERR-COUNTER)
+                     MOVE "ADDRESS-TYPE has to be 1,2,3 or 4." TO
+                          LS-SUPPADDR-MSG-TEXT(ERR-COUNTER)
+             END-EVALUATE.
+
+            *> ADDRESS-1
+            IF NOT ((LS-ADDRESS-1 = LOW-VALUE) OR
+                   (LS-ADDRESS-1 = SPACES)) THEN
+               MOVE LS-ADDRESS-1 TO WS-ADDRESS-1
+               MOVE LS-ADDRESS-2 TO WS-ADDRESS-2
+               MOVE LS-ADDRESS-3 TO WS-ADDRESS-3
+            ELSE
+            *> ERROR HANDLING
+               ADD +1 TO ERR-COUNTER
+               MOVE 8 TO LS-SUPP-ADDRESS-RTN-CODE
+               MOVE  "SA02E" TO LS-SUPPADDR-MSG-NO(ERR-COUNTER)
+               MOVE "ADDRESS-1 can not be empty  " TO
+                     LS-SUPPADDR-MSG-TEXT(ERR-COUNTER)
+            END-IF.
+
+            *> ORDER-TYPE ADDRESSES MUST BE A STREET ADDRESS - A PO BOX
+            *> CAN NOT RECEIVE FREIGHT, SO REJECT IT FOR ADDRESS-TYPE 1
+            IF LS-ADDRESS-TYPE = "1" AND NOT
+               ((LS-ADDRESS-1 = LOW-VALUE) OR (LS-ADDRESS-1 = SPACES))
+               MOVE ZERO TO WS-PO-BOX-CNT
+               MOVE FUNCTION UPPER-CASE(LS-ADDRESS-1) TO WS-ADDR-UPPER
+               INSPECT WS-ADDR-UPPER TALLYING WS-PO-BOX-CNT
+                       FOR ALL "PO BOX"
+               INSPECT WS-ADDR-UPPER TALLYING WS-PO-BOX-CNT
+                       FOR ALL "POBOX"
+               IF WS-PO-BOX-CNT > 0
+                  ADD +1 TO ERR-COUNTER
+                  MOVE 8 TO LS-SUPP-ADDRESS-RTN-CODE
+                  MOVE  "SA06E" TO LS-SUPPADDR-MSG-NO(ERR-COUNTER)
+                  MOVE "ADDRESS-1 can not be a PO Box for order addr"
+                     TO LS-SUPPADDR-MSG-TEXT(ERR-COUNTER)
+               END-IF
+            END-IF.
+
+            *> NOT EMPTY CITY
+            IF NOT ((LS-CITY = LOW-VALUE) OR
+                   (LS-CITY = SPACES)) THEN
+               MOVE LS-CITY TO WS-CITY
+            ELSE
+            *> ERROR HANDLING
+               ADD +1 TO ERR-COUNTER
+               MOVE 8 TO LS-SUPP-ADDRESS-RTN-CODE
+               MOVE  "SA02E" TO LS-SUPPADDR-MSG-NO(ERR-COUNTER)
+               MOVE "CITY can not be empty  " TO
+                     LS-SUPPADDR-MSG-TEXT(ERR-COUNTER)
+            END-IF.
+
+            *> ADDR-STATE /ZIP CODE VALIDATION
+            IF NOT (((LS-ADDR-STATE = LOW-VALUE) OR
+                   (LS-ADDR-STATE = SPACES)) AND
+                   ((LS-ZIP-CODE = LOW-VALUE) OR
+                   (LS-ZIP-CODE = SPACES))) THEN
+
+            MOVE 'N' to MATCH.
+            MOVE 'N' to MATCH1.
+            PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > LS-ZIP-TABLE-CNT OR MATCH = 'Y'
+               *> INDEXED SEARCH CODE PATTERN
+                 IF  LS-ADDR-STATE = LS-STATE-AC(IDX)
+                  *> remember this state's valid zip range so we can
+                  *> suggest it if the zip itself turns out to be
+                  *> outside every range on file for the state
+                  MOVE LS-ZIP-LOW(IDX)  TO ZIP-LOW
+                  MOVE LS-ZIP-HIGH(IDX) TO ZIP-HIGH
+                  MOVE 'N' TO WS-NEXT-ROW-SW
+                  IF IDX < LS-ZIP-TABLE-CNT AND
+                     LS-ADDR-STATE = LS-STATE-AC(IDX + 1)
+                     MOVE 'Y' TO WS-NEXT-ROW-SW
+                  END-IF
+                  IF NOT MORE-ROWS-FOR-STATE
+                            MOVE 'Y' to MATCH
+                  END-IF
+                  IF LS-ZIP-CODE  >= LS-ZIP-LOW(IDX) AND
+                      LS-ZIP-CODE <= LS-ZIP-HIGH(IDX) THEN
+                        MOVE 'Y' to MATCH1
+                        MOVE 'Y' TO MATCH
+                   ELSE
+                       IF NOT MORE-ROWS-FOR-STATE
+                         *> WE HAVE NO MORE ZIPS IN STATE
+                        MOVE 'N' to MATCH1
+                       END-IF
+                   END-IF
+                 END-IF
+               END-PERFORM
+
+            If MATCH = 'N' AND MATCH1 = 'N'  then
+               *> STATE CAN NOT  BE FOUND
+                 ADD +1 TO ERR-COUNTER
+                 MOVE 8 TO LS-SUPP-ADDRESS-RTN-CODE
+                 IF ERR-COUNTER < 10
+                    MOVE  "SA03E" TO LS-SUPPADDR-MSG-NO(ERR-COUNTER)
+                    MOVE  "Incorrect State "
+                         TO LS-SUPPADDR-MSG-TEXT(ERR-COUNTER)
+                  ELSE
+                    IF ERR-COUNTER = 10 THEN
+                       MOVE  "SA99E" TO LS-SUPPADDR-MSG-NO(ERR-COUNTER)
+                       MOVE  "More than 9 fields have errors."
+                          TO LS-SUPPADDR-MSG-TEXT(ERR-COUNTER)
+                    END-IF
+                  END-IF
+            ELSE
+                 If MATCH =  'Y' and MATCH1 = 'N'
+                    ADD +1 TO ERR-COUNTER
+                    MOVE 8 TO LS-SUPP-ADDRESS-RTN-CODE
+                    IF ERR-COUNTER < 10
+                       MOVE  "SA04E" TO LS-SUPPADDR-MSG-NO(ERR-COUNTER)
+                       STRING "ZIP CODE is incorrect. Valid range "
+                                   DELIMITED BY SIZE
+                              ZIP-LOW    DELIMITED BY SIZE
+                              "-"        DELIMITED BY SIZE
+                              ZIP-HIGH   DELIMITED BY SIZE
+                              "."        DELIMITED BY SIZE
+                           INTO LS-SUPPADDR-MSG-TEXT(ERR-COUNTER)
+                       END-STRING
+                     ELSE
+                       IF ERR-COUNTER = 10 THEN
+                          MOVE  "SA99E" TO
+                               LS-SUPPADDR-MSG-NO(ERR-COUNTER)
+                          MOVE  "More than 9 fields have errors."
+                             TO LS-SUPPADDR-MSG-TEXT(ERR-COUNTER)
+                       END-IF
+                     END-IF
+            END-IF.
+
+            *> ZIP+4 EXTENSION IS OPTIONAL - IF THE SUPPLIER GAVE ONE
+            *> IT MUST BE 4 NUMERIC DIGITS, NOT JUST TRAILING FILLER
+            IF NOT ((LS-ZIP-PLUS4 = SPACES) OR
+                    (LS-ZIP-PLUS4 = LOW-VALUE) OR
+                    (LS-ZIP-PLUS4 = "0000")) THEN
+               IF NOT LS-ZIP-PLUS4 NUMERIC THEN
+                  ADD +1 TO ERR-COUNTER
+                  MOVE 8 TO LS-SUPP-ADDRESS-RTN-CODE
+                  IF ERR-COUNTER < 10
+                     MOVE  "SA05E" TO LS-SUPPADDR-MSG-NO(ERR-COUNTER)
+                     MOVE  "ZIP+4 extension must be numeric."
+                          TO LS-SUPPADDR-MSG-TEXT(ERR-COUNTER)
+                  ELSE
+                     IF ERR-COUNTER = 10 THEN
+                        MOVE  "SA99E" TO
+                             LS-SUPPADDR-MSG-NO(ERR-COUNTER)
+                        MOVE  "More than 9 fields have errors."
+                           TO LS-SUPPADDR-MSG-TEXT(ERR-COUNTER)
+                     END-IF
+                  END-IF
+               END-IF
+            END-IF.
+
+           MOVE ERR-COUNTER TO  LS-SUPPADDR-ERROR-NUM .
+           GOBACK.
